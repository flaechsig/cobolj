@@ -0,0 +1,233 @@
+000100  IDENTIFICATION DIVISION.
+                                                                                
+000110  PROGRAM-ID.
+000120      EXEC85E.
+000130  AUTHOR.
+000140      QA-VALIDATION-GROUP.
+000150  INSTALLATION.
+000160      "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.".
+000170  DATE-WRITTEN.
+000180      09 AUG 2026.
+000190  DATE-COMPILED.
+000200      09 AUG 2026.
+                                                                                
+000210*MODIFICATION HISTORY
+000220*--------------------
+000230*DATE         INIT  DESCRIPTION
+000240*09 AUG 2026  QAV   ORIGINAL VERSION.  SOURCE-EXPORT COMPANION THAT
+000250*                  SPLITS THE FLAT SOURCE-COBOL-PROGRAMS DECK BACK
+000260*                  INTO ONE FILE PER WC-PROG-ID, NAMED FROM THE
+000270*                  EXPORT DIRECTORY GIVEN ON EX-CONTROL-FILE, SO
+000280*                  THE RESULT CAN BE HANDED TO SOURCE CONTROL
+000290*                  WITHOUT ANYONE HAND-LOCATING RECORD BOUNDARIES.
+000300*                  A FOLLOW-ON JCL STEP TARS OR ZIPS THE RESULTING
+000310*                  DIRECTORY -- SEE THE JCL COMMENTS FOR EXEC85E.
+                                                                                
+000320  ENVIRONMENT DIVISION.
+                                                                                
+000330  CONFIGURATION SECTION.
+                                                                                
+000340  INPUT-OUTPUT SECTION.
+000350  FILE-CONTROL.
+000360      SELECT  EXPORT-SOURCE-FILE
+000370      ASSIGN TO
+000380      XXXXX002.
+000390      SELECT  EXPORT-CONTROL-FILE
+000400      ASSIGN TO
+000410      XXXXX091.
+000420      SELECT  EXPORT-OUT-FILE
+000430      ASSIGN TO DYNAMIC
+000440      EX-FILENAME
+000450      ORGANIZATION LINE SEQUENTIAL.
+000460      SELECT  PRINT-FILE
+000470      ASSIGN TO
+000480      XXXXX092.
+000490  DATA DIVISION.
+000500  FILE SECTION.
+000510  FD  EXPORT-SOURCE-FILE
+000520      BLOCK CONTAINS 1 RECORDS.
+000530  01  EX-SOURCE-REC                     PIC X(80).
+000540  FD  EXPORT-CONTROL-FILE.
+000550  01  EX-CONTROL-REC.
+000560      05        EX-CONTROL-DIR          PIC X(60).
+000570      05        FILLER                  PIC X(20).
+000580  FD  EXPORT-OUT-FILE.
+000590  01  EX-OUT-REC                        PIC X(80).
+000600  FD  PRINT-FILE.
+000610  01  PRINT-REC.
+000620      05        FILLER                  PIC X.
+000630      05        PRINT-DATA              PIC X(131).
+                                                                                
+000640  WORKING-STORAGE SECTION.
+                                                                                
+000650  01  EX-1                              PIC X(80).
+000660  01  EX-HEADER REDEFINES EX-1.
+000670      05        EX-STAR-HEADER          PIC X(7).
+000680      05        FILLER                  PIC X.
+000690      05        FILLER                  PIC X(5).
+000700      05        FILLER                  PIC X.
+000710      05        EX-PROG-ID.
+000720        10      EX-MODULE               PIC XX.
+000730        10      EX-LEVEL                PIC X.
+000740        10      FILLER                  PIC X(3).
+000750      05        FILLER                  PIC X(60).
+                                                                                
+000760  01  EX-EXPORT-DIR                     PIC X(60) VALUE SPACES.
+000770  01  EX-FILENAME                       PIC X(80) VALUE SPACES.
+000780  01  EX-DIR-TRAIL-SP                   PIC 9(3) VALUE ZERO.
+000790  01  EX-DIR-LEN                        PIC 9(3) VALUE ZERO.
+                                                                                
+000800  01  EX-SWITCHES.
+000810      05        EX-SOURCE-EOF-SW        PIC X VALUE SPACE.
+000820        88      EX-SOURCE-EOF                     VALUE "Y".
+000830      05        EX-AT-HDR-SW            PIC X VALUE SPACE.
+000840        88      EX-AT-HDR                         VALUE "Y".
+                                                                                
+000850  01  EX-FILES-WRITTEN                  PIC 9(5) VALUE ZERO.
+000860  01  EX-PRINT-HOLD                     PIC X(132).
+                                                                                
+000870  01  EX-TITLE-LINE.
+000880      05        FILLER                  PIC X(46)  VALUE
+000890               " ** EXEC85 SOURCE-COBOL-PROGRAMS EXPORT LOG **".
+                                                                                
+000900  PROCEDURE DIVISION.
+                                                                                
+000910  A10-MAIN SECTION.
+000920  A10-1-MAIN.
+000930      PERFORM B10-INITIALIZE.
+                                                                                
+000940      PERFORM C10-PRIME-READ THRU C10-EXIT.
+000950      PERFORM D10-SPLIT-PROGRAMS THRU D10-EXIT.
+000960      PERFORM E10-PRINT-SUMMARY.
+                                                                                
+000970      PERFORM F10-CLOSE-FILES.
+000980      MOVE ZERO TO RETURN-CODE.
+000990      GOBACK.
+001000  A10-EXIT.
+001010      EXIT.
+                                                                                
+001020  B10-INITIALIZE SECTION.
+001030  B10-1-OPEN-FILES.
+001040      OPEN INPUT  EXPORT-SOURCE-FILE.
+001050      OPEN INPUT  EXPORT-CONTROL-FILE.
+001060      OPEN OUTPUT PRINT-FILE.
+001070      READ EXPORT-CONTROL-FILE INTO EX-CONTROL-REC.
+001080      MOVE EX-CONTROL-DIR TO EX-EXPORT-DIR.
+001090      PERFORM B11-ENSURE-TRAILING-SLASH THRU B11-EXIT.
+001100      CLOSE EXPORT-CONTROL-FILE.
+001110      WRITE PRINT-REC FROM EX-TITLE-LINE
+001120          AFTER ADVANCING 1 LINES.
+001130  B10-EXIT.
+001140      EXIT.
+                                                                                
+001150  B11-ENSURE-TRAILING-SLASH.
+001160 *> ***************************************************************
+001170 *> XXXXX091 DOCUMENTS ONLY THAT THE DIRECTORY PATH ARRIVES LEFT-
+001180 *> JUSTIFIED IN COLUMNS 1-60 -- A TRAILING "/" IS NOT GUARANTEED.
+001190 *> D12-BUILD-FILENAME CONCATENATES EX-PROG-ID DIRECTLY ONTO
+001200 *> EX-EXPORT-DIR, SO ONE IS ADDED HERE IF MISSING, UNLESS THE
+001210 *> DIRECTORY ALREADY FILLS THE FIELD WITH NO ROOM TO ADD IT.
+001220 *> ***************************************************************
+001230      MOVE    ZERO    TO EX-DIR-TRAIL-SP.
+001240      INSPECT EX-EXPORT-DIR TALLYING EX-DIR-TRAIL-SP
+001250              FOR TRAILING SPACE.
+001260      COMPUTE EX-DIR-LEN = 60 - EX-DIR-TRAIL-SP.
+001270      IF EX-DIR-LEN > ZERO AND EX-DIR-LEN < 60
+001280          IF EX-EXPORT-DIR (EX-DIR-LEN:1) NOT = "/"
+001290              ADD     1   TO EX-DIR-LEN
+001300              MOVE "/" TO EX-EXPORT-DIR (EX-DIR-LEN:1)
+001310          END-IF
+001320      END-IF.
+001330  B11-EXIT.
+001340      EXIT.
+                                                                                
+001350  C10-PRIME-READ SECTION.
+001360  C10-1-PRIME.
+001370      PERFORM C11-READ-SOURCE-RECORD THRU C11-EXIT.
+001380  C10-EXIT.
+001390      EXIT.
+                                                                                
+001400  C11-READ-SOURCE-RECORD.
+001410      READ EXPORT-SOURCE-FILE INTO EX-1
+001420          AT END
+001430              MOVE "Y" TO EX-SOURCE-EOF-SW
+001440              GO TO C11-EXIT.
+001450      IF EX-STAR-HEADER = "*HEADER"
+001460          MOVE "Y" TO EX-AT-HDR-SW
+001470      ELSE
+001480          MOVE SPACE TO EX-AT-HDR-SW.
+001490  C11-EXIT.
+001500      EXIT.
+                                                                                
+001510  D10-SPLIT-PROGRAMS SECTION.
+001520 *> ***************************************************************
+001530 *> EACH *HEADER RECORD STARTS A NEW DYNAMIC-NAME OUTPUT FILE NAMED
+001540 *> FOR WC-PROG-ID UNDER THE EXPORT DIRECTORY FROM EX-CONTROL-FILE;
+001550 *> EVERY RECORD UP TO (BUT NOT INCLUDING) THE NEXT *HEADER GOES
+001560 *> INTO THAT SAME FILE.
+001570 *> ***************************************************************
+001580  D10-1-DRIVE.
+001590      PERFORM D11-SPLIT-ONE-PROGRAM THRU D11-EXIT
+001600              UNTIL EX-SOURCE-EOF.
+001610  D10-EXIT.
+001620      EXIT.
+                                                                                
+001630  D11-SPLIT-ONE-PROGRAM.
+001640      PERFORM D12-BUILD-FILENAME THRU D12-EXIT.
+001650      OPEN OUTPUT EXPORT-OUT-FILE.
+001660      WRITE EX-OUT-REC FROM EX-1.
+001670      PERFORM C11-READ-SOURCE-RECORD THRU C11-EXIT.
+001680      PERFORM D13-COPY-BODY-LINE THRU D13-EXIT
+001690              UNTIL EX-SOURCE-EOF OR EX-AT-HDR.
+001700      CLOSE EXPORT-OUT-FILE.
+001710      ADD     1   TO EX-FILES-WRITTEN.
+001720      PERFORM D14-PRINT-ONE-FILE-LOGGED THRU D14-EXIT.
+001730  D11-EXIT.
+001740      EXIT.
+                                                                                
+001750  D12-BUILD-FILENAME.
+001760      MOVE SPACES TO EX-FILENAME.
+001770      STRING EX-EXPORT-DIR DELIMITED BY SPACE
+001780              EX-PROG-ID DELIMITED BY SIZE
+001790              ".CBL" DELIMITED BY SIZE
+001800          INTO EX-FILENAME.
+001810  D12-EXIT.
+001820      EXIT.
+                                                                                
+001830  D13-COPY-BODY-LINE.
+001840      WRITE EX-OUT-REC FROM EX-1.
+001850      PERFORM C11-READ-SOURCE-RECORD THRU C11-EXIT.
+001860  D13-EXIT.
+001870      EXIT.
+                                                                                
+001880  D14-PRINT-ONE-FILE-LOGGED.
+001890      MOVE SPACES TO EX-PRINT-HOLD.
+001900      STRING " WROTE " DELIMITED BY SIZE
+001910              EX-FILENAME DELIMITED BY SIZE
+001920          INTO EX-PRINT-HOLD.
+001930      WRITE PRINT-REC FROM EX-PRINT-HOLD
+001940          AFTER ADVANCING 1 LINES.
+001950  D14-EXIT.
+001960      EXIT.
+                                                                                
+001970  E10-PRINT-SUMMARY SECTION.
+001980  E10-1-PRINT.
+001990      MOVE SPACES TO EX-PRINT-HOLD.
+002000      STRING " *** " DELIMITED BY SIZE
+002010              EX-FILES-WRITTEN DELIMITED BY SIZE
+002020              " PROGRAM FILE(S) WRITTEN TO " DELIMITED BY SIZE
+002030              EX-EXPORT-DIR DELIMITED BY SPACE
+002040              " ***" DELIMITED BY SIZE
+002050          INTO EX-PRINT-HOLD.
+002060      WRITE PRINT-REC FROM EX-PRINT-HOLD
+002070          AFTER ADVANCING 2 LINES.
+002080  E10-EXIT.
+002090      EXIT.
+                                                                                
+002100  F10-CLOSE-FILES SECTION.
+002110  F10-1-CLOSE.
+002120      CLOSE   EXPORT-SOURCE-FILE.
+002130      CLOSE   PRINT-FILE.
+002140  F10-EXIT.
+002150      EXIT.
+002160 
