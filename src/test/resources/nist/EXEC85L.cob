@@ -0,0 +1,257 @@
+000100  IDENTIFICATION DIVISION.
+                                                                                
+000110  PROGRAM-ID.
+000120      EXEC85L.
+000130  AUTHOR.
+000140      QA-VALIDATION-GROUP.
+000150  INSTALLATION.
+000160      "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.".
+000170  DATE-WRITTEN.
+000180      09 AUG 2026.
+000190  DATE-COMPILED.
+000200      09 AUG 2026.
+                                                                                
+000210*MODIFICATION HISTORY
+000220*--------------------
+000230*DATE         INIT  DESCRIPTION
+000240*09 AUG 2026  QAV   ORIGINAL VERSION.  READ-ONLY LOOKUP COMPANION
+000250*                  THAT SCANS POPULATION-FILE FOR ONE OR MORE
+000260*                  REQUESTED WC-PROG-ID VALUES AND PRINTS EACH
+000270*                  MATCHING PROGRAM'S HEADER AND SOURCE LINES,
+000280*                  WITHOUT RUNNING THE FULL EXEC85 MERGE PIPELINE.
+000290*09 AUG 2026  QAV   SWITCHED FROM A FULL SEQUENTIAL SCAN OF
+000300*                  POPULATION-FILE TO A DIRECT KEYED READ AGAINST
+000310*                  POPULATION-INDEXED-FILE, THE PER-PROGRAM
+000320*                  REORGANIZATION OF THE LIBRARY THAT EXEC85I
+000330*                  BUILDS.  A LOOKUP NO LONGER PAYS FOR READING
+000340*                  PAST EVERY PROGRAM AHEAD OF THE ONE REQUESTED.
+                                                                                
+000350  ENVIRONMENT DIVISION.
+                                                                                
+000360  CONFIGURATION SECTION.
+                                                                                
+000370  INPUT-OUTPUT SECTION.
+000380  FILE-CONTROL.
+000390      SELECT  LOOKUP-CARD-FILE
+000400      ASSIGN TO
+000410      XXXXX070.
+000420 *> ***************************************************************
+000430 *> POPULATION-INDEXED-FILE IS THE PER-PROGRAM REORGANIZATION OF
+000440 *> POPULATION-FILE THAT EXEC85I BUILDS (SEE EXEC85I FOR HOW THE
+000450 *> ORIGINAL SEQUENTIAL LIBRARY IS CONDENSED TO ONE RECORD PER
+000460 *> WC-PROG-ID).  ACCESS IS RANDOM HERE BECAUSE EACH LOOKUP CARD
+000470 *> GOES STRAIGHT TO ITS OWN RECORD BY KEY INSTEAD OF SCANNING.
+000480 *> ***************************************************************
+000490      SELECT  OPTIONAL POPULATION-INDEXED-FILE
+000500      ASSIGN TO
+000510      XXXXX102
+000520      ORGANIZATION IS INDEXED
+000530      ACCESS MODE IS RANDOM
+000540      RECORD KEY IS PX-PROG-ID
+000550      FILE STATUS IS LQ-POPFILE-STATUS.
+000560      SELECT  PRINT-FILE
+000570      ASSIGN TO
+000580      XXXXX057.
+000590  DATA DIVISION.
+000600  FILE SECTION.
+000610  FD  LOOKUP-CARD-FILE.
+000620  01  LK-CARD-DATA.
+000630      05        LK-PROG-ID              PIC X(6).
+000640      05        FILLER                  PIC X(74).
+000650  FD  POPULATION-INDEXED-FILE.
+000660  01  PX-RECORD.
+000670      05        PX-PROG-ID              PIC X(6).
+000680      05        PX-HEADER-LINE          PIC X(80).
+000690      05        PX-LINE-COUNT           PIC 9(4) COMP.
+000700      05        PX-LINE                 PIC X(80)
+000710                    OCCURS 1 TO 800 TIMES
+000720                    DEPENDING ON PX-LINE-COUNT.
+000730  FD  PRINT-FILE.
+000740  01  PRINT-REC.
+000750      05        FILLER                  PIC X.
+000760      05        PRINT-DATA              PIC X(131).
+                                                                                
+000770  WORKING-STORAGE SECTION.
+                                                                                
+000780  01  LQ-POPFILE-STATUS                 PIC XX VALUE ZEROES.
+                                                                                
+000790  01  LP-1                              PIC X(80).
+000800  01  LP-HEADER REDEFINES LP-1.
+000810      05        LP-STAR-HEADER          PIC X(7).
+000820      05        FILLER                  PIC X.
+000830      05        FILLER                  PIC X(5).
+000840      05        FILLER                  PIC X.
+000850      05        LP-PROG-ID.
+000860        10      LP-MODULE               PIC XX.
+000870        10      LP-LEVEL                PIC X.
+000880        10      FILLER                  PIC X(3).
+000890      05        FILLER                  PIC X(60).
+                                                                                
+000900  01  LQ-SWITCHES.
+000910      05        LQ-CARDS-EOF-SW         PIC X VALUE SPACE.
+000920        88      LQ-CARDS-EOF                      VALUE "Y".
+                                                                                
+000930  01  LQ-SUB                            PIC S9(3) COMP VALUE ZERO.
+000940  01  LQ-SUB2                           PIC S9(3) COMP VALUE ZERO.
+000950  01  LQ-SUB3                           PIC S9(4) COMP VALUE ZERO.
+                                                                                
+000960  01  LQ-REQUEST-TABLE.
+000970      05        LQ-REQUEST              OCCURS 50.
+000980        10      LQ-REQUESTED-PROG       PIC X(6).
+000990        10      LQ-FOUND-FLAG           PIC X.
+                                                                                
+001000  01  LQ-PRINT-HOLD                     PIC X(132).
+                                                                                
+001010  01  LQ-TITLE-LINE.
+001020      05        FILLER                  PIC X(38)  VALUE
+001030               " ** EXEC85 POPULATION LOOKUP REPORT **".
+                                                                                
+001040  PROCEDURE DIVISION.
+                                                                                
+001050  A10-MAIN SECTION.
+001060  A10-1-MAIN.
+001070      PERFORM B10-INITIALIZE.
+                                                                                
+001080      PERFORM C10-LOAD-LOOKUP-REQUESTS THRU C10-EXIT.
+001090      PERFORM D10-LOOKUP-REQUESTED-PROGRAMS THRU D10-EXIT.
+001100      PERFORM E10-REPORT-NOT-FOUND.
+                                                                                
+001110      PERFORM F10-CLOSE-FILES.
+001120      MOVE ZERO TO RETURN-CODE.
+001130      GOBACK.
+001140  A10-EXIT.
+001150      EXIT.
+                                                                                
+001160  B10-INITIALIZE SECTION.
+001170  B10-1-OPEN-FILES.
+001180      OPEN INPUT  LOOKUP-CARD-FILE.
+001190      OPEN INPUT  POPULATION-INDEXED-FILE.
+001200      OPEN OUTPUT PRINT-FILE.
+001210      WRITE PRINT-REC FROM LQ-TITLE-LINE
+001220          AFTER ADVANCING 1 LINES.
+001230  B10-EXIT.
+001240      EXIT.
+                                                                                
+001250  C10-LOAD-LOOKUP-REQUESTS SECTION.
+001260 *> ***************************************************************
+001270 *> ONE LOOKUP CARD PER REQUESTED WC-PROG-ID.  UP TO 50 REQUESTS
+001280 *> PER RUN CAN BE HELD, MATCHING THE RUN-SIZE OF THE OTHER FIXED
+001290 *> CONTROL-CARD TABLES IN EXEC85 ITSELF.
+001300 *> ***************************************************************
+001310  C10-1-READ-CARDS.
+001320      PERFORM C11-READ-ONE-LOOKUP-CARD THRU C11-EXIT
+001330              UNTIL LQ-CARDS-EOF.
+001340  C10-EXIT.
+001350      EXIT.
+                                                                                
+001360  C11-READ-ONE-LOOKUP-CARD.
+001370      READ LOOKUP-CARD-FILE
+001380          AT END
+001390              MOVE "Y" TO LQ-CARDS-EOF-SW
+001400              GO TO C11-EXIT.
+001410      IF LQ-SUB >= 50
+001420          PERFORM C12-PRINT-REQUEST-TABLE-FULL THRU C12-EXIT
+001430      ELSE
+001440          ADD     1       TO LQ-SUB
+001450          MOVE LK-PROG-ID TO LQ-REQUESTED-PROG (LQ-SUB)
+001460          MOVE SPACE      TO LQ-FOUND-FLAG (LQ-SUB).
+001470  C11-EXIT.
+001480      EXIT.
+                                                                                
+001490  C12-PRINT-REQUEST-TABLE-FULL.
+001500      MOVE SPACES TO LQ-PRINT-HOLD.
+001510      STRING "LQ-REQUEST-TABLE CAPACITY" DELIMITED BY SIZE
+001520              " EXCEEDED - LOOKUP CARD " DELIMITED BY SIZE
+001530              LK-PROG-ID DELIMITED BY SIZE
+001540              " IGNORED" DELIMITED BY SIZE
+001550          INTO LQ-PRINT-HOLD.
+001560      WRITE PRINT-REC FROM LQ-PRINT-HOLD
+001570          AFTER ADVANCING 1 LINES.
+001580  C12-EXIT.
+001590      EXIT.
+                                                                                
+001600  D10-LOOKUP-REQUESTED-PROGRAMS SECTION.
+001610 *> ***************************************************************
+001620 *> ONE DIRECT KEYED READ PER REQUESTED WC-PROG-ID AGAINST
+001630 *> POPULATION-INDEXED-FILE -- NO SEQUENTIAL PASS OVER THE REST OF
+001640 *> THE LIBRARY IS NEEDED TO FIND OR SKIP PAST ANY OTHER PROGRAM.
+001650 *> ***************************************************************
+001660  D10-1-LOOKUP.
+001670      PERFORM D11-LOOKUP-ONE-REQUEST THRU D11-EXIT
+001680              VARYING LQ-SUB2 FROM 1 BY 1
+001690              UNTIL LQ-SUB2 > LQ-SUB.
+001700  D10-EXIT.
+001710      EXIT.
+                                                                                
+001720  D11-LOOKUP-ONE-REQUEST.
+001730      MOVE LQ-REQUESTED-PROG (LQ-SUB2) TO PX-PROG-ID.
+001740      READ POPULATION-INDEXED-FILE
+001750          INVALID KEY
+001760              GO TO D11-EXIT.
+001770      MOVE "Y" TO LQ-FOUND-FLAG (LQ-SUB2).
+001780      PERFORM D15-PRINT-HEADER-LINE THRU D15-EXIT.
+001790      PERFORM D13-PRINT-BODY-LINES THRU D13-EXIT.
+001800  D11-EXIT.
+001810      EXIT.
+                                                                                
+001820  D15-PRINT-HEADER-LINE.
+001830      MOVE PX-HEADER-LINE TO LP-1.
+001840      MOVE SPACES TO LQ-PRINT-HOLD.
+001850      STRING " PROGRAM " DELIMITED BY SIZE
+001860              LP-PROG-ID DELIMITED BY SIZE
+001870              " MODULE " DELIMITED BY SIZE
+001880              LP-MODULE DELIMITED BY SIZE
+001890              " LEVEL " DELIMITED BY SIZE
+001900              LP-LEVEL DELIMITED BY SIZE
+001910          INTO LQ-PRINT-HOLD.
+001920      WRITE PRINT-REC FROM LQ-PRINT-HOLD
+001930          AFTER ADVANCING 2 LINES.
+001940  D15-EXIT.
+001950      EXIT.
+                                                                                
+001960  D13-PRINT-BODY-LINES.
+001970      PERFORM D14-PRINT-ONE-BODY-LINE THRU D14-EXIT
+001980              VARYING LQ-SUB3 FROM 1 BY 1
+001990              UNTIL LQ-SUB3 > PX-LINE-COUNT.
+002000  D13-EXIT.
+002010      EXIT.
+                                                                                
+002020  D14-PRINT-ONE-BODY-LINE.
+002030      MOVE SPACES TO LQ-PRINT-HOLD.
+002040      MOVE PX-LINE (LQ-SUB3) TO LQ-PRINT-HOLD (2:80).
+002050      WRITE PRINT-REC FROM LQ-PRINT-HOLD
+002060          AFTER ADVANCING 1 LINES.
+002070  D14-EXIT.
+002080      EXIT.
+                                                                                
+002090  E10-REPORT-NOT-FOUND SECTION.
+002100  E10-1-CHECK-ALL.
+002110      MOVE 1 TO LQ-SUB2.
+002120      PERFORM E11-CHECK-ONE THRU E11-EXIT
+002130              LQ-SUB TIMES.
+002140  E10-EXIT.
+002150      EXIT.
+                                                                                
+002160  E11-CHECK-ONE.
+002170      IF LQ-FOUND-FLAG (LQ-SUB2) NOT = "Y"
+002180          MOVE SPACES TO LQ-PRINT-HOLD
+002190          STRING " ** PROGRAM " DELIMITED BY SIZE
+002200                  LQ-REQUESTED-PROG (LQ-SUB2) DELIMITED BY SIZE
+002210                  " NOT FOUND IN POPULATION LIBRARY **"
+002220                          DELIMITED BY SIZE
+002230              INTO LQ-PRINT-HOLD
+002240          WRITE PRINT-REC FROM LQ-PRINT-HOLD
+002250              AFTER ADVANCING 2 LINES
+002260      END-IF.
+002270      ADD     1   TO LQ-SUB2.
+002280  E11-EXIT.
+002290      EXIT.
+                                                                                
+002300  F10-CLOSE-FILES SECTION.
+002310  F10-1-CLOSE.
+002320      CLOSE   LOOKUP-CARD-FILE.
+002330      CLOSE   POPULATION-INDEXED-FILE.
+002340      CLOSE   PRINT-FILE.
+002350  F10-EXIT.
+002360      EXIT.
+002370 
