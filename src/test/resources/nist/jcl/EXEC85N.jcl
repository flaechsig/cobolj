@@ -0,0 +1,243 @@
+//EXEC85N  JOB (ACCTNO,ROOM),'EXEC85 NIGHTLY RUN',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             TIME=(0,30)
+//*
+//*********************************************************
+//* NIGHTLY UNATTENDED RUN OF EXEC85.  SUBMITTED FROM THE
+//* OVERNIGHT SCHEDULER -- NO OPERATOR INTERVENTION.  THE
+//* PRINT-FILE LISTING (WHICH CARRIES THE WA-ACCT-LINE AND
+//* WA-FINAL-LINE SUMMARY TOTALS ALONG WITH THE DETAIL
+//* REPORT) IS ROUTED TO THE QA DISTRIBUTION LIST BELOW
+//* INSTEAD OF SITTING ON THE SPOOL FOR SOMEONE TO WALK
+//* OVER AND PICK UP.
+//*********************************************************
+//QADIST   OUTPUT DEST=QADIST,JESDS=ALL,DEFAULT=YES
+//*
+//STEP010  EXEC PGM=EXEC85
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX001 DD DSN=PROD.EXEC85.POPULATION,DISP=SHR
+//XXXXX002 DD DSN=PROD.EXEC85.SOURCE,DISP=SHR
+//XXXXX003 DD DSN=PROD.EXEC85.POPULATION.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,20),RLSE),
+//             LIKE=PROD.EXEC85.POPULATION
+//XXXXX055 DD SYSOUT=*,OUTPUT=(*.QADIST)
+//*  XXXXX093 IS THE PLAIN, NO-CARRIAGE-CONTROL REPORT STREAM FOR
+//*  PRINTERS THAT DO NOT HONOR ASA CODES.  IT IS ALWAYS OPENED, BUT
+//*  ONLY RECEIVES OUTPUT WHEN A "PLN" CONTROL CARD IS IN THE DECK,
+//*  AND SHOULD BE PLACED FIRST IN THE DECK SO EARLY REPORT LINES
+//*  ARE NOT LEFT ON THE ASA STREAM BY MISTAKE.
+//XXXXX093 DD SYSOUT=*
+//XXXXX058 DD DSN=PROD.EXEC85.CONTROL.CARDS(NIGHTLY),DISP=SHR
+//XXXXX059 DD DSN=PROD.EXEC85.CHECKPOINT,DISP=SHR
+//XXXXX060 DD DSN=&&RECONDTA,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//*  XXXXX106 IS A SMALL STRUCTURED EXIT RECORD FOR THE JOB SCHEDULER
+//*  AND DOWNSTREAM MONITORING -- DISTINCT FROM BOTH THE PRINT
+//*  LISTING AND THE XXXXX060 RECONCILIATION HANDOFF ABOVE.
+//XXXXX106 DD DSN=PROD.EXEC85.RUN.SUMMARY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//XXXXX061 DD DSN=PROD.EXEC85.LOG,DISP=(MOD,KEEP,KEEP)
+//*  XXXXX098 IS THE ERROR/EXCEPTION TRENDING LOG -- LIKE XXXXX061
+//*  IT IS OPENED OUTPUT BY THE PROGRAM BUT MUST CARRY A JCL DISP OF
+//*  MOD SO EACH NIGHT'S OCCURRENCES ARE APPENDED, NOT OVERWRITTEN.
+//XXXXX098 DD DSN=PROD.EXEC85.TREND.LOG,DISP=(MOD,KEEP,KEEP)
+//*  XXXXX107 IS THE SEARCHABLE RUN INDEX -- ONE APPENDED ENTRY PER
+//*  RUN TYING ITS DATE/TIME, DCK/GEN CONTROL-CARD IDENTIFIERS, AND
+//*  SUMMARY COUNTS TOGETHER.  LIKE XXXXX098 IT NEEDS JCL DISP=MOD.
+//XXXXX107 DD DSN=PROD.EXEC85.RUN.INDEX,DISP=(MOD,KEEP,KEEP)
+//XXXXX095 DD DSN=PROD.EXEC85.SWITCH.BASELINE,DISP=SHR
+//XXXXX096 DD DSN=PROD.EXEC85.SWITCH.BASELINE.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             LIKE=PROD.EXEC85.SWITCH.BASELINE
+//*  A FOLLOW-ON STEP MUST COPY XXXXX096 OVER PROD.EXEC85.SWITCH.
+//*  BASELINE SO THE NEXT RUN'S XXXXX095 SEES TODAY'S SETTINGS.
+//*  XXXXX102 IS THE SAME VSAM KSDS EXEC85I BUILDS AND EXEC85L READS
+//*  (SEE THE EXEC85I/EXEC85L STEPS BELOW) -- THIS STEP OPENS IT TOO,
+//*  BUT ONLY EVER READS IT, FOR A PURE RE-EXTRACTION RUN WHEN
+//*  XXXXX058 IS SUBMITTED EMPTY.  IT IS OPTIONAL AND MAY BE OMITTED
+//*  AT A SITE THAT NEVER RUNS EXEC85I OR NEVER SUBMITS AN EMPTY DECK.
+//*XXXXX102 DD DSN=PROD.EXEC85.POPULATION.INDEXED,DISP=SHR
+//*  XXXXX104/XXXXX105 CARRY FORWARD THE LIST OF PROGRAM-IDS ACTUALLY
+//*  EXTRACTED BY THE LAST RUN THAT HAD A REAL CONTROL-CARD DECK, THE
+//*  SAME INPUT/OUTPUT BASELINE PAIRING AS XXXXX095/XXXXX096 ABOVE.
+//*  A FOLLOW-ON STEP MUST COPY XXXXX105 OVER PROD.EXEC85.SELECTION.
+//*  BASELINE SO THE NEXT EMPTY-DECK RUN REPLAYS TODAY'S SELECTION.
+//XXXXX104 DD DSN=PROD.EXEC85.SELECTION.BASELINE,DISP=SHR
+//XXXXX105 DD DSN=PROD.EXEC85.SELECTION.BASELINE.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             LIKE=PROD.EXEC85.SELECTION.BASELINE
+//*  XXXXX097 IS OPTIONAL -- ONE 80-BYTE CARD CARRYING A LOCALLY
+//*  PATCHED CCVS VERSION/RELEASE BANNER.  OMIT IT AND THE BUILT-IN
+//*  DEFAULT BANNER IS USED.  UNCOMMENT TO POINT AT A PATCH LEVEL:
+//*XXXXX097 DD DSN=PROD.EXEC85.VERSION.CARD,DISP=SHR
+//*  AN "RSF pppppp" CONTROL CARD RESTARTS THE MERGE AT A NAMED
+//*  WC-PROG-ID, SKIPPING EVERY PROGRAM BEFORE IT, FOR RE-RUNNING
+//*  JUST THE TAIL OF A LARGE POPULATION FILE AFTER FIXING ONE BAD
+//*  UPDATE CARD -- NO CHECKPOINT-FILE OR PRIOR FAILED RUN REQUIRED.
+//*  A "PMS" CONTROL CARD SPLITS XXXXX002 INTO ONE DATASET PER
+//*  WC-MODULE INSTEAD OF ONE COMBINED DECK -- EACH IS DYNAMICALLY
+//*  ASSIGNED TO A DDNAME OF "XXXXX0" FOLLOWED BY THE TWO-CHARACTER
+//*  MODULE CODE (E.G. XXXXX0NC), SO A DD MUST BE ADDED FOR EVERY
+//*  MODULE EXPECTED IN THE RUN, FOR EXAMPLE:
+//*XXXXX0NC DD DSN=PROD.EXEC85.SOURCE.NC,DISP=(NEW,CATLG,DELETE),
+//*             SPACE=(TRK,(10,5),RLSE),LIKE=PROD.EXEC85.SOURCE
+//*  TO CONSOLIDATE ADDITIONAL REGIONAL SITES IN ONE RUN, ADD A
+//*  "CON" CONTROL CARD TO THE NIGHTLY DECK AND UNCOMMENT:
+//*XXXXX011 DD DSN=PROD.EXEC85.POPULATION.SITEB,DISP=SHR
+//*XXXXX012 DD DSN=PROD.EXEC85.POPULATION.SITEC,DISP=SHR
+//*  A "COO" CONTROL CARD SWITCHES XXXXX003 AND XXXXX002 TO A
+//*  CHANGED-PROGRAMS-ONLY EXTRACT -- PROGRAMS WITH NO UPDATE
+//*  APPLIED THIS RUN ARE LEFT OUT OF BOTH DATASETS ENTIRELY
+//*  RATHER THAN REWRITTEN BYTE FOR BYTE.  A FOLLOW-ON STEP MUST
+//*  THEN MERGE XXXXX003 OVER THE PRIOR PROD.EXEC85.POPULATION
+//*  GENERATION BY WC-PROG-ID TO PRODUCE A COMPLETE NEW GENERATION
+//*  BEFORE IT IS CATALOGED AS THE NEXT PROD.EXEC85.POPULATION.
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************
+//* STEP020 INDEPENDENTLY RE-SCANS THE SOURCE AND NEW
+//* POPULATION OUTPUT FROM STEP010 AND CONFIRMS THE PHYSICAL
+//* COUNTS AGAINST WHAT EXEC85 CLAIMED ON RECONDTA.  ITS
+//* REPORT RIDES THE SAME QADIST DISTRIBUTION AS STEP010.
+//*********************************************************
+//STEP020  EXEC PGM=EXEC85R,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX060 DD DSN=&&RECONDTA,DISP=(OLD,DELETE,DELETE)
+//XXXXX002 DD DSN=PROD.EXEC85.SOURCE,DISP=SHR
+//XXXXX003 DD DSN=PROD.EXEC85.POPULATION.NEW,DISP=SHR
+//XXXXX056 DD SYSOUT=*,OUTPUT=(*.QADIST)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************
+//* EXEC85A READS STEP010'S XXXXX106 EXIT SUMMARY AND CARRIES
+//* A CONSECUTIVE-FAILURE COUNT FORWARD ON XXXXX108/XXXXX109,
+//* THE SAME BASELINE IN/OUT PAIRING AS XXXXX095/XXXXX096.  IT
+//* RUNS EVERY NIGHT -- NO COND -- BECAUSE IT HAS TO SEE A
+//* FAILED STEP010 TO COUNT IT; A RETURN CODE OF 16 MEANS TWO
+//* OR MORE CONSECUTIVE RUNS HAVE NOW FAILED, AND A FOLLOW-ON
+//* SITE NOTIFICATION STEP (PAGER, EMAIL, ETC.) SHOULD BE
+//* CONDITIONED ON COND=(16,NE,EXEC85A) TO PAGE THE ON-CALL
+//* OPERATOR.
+//*********************************************************
+//EXEC85A  EXEC PGM=EXEC85A
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX106 DD DSN=PROD.EXEC85.RUN.SUMMARY,DISP=(OLD,DELETE,DELETE)
+//XXXXX108 DD DSN=PROD.EXEC85.FAILURE.TRACK,DISP=SHR
+//XXXXX109 DD DSN=PROD.EXEC85.FAILURE.TRACK.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             LIKE=PROD.EXEC85.FAILURE.TRACK
+//*  A FOLLOW-ON STEP MUST COPY XXXXX109 OVER PROD.EXEC85.FAILURE.
+//*  TRACK SO TOMORROW'S XXXXX108 SEES TONIGHT'S STREAK.
+//XXXXX110 DD SYSOUT=*,OUTPUT=(*.QADIST)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************
+//* EXEC85I REORGANIZES POPULATION-FILE (A PLAIN SEQUENTIAL
+//* LIBRARY) INTO POPULATION-INDEXED-FILE, ONE RECORD PER
+//* WC-PROG-ID, KEYED FOR DIRECT ACCESS.  RUN IT WHENEVER
+//* PROD.EXEC85.POPULATION IS REFRESHED SO THE INDEXED COPY
+//* STAYS CURRENT -- EXEC85L READS THE INDEXED COPY INSTEAD
+//* OF SCANNING THE SEQUENTIAL LIBRARY.  XXXXX102 IS A VSAM
+//* KSDS; IT MUST BE DEFINED (IDCAMS DEFINE CLUSTER, KEYS
+//* (6 0) RECORDSIZE(86 64086)) AND, FOR A REBUILD, DELETED
+//* AND REDEFINED BEFORE THIS STEP RUNS.
+//*********************************************************
+//EXEC85I  EXEC PGM=EXEC85I,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX001 DD DSN=PROD.EXEC85.POPULATION,DISP=SHR
+//XXXXX102 DD DSN=PROD.EXEC85.POPULATION.INDEXED,DISP=SHR
+//XXXXX103 DD SYSOUT=*,OUTPUT=(*.QADIST)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************
+//* EXEC85L IS A STANDALONE READ-ONLY LOOKUP AGAINST
+//* POPULATION-INDEXED-FILE -- IT IS NOT PART OF THE NIGHTLY
+//* STEP STREAM ABOVE AND IS SUBMITTED ON ITS OWN WHEN
+//* SOMEONE JUST NEEDS TO CONFIRM A PROGRAM IS STILL IN THE
+//* LIBRARY AND WHAT MODULE/LEVEL IT IS FILED UNDER, WITHOUT
+//* PAYING FOR A FULL EXEC85 MERGE RUN.  ONE LOOKUP CARD PER
+//* REQUESTED WC-PROG-ID, COLUMNS 1-6, UP TO 50 PER RUN, EACH
+//* SATISFIED BY A DIRECT KEYED READ INSTEAD OF A SEQUENTIAL
+//* PASS OVER THE WHOLE LIBRARY -- RUN EXEC85I FIRST IF
+//* PROD.EXEC85.POPULATION HAS CHANGED SINCE THE LAST BUILD.
+//*********************************************************
+//EXEC85L  EXEC PGM=EXEC85L
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX070 DD DSN=PROD.EXEC85.LOOKUP.CARDS(ONEOFF),DISP=SHR
+//XXXXX102 DD DSN=PROD.EXEC85.POPULATION.INDEXED,DISP=SHR
+//XXXXX057 DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************
+//* EXEC85C IS A STANDALONE MATCH-MERGE OF TWO
+//* UPDATED-POPULATION-FILE GENERATIONS, RUN ON DEMAND
+//* AHEAD OF A BASELINE PROMOTION TO GIVE THE CHANGE-
+//* CONTROL BOARD A FULL ADDED/REMOVED/MODIFIED REPORT
+//* WITH LINE-LEVEL BEFORE/AFTER DETAIL TO SIGN OFF ON,
+//* INSTEAD OF RELYING ON THE RUN'S ACCOUNT LINES FROM
+//* MEMORY.  BOTH INPUTS MUST BE IN ASCENDING WC-PROG-ID
+//* ORDER, THE SAME ORDER EXEC85 ITSELF REQUIRES.
+//*********************************************************
+//EXEC85C  EXEC PGM=EXEC85C
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX080 DD DSN=PROD.EXEC85.POPULATION,DISP=SHR
+//XXXXX081 DD DSN=PROD.EXEC85.POPULATION.NEW,DISP=SHR
+//XXXXX082 DD SYSOUT=*,OUTPUT=(*.QADIST)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************
+//* EXEC85E IS A STANDALONE SOURCE-EXPORT COMPANION -- IT
+//* SPLITS SOURCE-COBOL-PROGRAMS BACK INTO ONE FLAT FILE PER
+//* WC-PROG-ID UNDER THE USS DIRECTORY NAMED ON XXXXX091 (ONE
+//* 80-BYTE CONTROL RECORD, THE DIRECTORY PATH LEFT-JUSTIFIED
+//* IN COLUMNS 1-60).  A FOLLOW-ON BPXBATCH STEP TARS OR ZIPS
+//* THAT DIRECTORY FOR HAND-OFF TO SOURCE CONTROL, SINCE
+//* PACKAGING INTO AN ARCHIVE IS A USS SHELL OPERATION, NOT
+//* SOMETHING EXEC85E ITSELF NEEDS TO DO.
+//*********************************************************
+//EXEC85E  EXEC PGM=EXEC85E
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX002 DD DSN=PROD.EXEC85.SOURCE,DISP=SHR
+//XXXXX091 DD DSN=PROD.EXEC85.EXPORT.CARDS(ONEOFF),DISP=SHR
+//XXXXX092 DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//TAREXP   EXEC PGM=BPXBATCH,COND=(0,NE,EXEC85E)
+//STDPARM  DD *
+SH cd /u/qa/exec85export && tar -cf /u/qa/exec85export.tar *.CBL
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//*********************************************************
+//* EXEC85G IS A STANDALONE END-OF-DAY CATALOGING COMPANION --
+//* IT REGISTERS TODAY'S UPDATED-POPULATION-FILE GENERATION,
+//* WITH ITS EXPIRATION DATE AND RETENTION POLICY, ON THE
+//* PERSISTENT GENERATION-INDEX-FILE (DISP=(MOD,...), LIKE
+//* EXEC85's LOG-FILE) SO AN OPERATOR HAS SOMETHING
+//* AUTHORITATIVE TO CHECK BEFORE A GENERATION IS SCRATCHED.
+//* RUN IT IMMEDIATELY AFTER STEP010 CATALOGS XXXXX003 AS THE
+//* NEXT PROD.EXEC85.POPULATION GENERATION.
+//*********************************************************
+//EXEC85G  EXEC PGM=EXEC85G,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX099 DD DSN=PROD.EXEC85.GENERATION.CARDS(NIGHTLY),DISP=SHR
+//XXXXX100 DD DSN=PROD.EXEC85.GENERATION.INDEX,DISP=(MOD,KEEP,KEEP)
+//XXXXX101 DD SYSOUT=*,OUTPUT=(*.QADIST)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************
+//* EXEC85M IS A STANDALONE COVERAGE-MATRIX COMPANION -- IT
+//* SCANS POPULATION-FILE AND COUNTS PROGRAMS BY MODULE AND
+//* LEVEL, SO A SUBSET OF THE VALIDATION SUITE CAN BE CHOSEN
+//* FROM ACTUAL COVERAGE INSTEAD OF GUESSWORK, WITHOUT PAYING
+//* FOR A FULL EXEC85 MERGE RUN.
+//*********************************************************
+//EXEC85M  EXEC PGM=EXEC85M
+//STEPLIB  DD DSN=PROD.EXEC85.LOADLIB,DISP=SHR
+//XXXXX001 DD DSN=PROD.EXEC85.POPULATION,DISP=SHR
+//XXXXX094 DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
