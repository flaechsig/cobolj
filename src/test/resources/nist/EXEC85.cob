@@ -1,471 +1,3277 @@
- IDENTIFICATION DIVISION.                                         
-                                                                  
- PROGRAM-ID.                                                      
-     EXEC85.                                                      
- INSTALLATION.                                                    
-     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
-     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
- ENVIRONMENT DIVISION.                                            
-                                                                  
- CONFIGURATION SECTION.                                           
-                                                                  
- SPECIAL-NAMES.                                                   
- INPUT-OUTPUT SECTION.                                            
- FILE-CONTROL.                                                    
-     SELECT  OPTIONAL POPULATION-FILE                             
-     ASSIGN TO                                                    
-     XXXXX001.                                                    
-     SELECT  SOURCE-COBOL-PROGRAMS                                
-     ASSIGN TO                                                    
-     XXXXX002                                                     
-     ORGANIZATION SEQUENTIAL.                                     
-     SELECT  UPDATED-POPULATION-FILE                              
-     ASSIGN TO                                                    
-     XXXXX003.                                                    
-     SELECT  PRINT-FILE                                           
-     ASSIGN TO                                                    
-     XXXXX055.                                                    
-     SELECT  CONTROL-CARD-FILE                                    
-     ASSIGN TO                                                    
-     XXXXX058.                                                    
- DATA DIVISION.                                                   
- FILE SECTION.                                                    
- FD  POPULATION-FILE.                                             
-*>    RECORD CONTAINS 2400 CHARACTERS.                             
- 01  SOURCE-IN-2400.                                              
-     02 SOURCE-IN                    PIC X(80).                   
-*>                                              OCCURS 30.         
- FD  CONTROL-CARD-FILE.                                           
- 01  CONTROL-RECORD                  PIC X(80).                   
- FD  PRINT-FILE.                                                  
- 01  PRINT-REC.                                                   
-   05        FILLER                  PIC X.                       
-   05        PRINT-DATA              PIC X(131).                  
- FD  SOURCE-COBOL-PROGRAMS                                        
-     BLOCK CONTAINS 1 RECORDS.                                    
- 01  CT-OUT.                                                      
-     02 FILLER PIC X(72).                                         
-     02 FILLER PIC X(8).                                          
- FD  UPDATED-POPULATION-FILE                                      
-     RECORD CONTAINS 2400 CHARACTERS.                             
- 01  UPDATED-SOURCE-OUT-2400.                                     
-     02 UD-SOURCE-OUT                PIC X(80)  OCCURS 30.        
-                                                                  
- WORKING-STORAGE SECTION.                                         
-                                                                  
- 01  FILLER                          PIC X(40)  VALUE             
-            "NEWEXEC WORKING-STORAGE STARTS HERE ==->".           
- 01  BLOCK-TYPE                      PIC X(5).                    
- 01  SUB1                            PIC S9(3)  COMP.             
- 01  SUB2                            PIC S9(3)  COMP.             
- 01  SUB3                            PIC S9(3)  COMP.             
- 01  SUB4                            PIC S9(3)  COMP.             
- 01  SUB5                            PIC S9(3)  COMP.             
- 01  SUB6                            PIC S9(3)  COMP.             
- 01  SUB7                            PIC S9(3)  COMP.             
- 01  WA-ERR-IND                      PIC 9 VALUE ZEROES.          
- 01  WA-FIRST-IND                    PIC 9 VALUE ZEROES.          
- 01  WA-ZCARD-TABLE.                                              
-   05        WA-ZCARD                OCCURS 10                    
-                                     PIC X(60).                   
- 01  WA-TOP-OF-PAGE-LINE.                                         
-   05        FILLER                  PIC X(4)   VALUE SPACES.     
-   05        WA-VERSION.                                          
-     07      WA-VERSION-TEXT         PIC X(22)  VALUE             
-            "CCVS85 VERSION NUMBER ".                             
-     07      WA-VERSION-NUM          PIC X(3) VALUE SPACES.       
-   05        WA-RELEASE.                                          
-     07      WA-RELEASE-TEXT         PIC X(14)  VALUE             
-            ", RELEASED ON ".                                     
-     07      WA-VERSION-DATE         PIC X(11) VALUE SPACES.      
-   05        FILLER                  PIC X(4)   VALUE SPACES.     
-   05        WA-COMPANY-AND-COMPILER PIC X(30) VALUE SPACES.      
-   05        FILLER                  PIC X(5)   VALUE SPACES.     
-   05        WA-DATE                 PIC XXBXXBXX.                
-   05        FILLER                  PIC X(4)   VALUE SPACES.     
-   05        FILLER                  PIC X(5)   VALUE "PAGE ".    
-   05        WA-PAGE-CT              PIC Z(5)9.                   
-                                                                  
- 01  WA-ACCT-LINE-1.                                              
-   05        FILLER                  PIC X(19)  VALUE             
-            " ** END OF PROGRAM ".                                
-   05        WA-CURRENT-PROG         PIC X(6).                    
-   05        FILLER                  PIC X(32)  VALUE             
-            " FOUND,  COBOL LINES PROCESSED: ".                   
-   05        WA-LINES-COBOL          PIC Z(5)9.                   
- 01  WA-ACCT-LINE-2.                                              
-   05        FILLER                  PIC X(19)  VALUE             
-            " ** LINES INSERTED ".                                
-   05        WA-LINES-INSERTED       PIC Z(5)9.                   
-   05        FILLER                  PIC X(19)  VALUE             
-            " ** LINES REPLACED ".                                
-   05        WA-LINES-REPLACED       PIC Z(5)9.                   
-   05        FILLER                  PIC X(19)  VALUE             
-            " ** LINES DELETED  ".                                
-   05        WA-LINES-DELETED        PIC Z(5)9.                   
- 01  WA-ACCT-LINE-3.                                              
-   05        FILLER                  PIC X(18)  VALUE             
-            " ** OPTIONAL CODE ".                                 
-   05        WA-OPTIONAL-CODE        PIC X(8).                    
-   05        WA-CODE-REMOVED         PIC Z(5)9.                   
-   05        WA-CODE-KILLED          PIC X(21)  VALUE             
-            " ** COMMENTS DELETED ".                              
-   05        WA-COMMENTS-DEL         PIC Z(5)9.                   
- 01  WA-FINAL-LINE-1.                                             
-   05        FILLER                  PIC X(34)  VALUE             
-            " ** END OF POPULATION FILE REACHED".                 
-   05        FILLER                  PIC X(27)  VALUE             
-            " NUMBER OF PROGRAMS FOUND: ".                        
-   05        WA-PROGS-FOUND          PIC Z(5)9.                   
- 01  WA-FINAL-LINE-2.                                             
-   05        FILLER                  PIC X(47)  VALUE             
-            " ** NUMBER OF PROGRAMS WRITTEN TO SOURCE FILE: ".    
-   05        WA-SOURCE-PROGS         PIC Z(5)9.                   
- 01  WA-FINAL-LINE-3.                                             
-   05        FILLER                  PIC X(48)  VALUE             
-            " ** NUMBER OF PROGRAMS WRITTEN TO NEW POPULATION".   
-   05        FILLER                  PIC X(7)   VALUE " FILE: ".  
-   05        WA-NEWPOP-PROGS         PIC Z(5)9.                   
- 01  WB-CONTROL-DATA.                                             
-   05        WB-FILL                 PIC X(80).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-3                    PIC X(3).                    
-     10      FILLER                  PIC X(77).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-4                    PIC X(4).                    
-     10      WB-NN                   PIC 99.                      
-     10      FILLER                  PIC X.                       
-     10      WB-X                    PIC X.                       
-     10      FILLER                  PIC X(72).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-6                    PIC X(6).                    
-     10      FILLER                  PIC X(74).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-7                    PIC X(7).                    
-     10      FILLER                  PIC X(73).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-8                    PIC X(8).                    
-     10      FILLER                  PIC X(72).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-9                    PIC X(9).                    
-     10      FILLER                  PIC X(71).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-10                   PIC X(10).                   
-     10      FILLER                  PIC X(70).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-11                   PIC X(11).                   
-     10      FILLER                  PIC X(69).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-12                   PIC X(12).                   
-     10      FILLER                  PIC X.                       
-     10      WB-PROG                 PIC X(5).                    
-     10      FILLER                  PIC X(62).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-13                   PIC X(13).                   
-     10      FILLER                  PIC X(67).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-14                   PIC X(14).                   
-     10      FILLER                  PIC X.                       
-     10      WB-MODULE               PIC XX.                      
-     10      FILLER                  PIC X.                       
-     10      WB-LEVEL                PIC X.                       
-     10      FILLER                  PIC X(61).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-15                   PIC X(15).                   
-     10      FILLER                  PIC X(65).                   
-   05        FILLER                  REDEFINES  WB-FILL.          
-     10      WB-16                   PIC X(16).                   
-     10      FILLER                  PIC X(64).                   
-   05        WB-X-CARD               REDEFINES  WB-FILL.          
-     10      WB-X-HYPHEN             PIC XX.                      
-     10      WB-X-CARD-NUM           PIC 9(3).                    
-     10      WB-PROG-POS.                                         
-       15    WB-PROG-POS-NUM         PIC 99.                      
-     10      FILLER                  PIC X.                       
-     10      WB-SUBS-TEXT            PIC X(60).                   
-     10      FILLER                  PIC X(12).                   
-   05        WB-START-CARD           REDEFINES  WB-FILL.          
-     10      WB-STAR-START           PIC X(6).                    
-     10      FILLER                  PIC X.                       
-     10      WB-UPDATE-PROG          PIC X(6).                    
-     10      FILLER                  PIC X.                       
-     10      WB-RENUMBER             PIC X.                       
-     10      FILLER                  PIC X(65).                   
-   05        WB-LINE-UPDATE          REDEFINES  WB-FILL.          
-     10      WB-SEQ-1                PIC X(6).                    
-     10      WB-COBOL-LINE           PIC X(74).                   
-     10      FILLER                  REDEFINES  WB-COBOL-LINE.    
-       15    WB-COL-7                PIC X.                       
-       15    FILLER                  PIC X(73).                   
-     10      FILLER                  REDEFINES  WB-COBOL-LINE.    
-       15    WB-CHAR                 PIC X.                       
-       15    WB-SEQ-2                PIC X(6).                    
-                                                                 
- 01  WC-CURRENT-POP-RECORD.                                       
-   05        WC-1.                                                
-     10      WC-END-OF-POPFILE       PIC X(16).                   
-     10      FILLER                  PIC X(64).                   
-   05        WC-HEADER               REDEFINES WC-1.              
-     10      WC-STAR-HEADER          PIC X(7).                    
-     10      FILLER                  PIC X.                       
-     10      WC-COBOL                PIC X(5).                    
-     10      FILLER                  PIC X.                       
-     10      WC-PROG-ID.                                          
-      12     WC-PROG-ID-1-5.                                      
-       15    WC-PROG-ID-1-4.                                      
-        18   WC-MODULE               PIC XX.                      
-        18   WC-LEVEL                PIC X.                       
-        18   FILLER                  PIC X.                       
-       15    FILLER                  PIC X.                       
-      12     WC-PROG-ID-6            PIC X.                       
-     10      FILLER                  PIC X.                       
-     10      WC-SUBPRG               PIC X(6).                    
-     10      FILLER                  PIC X.                       
-     10      WC-PROG2ID.                                          
-      12     WC-PROG2ID-1-5          PIC X(5).                    
-      12     FILLER                  PIC X.                       
-     10      FILLER                  PIC X(46).                   
-   05        FILLER                  REDEFINES WC-1.              
-     10      WC-1-72.                                             
-       15    WC-6.                                                
-         20  WC-STAR                 PIC X.                       
-         20  FILLER                  PIC X(5).                    
-       15    FILLER                  REDEFINES  WC-6.             
-         20  WC-1-5                  PIC X(5).                    
-         20  FILLER                  PIC X.                       
-       15    WC-COL-7                PIC X.                       
-       15    WC-COL-8                PIC X.                       
-       15    FILLER                  PIC X(3).                    
-       15    WC-SUB-DATA.                                         
-         20  WC-12-15                PIC X(4).                    
-         20  FILLER                  PIC X.                       
-         20  WC-17-19                PIC 9(3).                    
-         20  WC-20                   PIC X.                       
-         20  FILLER                  PIC X(52).                   
-     10      WC-73-80                PIC X(8).                    
-                                                                  
- 01  WD-SOURCE-REC.                                               
-   05        WD-1.                                                
-     10      FILLER                  PIC X(6).                    
-     10      WD-HEADER               PIC X(74).                   
-                                                                  
- 01  WE-PRINT-DATA.                                               
-   05        WE-COBOL-LINE           PIC X(80).                   
-   05        FILLER                  PIC X      VALUE SPACE.      
-   05        WE-X-CARD               PIC X(9).                    
-   05        FILLER                  PIC XX     VALUE SPACES.     
-   05        WE-CHANGE-TYPE          PIC X(12).                   
-                                                                  
- 01  WF-PROGRAM-SELECTED-TABLE.                                   
-   05        WF-PROGRAM-SELECTED     PIC X(5)   OCCURS 50.        
-                                                                  
- 01  WG-MODULE-SELECTED-TABLE.                                    
-   05        FILLER                             OCCURS 10.        
-     10      WG-MODULE-SELECTED      PIC XX.                      
-     10      WG-MODULE-LEVEL         PIC X.                       
-                                                                  
- 01  WV-PRINT-MISCELLANEOUS.                                      
-   05        WV-OPTION-HEADING       PIC X(25)  VALUE             
-            " OPTION SWITCH SETTINGS -".                          
-   05        WV-OPT-1                PIC X(40)  VALUE             
-         " 0                 1                   2".              
-   05        WV-OPT-2                PIC X(52)  VALUE             
-         " 1 2 3 4 5 6 7 8 9 0 1 2 3 4 5 6 7 8 9 0 1 2 3 4 5 6".  
-   05        WV-OPT-SWITCHES.                                     
-     10      FILLER                  PIC X      VALUE SPACE.      
-     10      FILLER                  OCCURS 26.                   
-       15    WV-OPT                  PIC X.                       
-       15    FILLER                  PIC X.                       
- 01  WX-X-CARD-TABLE.                                             
-   05        WX-X-CARD               OCCURS 200.                  
-     10      WX-X-CHAR               PIC X                        
-                                     OCCURS 60.                   
- 01  WX-PROG-POS-TABLE.                                           
-   05        WX-PROG-POS             OCCURS 200                   
-                                     PIC 99.                      
- 01  WY-SWITCHES.                                                 
-   05        WY-OPTION-SWITCHES.                                  
-     10      WY-OPT-SW-1             PIC X.                       
-     10      WY-OPT-SW-2             PIC X.                       
-     10      WY-OPT-SW-3             PIC X.                       
-     10      WY-OPT-SW-4             PIC X.                       
-     10      WY-OPT-SW-5             PIC X.                       
-     10      WY-OPT-SW-6             PIC X.                       
-     10      WY-OPT-SW-7             PIC X.                       
-     10      WY-OPT-SW-8             PIC X.                       
-     10      WY-OPT-SW-9             PIC X.                       
-     10      WY-OPT-SW-10            PIC X.                       
-     10      WY-OPT-SW-11            PIC X.                       
-     10      WY-OPT-SW-12            PIC X.                       
-     10      WY-OPT-SW-13            PIC X.                       
-     10      WY-OPT-SW-14            PIC X.                       
-     10      WY-OPT-SW-15            PIC X.                       
-     10      WY-OPT-SW-16            PIC X.                       
-     10      WY-OPT-SW-17            PIC X.                       
-     10      WY-OPT-SW-18            PIC X.                       
-     10      WY-OPT-SW-19            PIC X.                       
-     10      WY-OPT-SW-20            PIC X.                       
-     10      WY-OPT-SW-21            PIC X.                       
-     10      WY-OPT-SW-22            PIC X.                       
-     10      WY-OPT-SW-23            PIC X.                       
-     10      WY-OPT-SW-24            PIC X.                       
-     10      WY-OPT-SW-25            PIC X.                       
-     10      WY-OPT-SW-26            PIC X.                       
-   05        FILLER                  REDEFINES WY-OPTION-SWITCHES.
-     10      WY-OPT-SW               PIC X                        
-                                     OCCURS 26.                   
-   05        WY-PRINT-SWITCHES.                                   
-     10      WY-EXTRACT-ALL          PIC X.                       
-     10      WY-EXTRACT-AUTO         PIC X.                       
-     10      WY-EXTRACT-MAN          PIC X.                       
-     10      WY-KILL-DELETIONS       PIC X.                       
-     10      WY-LIST-NO-UPDATES      PIC X.                       
-     10      WY-LIST-X-CARDS         PIC X.                       
-     10      WY-LIST-PROGRAMS        PIC X.                       
-     10      WY-LIST-COMPACT         PIC X.                       
-     10      WY-NO-DATA              PIC X.                       
-     10      WY-NO-LIBRARY           PIC X.                       
-     10      WY-NO-SOURCE            PIC X.                       
-     10      WY-REMOVE-COMMENTS      PIC X.                       
-     10      WY-NEW-POP              PIC X.                       
-     10      WY-SELECT-PROG          PIC X.                       
-     10      WY-SELECT-MODULE        PIC X.                       
-     10      WY-SELECT-LEVEL         PIC X.                       
-                                                                  
- 01  WZ-MISCELLANEOUS.                                            
-   05        WZ-PROGRAM-SELECTED     PIC X.                       
-   05        WZ-END-OF-POPFILE       PIC X.                       
-   05        WZ-FULL-STOP            PIC X.                       
-   05        WZ-DONT-READ-POPFILE    PIC X.                       
-   05        WZ-UPDATE-THIS-PROG     PIC X.                       
-   05        WZ-REPLACE-FLAG         PIC X.                       
-   05        WZ-LINE-UPDATE          PIC X.                       
-   05        WZ-RESEQUENCE-THIS      PIC X.                       
-   05        WZ-RESEQUENCE-NEXT      PIC X.                       
-   05        WZ-END-OF-UPDATES       PIC X.                       
-   05        WZ-OPTIONAL-SELECTED    PIC X.                       
-   05        WZ-DELETE-FLAG          PIC X.                       
-   05        WZ-NOT-THIS-COMMENT     PIC X.                       
-   05        WZ-CURRENT-HEADER       PIC X(5).                    
-   05        WZ-INVALID-DATA.                                     
-     10      FILLER                  PIC X(20).                   
-     10      WZ-ERROR-MESSAGE        PIC X(60).                   
-   05        WZ-CURRENT-UPD-PROG.                                 
-     10      WZ-UPD-PROG-CHAR        PIC X.                       
-     10      FILLER                  PIC X(5).                    
-   05        WZ-CURRENT-MAIN-PROG.                                
-     10      WZ-MAIN-PROG-CHAR       PIC X      OCCURS 6.         
-   05        WZ-PROG-BREAK.                                       
-     10      WZ-1CHAR                PIC X      OCCURS 6.         
-   05        WZ-CURRENT-POP-PROG.                                 
-     10      FILLER                  PIC X(5).                    
-     10      WZ-PROG-ID-6            PIC X.                       
-   05        WZ-MAIN-PROG-FLAG       PIC X.                       
-   05        WZ-LINES-COBOL          PIC 9(6).                    
-   05        WZ-LINES-INSERTED       PIC 9(6).                    
-   05        WZ-LINES-REPLACED       PIC 9(6).                    
-   05        WZ-LINES-DELETED        PIC 9(6).                    
-   05        WZ-COMMENTS-DELETED     PIC 9(6).                    
-   05        WZ-CODE-REMOVED         PIC 9(6).                    
-   05        WZ-SOURCE-PROGS         PIC 9(6).                    
-   05        WZ-NEWPOP-PROGS         PIC 9(6).                    
-   05        WZ-PROGS-FOUND          PIC 9(6).                    
-   05        WZ-COMMENTS-DEL         PIC 9(6).                    
-   05        WZ-SEQ-NO               PIC 9(6).                    
-   05        WZ-SAVE-POP-RECORD.                                  
-     10      WZ-SAVE-SEQ             PIC X(6).                    
-     10      FILLER                  PIC X(5).                    
-     10      WZ-SAVE-12-20.                                       
-       15    WZ-SAVE-12-15           PIC X(4).                    
-       15    FILLER                  PIC X(5).                    
-     10      FILLER                  PIC X(60).                   
-   05        WZ-PAGE-CT              PIC 9(6).                    
-   05        WZ-LINE-CT              PIC 9(6).                    
-   05        WZ-MODULE               PIC XX.                      
-   05        WZ-LEVEL                PIC X.                       
-   05        WZ-PRINT-HOLD           PIC X(132).                  
-   05        WZ-X-CARD.                                           
-     10      WZ-X-CHAR               PIC X                        
-                                     OCCURS 60.                   
-   05        WZ-WITHIN-DELETE-SERIES-FLAG  PIC X.                 
- 01  WZ-VERSION-CARD.                                             
-     10  FILLER                      PIC X(55) VALUE              
-     "CCVS85  VERSION 4.2   01 OCT 1992 0032                 ".   
- 01  WZ-VERSION-CONTROL REDEFINES WZ-VERSION-CARD.                
-     10      FILLER                  PIC X(16).                   
-     10      WZ-VERSION-NUM          PIC X(3).                    
-     10      FILLER                  PIC X(3).                    
-     10      WZ-VERSION-DATE         PIC X(11).                   
-                                                                  
-                                                                
- PROCEDURE DIVISION.                                              
-*>==================                                               
-*>                                                                 
- A10-MAIN SECTION.                                                
-*>================                                                 
-*>                                                                 
-*>***************************************************************  
-*>    THIS IS THE HIGHEST LEVEL CONTROL MODULE                  *  
-*>                                                              *  
-*>***************************************************************  
- A10-1-MAIN.                                                      
-     PERFORM B10-INITIALISE.                                      
-                                                                  
-     PERFORM C10-PROCESS-MONITOR.                                 
-                                                                  
-     PERFORM D10-MERGE-UPDATE-CARDS.                              
-                                                                  
-     PERFORM E10-TERMINATE.                                       
-                                                                  
- A10-EXIT.                                                        
-     EXIT.                                                        
-                                                                  
-                                                               
- B10-INITIALISE SECTION.                                          
-*>======================                                           
-*>                                                                 
-*>***************************************************************  
-*> THIS SECTION INITIALIZES THE OPTION SWITCH AND X-CARD FIELDS *  
-*> PRIOR TO READING IN CONTROL CARD FILE.                       *  
-*>                                                              *  
-*>                                                              *  
-*>                                                              *  
-*>                                                              *  
-*>***************************************************************  
- B10-1-INIT-OPTION-SWITCHES.                                      
-     MOVE    SPACES  TO WZ-MISCELLANEOUS.                         
-     MOVE    SPACES  TO WF-PROGRAM-SELECTED-TABLE.                
-     MOVE    SPACES  TO WG-MODULE-SELECTED-TABLE.                 
-     MOVE    SPACES  TO WY-SWITCHES.                              
-     MOVE    "A"     TO WY-OPT-SW-1.                              
-     MOVE    "E"     TO WY-OPT-SW-2.                              
-     MOVE    "H"     TO WY-OPT-SW-3.                              
-     MOVE    "L"     TO WY-OPT-SW-4.                              
-     MOVE    "Y"     TO WY-OPT-SW-7.                              
-     MOVE    "T"     TO WY-OPT-SW-11.                             
-                                                                  
- B10-2-INIT-X-CARDS.                                              
-     MOVE    ZERO TO SUB1.                                        
-     MOVE    ZERO TO SUB6.                                        
-     MOVE    ZERO TO SUB7.                                        
-     MOVE    1    TO SUB5.                                        
-     PERFORM B20-INIT-X-CARDS 200 TIMES.                          
-     MOVE   "    OMITTED" TO WX-X-CARD (84).                      
-     MOVE    ZERO TO WZ-LINES-COBOL.                              
-     MOVE    ZERO TO WZ-LINES-INSERTED.                           
-     MOVE    ZERO TO WZ-LINES-REPLACED.                           
-     MOVE    ZERO TO WZ-LINES-DELETED.                            
-     MOVE    ZERO TO WZ-COMMENTS-DELETED.                         
-     MOVE    ZERO TO WZ-CODE-REMOVED.                             
-     MOVE    ZERO TO WZ-SOURCE-PROGS.                             
-     MOVE    ZERO TO WZ-NEWPOP-PROGS.                             
-     MOVE    ZERO TO WZ-PROGS-FOUND.                              
-     MOVE    ZERO TO WZ-COMMENTS-DEL.                             
-     MOVE    ZERO TO WZ-SEQ-NO.                                   
-     MOVE    ZERO TO WZ-PAGE-CT.                                  
-     MOVE    ZERO TO WZ-LINE-CT.                                  
-     ACCEPT WA-DATE FROM DATE.                                    
- B10-EXIT.                                                        
-     EXIT.                                                        
-                                                                  
-                                                                 
\ No newline at end of file
+000100  IDENTIFICATION DIVISION.
+                                                                                
+000110  PROGRAM-ID.
+000120      EXEC85.
+000130  AUTHOR.
+000140      QA-VALIDATION-GROUP.
+000150  INSTALLATION.
+000160     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".
+000170     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".
+000180  DATE-WRITTEN.
+000190      01 OCT 1992.
+000200  DATE-COMPILED.
+000210      09 AUG 2026.
+                                                                                
+000220*MODIFICATION HISTORY
+000230*--------------------
+000240*DATE         INIT  DESCRIPTION
+000250*01 OCT 1992  SSVG  ORIGINAL CCVS85 VERSION 4.2 RELEASE.
+000260*09 AUG 2026  QAV   RECONSTRUCTED COMPILABLE BASELINE - FILLED IN
+000270*                   C10-PROCESS-MONITOR, D10-MERGE-UPDATE-CARDS,
+000280*                   E10-TERMINATE AND B20-INIT-X-CARDS, WHICH WERE
+000290*                   REFERENCED BY PERFORM BUT ABSENT FROM THE COPY
+000300*                   OF THIS PROGRAM ON FILE.
+000310*09 AUG 2026  QAV   ADDED CHECKPOINT/RESTART SUPPORT FOR THE
+000320*                   POPULATION-FILE MERGE (CHECKPOINT-FILE).
+000330*09 AUG 2026  QAV   ADDED PER-LINE BEFORE/AFTER DIFF REPORTING FOR
+000340*                   CHANGE-CONTROL SIGN-OFF (WJ-DIFF-LINE).
+000350*09 AUG 2026  QAV   ADDED DRY-RUN/AUDIT MODE (WY-DRY-RUN) AND REAL
+000360*                   BLOCK-BUFFERED OUTPUT TO UPDATED-POPULATION-FILE.
+000370*09 AUG 2026  QAV   EXPANDED PAGE-HEADER DATE TO MM/DD/CCYY WITH A
+000380*                   FULL HH:MM:SS TIMESTAMP (WAS 2-DIGIT YY ONLY).
+000390*09 AUG 2026  QAV   ADDED A PSZ CONTROL CARD TO MAKE PRINT-FILE
+000400*                   PAGE SIZE CONFIGURABLE (WY-PAGE-SIZE, WAS FIXED).
+000410*09 AUG 2026  QAV   ADDED DUPLICATE PROGRAM-ID DETECTION AGAINST
+000420*                   WL-SEEN-PROG-TABLE (D32-CHECK-DUPLICATE-PROG-ID).
+000430*09 AUG 2026  QAV   ADDED MOX (MODULE/LEVEL EXCLUDE) CONTROL CARD
+000440*                   AND CORRECTED D60/D70 TABLE SCANS, WHICH HAD
+000450*                   NEVER ADVANCED PAST THE FIRST TABLE ENTRY.
+000460*09 AUG 2026  QAV   WIRED UP WB-RENUMBER RESEQUENCING ON *START
+000470*                   CARDS, WITH AN OLD/NEW SEQUENCE EXCEPTION
+000480*                   LISTING (WM-RESEQ-LINE) ON PRINT-FILE.
+000490*09 AUG 2026  QAV   ADDED RECONCILE-FILE HANDOFF OF CLAIMED
+000500*                   TOTALS FOR THE NEW EXEC85R COMPANION
+000510*                   RECONCILIATION BATCH STEP.
+000520*09 AUG 2026  QAV   A MALFORMED *START CARD NOW LOGS A SKIPPED-
+000530*                   PROGRAM EXCEPTION AND THE RUN CONTINUES,
+000540*                   RATHER THAN MIS-APPLYING UPDATES AGAINST A
+000550*                   GARBAGE PROGRAM NAME.
+000560*09 AUG 2026  QAV   ADDED LOG-FILE, A SEARCHABLE MIRROR OF KEY
+000570*                   PRINT-FILE LINES (DUPLICATES, SKIPPED STAR-
+000580*                   CARDS, RESEQUENCING, RESTART NOTICES, AND THE
+000590*                   FINAL TOTALS) KEYED BY PROGRAM-ID AND RUN
+000600*                   DATE/TIME.  ALSO FINISHED WIRING THE END-OF-
+000610*                   PROGRAM WA-ACCT-LINE-1 ACCOUNTING LINE, WHICH
+000620*                   WAS CARRIED IN WORKING-STORAGE BUT NEVER
+000630*                   PRINTED.
+000640*09 AUG 2026  QAV   THE OPTION SWITCH SETTINGS LINE ON PAGE ONE
+000650*                   NOW HAS A COMPANION SOURCE LINE SHOWING
+000660*                   WHETHER EACH SWITCH IS STILL ON ITS BUILT-IN
+000670*                   DEFAULT OR WAS SET BY AN OPT CONTROL CARD.
+000680*                   MOVED THE PAGE-ONE HEADER/SWITCH PRINTING TO
+000690*                   AFTER CONTROL CARDS ARE READ SO IT REFLECTS
+000700*                   WHAT THE CARDS ACTUALLY SET.
+000710*09 AUG 2026  QAV   ADDED NOD/NOL/NOS CONTROL CARDS TO SUPPRESS
+000720*                   POPULATION DATA, LIBRARY, AND SOURCE OUTPUT,
+000730*                   AND A SUPPRESSION SUMMARY LINE ON PAGE ONE SO
+000740*                   AN EMPTY OUTPUT FILE CAN BE TOLD APART FROM A
+000750*                   BUG AT A GLANCE.
+000760*09 AUG 2026  QAV   ADDED A CON CONTROL CARD FOR MULTI-SITE
+000770*                   CONSOLIDATION MODE, WHICH FOLDS TWO ADDITIONAL
+000780*                   OPTIONAL POPULATION FILES (POPULATION-FILE-B/
+000790*                   -C) IN BEHIND THE PRIMARY ONE INTO A SINGLE
+000800*                   MERGED UPDATED-POPULATION-FILE, REUSING THE
+000810*                   EXISTING DUPLICATE-PROGRAM-ID LOGIC TO REPORT
+000820*                   ANY WC-PROG-ID COLLISION ACROSS SITES.
+000830*09 AUG 2026  QAV   ADDED TABLE CAPACITY EXCEEDED MESSAGES FOR THE
+000840*                   PROGRAM SELECTION, MODULE SELECTION/EXCLUSION,
+000850*                   AND LINE UPDATE TABLES, WHICH PREVIOUSLY ONLY
+000860*                   SET THE UNREAD WA-ERR-IND FLAG AND DROPPED THE
+000870*                   OVERFLOW ENTRY WITHOUT A TRACE.  WA-ZCARD-TABLE
+000880*                   IS NOT REFERENCED ANYWHERE ELSE IN THE PROGRAM
+000890*                   AND IS LEFT AS-IS.
+000900*09 AUG 2026  QAV   ADDED A COO CONTROL CARD FOR A CHANGED-
+000910*                   PROGRAMS-ONLY EXTRACT.  WHEN SET, A PROGRAM
+000920*                   WITH NO UPDATE CARDS APPLIED THIS RUN IS LEFT
+000930*                   OUT OF UPDATED-POPULATION-FILE ENTIRELY
+000940*                   INSTEAD OF BEING REWRITTEN UNCHANGED; SEE
+000950*                   JCL COMMENTS FOR THE REQUIRED FOLLOW-ON MERGE.
+000960*09 AUG 2026  QAV   ADDED AN EFF CONTROL CARD SO A STAGED UPDATE
+000970*                   DECK CAN CARRY AN EFFECTIVE DATE -- CARDS
+000980*                   FOLLOWING IT ARE HELD UNTIL THE RUN DATE
+000990*                   REACHES THAT DATE INSTEAD OF TAKING EFFECT ON
+001000*                   THE VERY NEXT RUN.
+001010*09 AUG 2026  QAV   E10-TERMINATE NOW SETS RETURN-CODE TO 0, 4, OR
+001020*                   8 BASED ON WA-ERR-IND/WZ-DUP-PROGS INSTEAD OF
+001030*                   ALWAYS RETURNING CLEAN, SO THE SCHEDULER CAN
+001040*                   BRANCH ON WHAT HAPPENED INSIDE THE RUN.  A
+001050*                   MALFORMED *START CARD NOW ALSO SETS
+001060*                   WA-ERR-IND, LIKE THE OTHER INVALID-DATA CASES.
+001070*09 AUG 2026  QAV   C60-ADD-X-CARD NOW CHECKS WB-X-CARD-NUM AGAINST
+001080*                   THE LAST NUMBER SEEN FOR THE CURRENT PROGRAM'S
+001090*                   UPDATE SET (RESET BY EACH *START CARD) AND
+001100*                   FLAGS OUT-OF-SEQUENCE OR DUPLICATE X-CARDS
+001110*                   INSTEAD OF SILENTLY APPLYING THEM IN READ ORDER.
+001120*09 AUG 2026  QAV   ADDED A PLN CONTROL CARD AND A SECOND OUTPUT
+001130*                   FILE, PRINT-FILE-PLAIN, FOR PRINTERS THAT DO
+001140*                   NOT HONOR ASA CARRIAGE-CONTROL CODES.  ALL
+001150*                   REPORT WRITES NOW GO THROUGH G50-WRITE-REPORT-
+001160*                   LINE, WHICH ROUTES TO PRINT-FILE-PLAIN (NO
+001170*                   CONTROL BYTE) OR PRINT-FILE (ASA) BASED ON
+001180*                   WY-PLAIN-PRINT.  BOTH FILES ARE OPENED EVERY
+001190*                   RUN SINCE THE MODE IS NOT KNOWN UNTIL CONTROL
+001200*                   CARDS ARE READ; A PLN CARD SHOULD BE PLACED
+001210*                   FIRST IN THE DECK SO NO EARLY OUTPUT GOES TO
+001220*                   THE WRONG STREAM.
+001230*09 AUG 2026  QAV   WX-PROG-POS-TABLE ENTRIES ARE NOW TAGGED WITH
+001240*                   THEIR TARGET PROGRAM-ID (WX-PROG-ID-TABLE) AND
+001250*                   CHECKED AGAINST THE PROGRAM'S ACTUAL FINAL
+001260*                   LINE COUNT WHEN ITS ACCOUNTING LINE PRINTS --
+001270*                   ANY X-CARD POSITION BEYOND THAT COUNT IS
+001280*                   REPORTED AS AN ORPHANED-CARD EXCEPTION.
+001290*09 AUG 2026  QAV   A START/STOP CLOCK READING IS NOW CAPTURED
+001300*                   AROUND EACH OF THE FOUR MAIN PROCESSING
+001310*                   PHASES (B10/C10/D10/E10) AND THE ELAPSED
+001320*                   SECONDS FOR EACH ARE PRINTED WITH THE FINAL
+001330*                   TOTALS, SO A TIGHT BATCH WINDOW CAN BE
+001340*                   TRACED BACK TO THE PHASE RESPONSIBLE.
+001350*09 AUG 2026  QAV   A COO CARD NOW ALSO SUPPRESSES THE WRITE OF
+001360*                   AN UNCHANGED PROGRAM'S SOURCE LINES TO
+001370*                   SOURCE-COBOL-PROGRAMS, NOT JUST TO UPDATED-
+001380*                   POPULATION-FILE, SO A ROUTINE RUN DOES NOT
+001390*                   RE-PUNCH THE ENTIRE SOURCE DECK.
+001400*09 AUG 2026  QAV   ADDED A REQUIRED SUB CONTROL CARD CARRYING
+001410*                   THE SUBMITTER-ID FOR THE BATCH
+001420*                   (WY-SUBMITTER-ID), ECHOED ONTO THE PER-
+001430*                   PROGRAM WA-ACCT-LINE-1 ACCOUNTING LINE.  A
+001440*                   BATCH WITH NO SUB CARD STILL RUNS BUT IS
+001450*                   FLAGGED AND SHOWS "UNKNOWN " AS THE
+001460*                   SUBMITTER.
+001470*09 AUG 2026  QAV   A WC-PROG-ID CAN NOW CARRY A CERTIFIED-
+001480*                   BASELINE FLAG (WC-CERTIFIED).  D42 REJECTS A
+001490*                   LINE UPDATE AGAINST A CERTIFIED PROGRAM UNLESS
+001500*                   THE *START CARD FOR THAT PROGRAM CARRIES THE
+001510*                   NEW OVERRIDE FLAG (WB-CERT-OVERRIDE).
+001520*09 AUG 2026  QAV   ADDED AN SMP CONTROL CARD FOR A SAMPLED
+001530*                   SMOKE-TEST SUBSET RUN -- EVERY NTH PROGRAM BY
+001540*                   POPULATION FILE POSITION, OR A FIXED PROGRAM
+001550*                   COUNT, IN PLACE OF A FULL EXTRACT.
+001560*09 AUG 2026  QAV   EACH RUN NOW SAVES ITS OPTION/PRINT SWITCH
+001570*                   SETTINGS TO A NEW SWITCH-BASELINE-FILE AND
+001580*                   COMPARES AGAINST THE PRIOR RUN'S BASELINE,
+001590*                   WARNING WHEN A SWITCH HAS CHANGED SINCE IT
+001600*                   WAS LAST APPROVED.
+001610*09 AUG 2026  QAV   THE CCVS VERSION/RELEASE BANNER (WZ-VERSION-
+001620*                   CARD) CAN NOW BE OVERRIDDEN AT RUN TIME FROM
+001630*                   AN OPTIONAL VERSION-CONTROL-FILE, SO A LOCAL
+001640*                   SUITE PATCH DOES NOT REQUIRE A RECOMPILE JUST
+001650*                   TO UPDATE THE BANNER.
+001660*09 AUG 2026  QAV   ADDED A PMS CONTROL CARD THAT SPLITS SOURCE-
+001670*                   COBOL-PROGRAMS OUTPUT INTO ONE DATASET PER
+001680*                   WC-MODULE, SO DOWNSTREAM MODULE COMPILE JOBS
+001690*                   CAN START WITHOUT A MANUAL SPLITTING STEP.
+001700*09 AUG 2026  QAV   POPULATION-FILE'S OPEN FILE STATUS IS NOW
+001710*                   CAPTURED (WZ-POPFILE-STATUS) AND REPORTED ON
+001720*                   THE PRINT-FILE WHEN THE OPTIONAL FILE WAS NOT
+001730*                   PRESENT FOR THIS RUN.
+001740*09 AUG 2026  QAV   ADDED TREND-LOG-FILE, APPENDED TO ACROSS RUNS
+001750*                   LIKE LOG-FILE, CARRYING JUST THE ERROR AND
+001760*                   EXCEPTION OCCURRENCES (EVERY PLACE THAT SETS
+001770*                   WA-ERR-IND) SO BAD CONTROL CARDS AND POPULATION
+001780*                   RECORDS CAN BE TRENDED OVER TIME WITHOUT
+001790*                   WADING THROUGH LOG-FILE'S ROUTINE ACCOUNTING
+001800*                   LINES.
+001810*09 AUG 2026  QAV   ADDED AN RSF CONTROL CARD TO RESTART THE MERGE
+001820*                   AT A NAMED WC-PROG-ID WITHOUT WAITING ON A
+001830*                   CHECKPOINT-FILE, FOR RE-RUNNING JUST THE TAIL
+001840*                   OF A LARGE POPULATION FILE AFTER FIXING ONE BAD
+001850*                   UPDATE CARD.  FACTORED THE NORMAL (NOT
+001860*                   SKIPPING) HALF OF D30-PROCESS-HEADER OUT INTO
+001870*                   D49-PROCESS-SELECTED-PROGRAM SO D31-CHECK-
+001880*                   RESTART-POINT CAN CALL IT FOR THE NAMED
+001890*                   PROGRAM ITSELF.
+001900*09 AUG 2026  QAV   WY-REMOVE-COMMENTS NOW ACTUALLY STRIPS
+001910*                   COMMENT LINES FROM THE COPIED-THROUGH SOURCE,
+001920*                   AND WA-ACCT-LINE-4 BREAKS THE COUNT DOWN BY
+001930*                   CATEGORY -- FULL-LINE, INLINE TRAILING, AND
+001940*                   DEBUGGING -- FOR THE PROGRAM JUST FINISHED.
+001950*09 AUG 2026  QAV   CONTROL-CARD-FILE NOW HAS A FILE STATUS AND
+001960*                   B10-3A-OPEN-CONTROL-CARDS RETRIES ITS OPEN
+001970*                   (WB-CONTROL-OPEN-RETRY-MAX TIMES, WB-CONTROL-
+001980*                   OPEN-DELAY-SECS APART) BEFORE GIVING UP, SINCE
+001990*                   THE CARD DECKS ARE STAGED FROM A NETWORK MOUNT
+002000*                   THAT IS SOMETIMES SLOW TO COME UP.
+002010*09 AUG 2026  QAV   ADDED A PURE RE-EXTRACTION MODE -- A RUN
+002020*                   SUBMITTED WITH AN EMPTY CONTROL-CARD-FILE NOW
+002030*                   SKIPS THE MERGE PASS OVER POPULATION-FILE
+002040*                   ENTIRELY AND REPLAYS THE LAST REAL RUN'S
+002050*                   SELECTED-PROGRAM LIST STRAIGHT FROM
+002060*                   POPULATION-INDEXED-FILE BY KEYED READ.  THE
+002070*                   SELECTED LIST ITSELF IS CARRIED FORWARD IN A
+002080*                   NEW SELECTION-BASELINE-FILE/-OUT PAIR.
+002090*09 AUG 2026  QAV   SEL/MOD/MOX CRITERIA THAT MATCH NO PROGRAM IN
+002100*                   POPULATION-FILE ARE NOW FLAGGED AS A WARNING
+002110*                   EXCEPTION (D83-VALIDATE-SELECTION-COVERAGE)
+002120*                   INSTEAD OF SILENTLY PRODUCING A SMALLER
+002130*                   OUTPUT, SO A TYPO'D CARD DOES NOT MASQUERADE
+002140*                   AS "NOTHING NEEDED UPDATING."
+002150*09 AUG 2026  QAV   E10-TERMINATE NOW ALSO WRITES A SMALL STRUCTURED
+002160*                   SUMMARY RECORD TO A NEW SUMMARY-FILE, DISTINCT
+002170*                   FROM BOTH THE PRINT LISTING AND RECONCILE-FILE,
+002180*                   SO THE JOB SCHEDULER CAN READ PROGS-FOUND/
+002190*                   SOURCE-PROGS/NEWPOP-PROGS AND ERROR/WARNING
+002200*                   COUNTS PROGRAMMATICALLY INSTEAD OF SCREEN-
+002210*                   SCRAPING THE FINAL-TOTALS PRINT LINES.
+002220*09 AUG 2026  QAV   C60-ADD-X-CARD NOW VALIDATES WB-SUBS-TEXT
+002230*                   AGAINST THE TARGET LINE'S COLUMN 72 AREA-B
+002240*                   BOUNDARY BEFORE THE CARD IS EVER COMMITTED BY
+002250*                   D10-MERGE-UPDATE-CARDS, FLAGGING AN OVERSIZED
+002260*                   SUBSTITUTION INSTEAD OF LETTING IT SILENTLY
+002270*                   CORRUPT THE LINE.
+002280*09 AUG 2026  QAV   ADDED A RUN-INDEX-FILE ACCUMULATING ONE ENTRY
+002290*                   PER RUN -- RUN DATE/TIME, THE NEW DCK/GEN
+002300*                   CONTROL-CARD IDENTIFIERS, AND THE SUMMARY
+002310*                   COUNTS -- SO A LATER SEARCH CAN TRACE WHICH
+002320*                   RUN INTRODUCED A GIVEN CHANGE WITHOUT
+002330*                   ARCHAEOLOGY THROUGH FILE TIMESTAMPS.
+002340*09 AUG 2026  QAV   A DRY-RUN LISTING NOW WATERMARKS EVERY PAGE
+002350*                   HEADER WITH "*** DRY RUN - NOT APPLIED ***" SO
+002360*                   A DRAFT RUN'S PAPER LISTING CANNOT BE MISTAKEN
+002370*                   FOR A COMPLETED BASELINE UPDATE.
+                                                                                
+002380  ENVIRONMENT DIVISION.
+                                                                                
+002390  CONFIGURATION SECTION.
+                                                                                
+002400  SPECIAL-NAMES.
+002410      C01 IS TOP-OF-PAGE.
+002420  INPUT-OUTPUT SECTION.
+002430  FILE-CONTROL.
+002440      SELECT  OPTIONAL POPULATION-FILE
+002450      ASSIGN TO
+002460      XXXXX001
+002470      FILE STATUS IS WZ-POPFILE-STATUS.
+002480 *> ***************************************************************
+002490 *> SECOND AND THIRD REGIONAL SITE FILES FOR CONSOLIDATION MODE
+002500 *> (CON CONTROL CARD).  BOTH ARE OPTIONAL SO A NORMAL SINGLE-SITE
+002510 *> RUN NEED NOT SUPPLY THEM.
+002520 *> ***************************************************************
+002530      SELECT  OPTIONAL POPULATION-FILE-B
+002540      ASSIGN TO
+002550      XXXXX011.
+002560      SELECT  OPTIONAL POPULATION-FILE-C
+002570      ASSIGN TO
+002580      XXXXX012.
+002590 *> ***************************************************************
+002600 *> ASSIGNED TO A WORKING-STORAGE DATA ITEM RATHER THAN A LITERAL
+002610 *> DDNAME SO A PMS CONTROL CARD CAN RETARGET IT TO A MODULE-
+002620 *> SPECIFIC DATASET AT RUN TIME (SEE WZ-SPLIT-DSN).  WITH NO PMS
+002630 *> CARD IN THE DECK, WZ-SPLIT-DSN NEVER CHANGES FROM ITS BUILT-IN
+002640 *> VALUE OF "XXXXX002" AND BEHAVIOR IS UNCHANGED.
+002650 *> ***************************************************************
+002660      SELECT  SOURCE-COBOL-PROGRAMS
+002670      ASSIGN TO
+002680      WZ-SPLIT-DSN
+002690      ORGANIZATION SEQUENTIAL.
+002700      SELECT  UPDATED-POPULATION-FILE
+002710      ASSIGN TO
+002720      XXXXX003.
+002730      SELECT  PRINT-FILE
+002740      ASSIGN TO
+002750      XXXXX055.
+002760      SELECT  PRINT-FILE-PLAIN
+002770      ASSIGN TO
+002780      XXXXX093
+002790      ORGANIZATION LINE SEQUENTIAL.
+002800      SELECT  CONTROL-CARD-FILE
+002810      ASSIGN TO
+002820      XXXXX058
+002830      FILE STATUS IS WB-CONTROL-OPEN-STATUS.
+002840      SELECT  OPTIONAL CHECKPOINT-FILE
+002850      ASSIGN TO
+002860      XXXXX059
+002870      FILE STATUS IS WH-CHECKPOINT-STATUS.
+002880      SELECT  RECONCILE-FILE
+002890      ASSIGN TO
+002900      XXXXX060.
+002910      SELECT  LOG-FILE
+002920      ASSIGN TO
+002930      XXXXX061.
+002940 *> ***************************************************************
+002950 *> THE SWITCH-BASELINE PAIR CARRIES THE OPTION/PRINT SWITCH
+002960 *> SETTINGS FORWARD FROM ONE RUN TO THE NEXT -- THE INPUT SIDE IS
+002970 *> OPTIONAL SO A SITE'S VERY FIRST RUN HAS NOTHING TO COMPARE
+002980 *> AGAINST.
+002990 *> ***************************************************************
+003000      SELECT  OPTIONAL SWITCH-BASELINE-FILE
+003010      ASSIGN TO
+003020      XXXXX095.
+003030      SELECT  SWITCH-BASELINE-FILE-OUT
+003040      ASSIGN TO
+003050      XXXXX096.
+003060 *> ***************************************************************
+003070 *> AN OPTIONAL EXTERNAL VERSION-CONTROL CARD LETS THE CCVS VERSION/
+003080 *> RELEASE BANNER BE UPDATED WHEN A LOCAL SUITE PATCH IS APPLIED,
+003090 *> WITHOUT A RECOMPILE.  IF IT IS NOT SUPPLIED, THE BUILT-IN
+003100 *> WZ-VERSION-CARD DEFAULT VALUE IS USED UNCHANGED.
+003110 *> ***************************************************************
+003120      SELECT  OPTIONAL VERSION-CONTROL-FILE
+003130      ASSIGN TO
+003140      XXXXX097.
+003150 *> ***************************************************************
+003160 *> TREND-LOG-FILE ACCUMULATES ONE RECORD PER ERROR/EXCEPTION
+003170 *> OCCURRENCE ACROSS RUNS -- OPENED OUTPUT HERE THE SAME WAY LOG-
+003180 *> FILE IS, SINCE JCL DISP=(MOD,...) IS WHAT MAKES THIS AN APPEND
+003190 *> RATHER THAN A TRUNCATE.  LETS BAD CONTROL CARDS AND POPULATION
+003200 *> RECORDS BE TRENDED OVER WEEKS AND MONTHS INSTEAD OF BEING
+003210 *> VISIBLE ONLY IN THE RUN THAT PRODUCED THEM.
+003220 *> ***************************************************************
+003230      SELECT  TREND-LOG-FILE
+003240      ASSIGN TO
+003250      XXXXX098.
+003260 *> ***************************************************************
+003270 *> POPULATION-INDEXED-FILE IS THE PER-PROGRAM REORGANIZATION OF
+003280 *> POPULATION-FILE THAT EXEC85I BUILDS, KEYED ON PX-PROG-ID.  A
+003290 *> PURE RE-EXTRACTION RUN (EMPTY CONTROL-CARD-FILE) READS IT
+003300 *> DIRECTLY INSTEAD OF PAYING FOR A FULL SEQUENTIAL MERGE PASS
+003310 *> OVER POPULATION-FILE -- SEE D10-5-REEXTRACT-SAVED-SELECTION.
+003320 *> OPTIONAL SINCE A SITE THAT NEVER RUNS EXEC85I HAS NO NEED FOR
+003330 *> PURE RE-EXTRACTION AND WILL NEVER TAKE THE EMPTY-DECK BRANCH.
+003340 *> ***************************************************************
+003350      SELECT  OPTIONAL POPULATION-INDEXED-FILE
+003360      ASSIGN TO
+003370      XXXXX102
+003380      ORGANIZATION IS INDEXED
+003390      ACCESS MODE IS RANDOM
+003400      RECORD KEY IS PX-PROG-ID
+003410      FILE STATUS IS WZ-POPIDX-STATUS.
+003420 *> ***************************************************************
+003430 *> SELECTION-BASELINE-FILE CARRIES FORWARD THE LIST OF PROGRAM-
+003440 *> IDS ACTUALLY EXTRACTED BY THE LAST RUN THAT HAD A REAL CONTROL-
+003450 *> CARD DECK, SO A LATER RUN SUBMITTED WITH AN EMPTY DECK CAN
+003460 *> REPLAY "THE SAME PROGRAMS AS LAST TIME" WITHOUT RESUBMITTING
+003470 *> SEL CARDS.  SAME INPUT/OUTPUT PAIRING AS THE SWITCH BASELINE.
+003480 *> ***************************************************************
+003490      SELECT  OPTIONAL SELECTION-BASELINE-FILE
+003500      ASSIGN TO
+003510      XXXXX104.
+003520      SELECT  SELECTION-BASELINE-FILE-OUT
+003530      ASSIGN TO
+003540      XXXXX105.
+003550 *> ***************************************************************
+003560 *> SUMMARY-FILE IS A SMALL STRUCTURED EXIT RECORD, SEPARATE FROM
+003570 *> THE PRINT-FILE LISTING AND FROM RECONCILE-FILE, SO THE JOB
+003580 *> SCHEDULER AND DOWNSTREAM MONITORING CAN READ THE OUTCOME OF A
+003590 *> RUN PROGRAMMATICALLY INSTEAD OF SCREEN-SCRAPING THE WA-FINAL-
+003600 *> LINE-1/2/3 TEXT OFF THE PRINT LISTING.  RECONCILE-FILE SERVES A
+003610 *> DIFFERENT CONSUMER (THE EXEC85R PHYSICAL-OUTPUT RECOUNT) AND
+003620 *> CARRIES NO ERROR/WARNING INFORMATION, SO IT IS LEFT ALONE.
+003630 *> ***************************************************************
+003640      SELECT  SUMMARY-FILE
+003650      ASSIGN TO
+003660      XXXXX106.
+003670 *> ***************************************************************
+003680 *> RUN-INDEX-FILE ACCUMULATES ONE RECORD PER RUN ACROSS MONTHS OF
+003690 *> RUNS -- OPENED OUTPUT HERE THE SAME WAY LOG-FILE AND TREND-LOG-
+003700 *> FILE ARE, SINCE JCL DISP=(MOD,...) IS WHAT MAKES THIS AN APPEND
+003710 *> RATHER THAN A TRUNCATE.  TIES TOGETHER THE RUN DATE/TIME, THE
+003720 *> DCK/GEN CONTROL-CARD IDENTIFIERS, AND THE SUMMARY COUNTS SO A
+003730 *> LATER SEARCH CAN ANSWER "WHICH RUN INTRODUCED THIS CHANGE"
+003740 *> WITHOUT ARCHAEOLOGY THROUGH FILE TIMESTAMPS.
+003750 *> ***************************************************************
+003760      SELECT  RUN-INDEX-FILE
+003770      ASSIGN TO
+003780      XXXXX107.
+003790  DATA DIVISION.
+003800  FILE SECTION.
+003810  FD  POPULATION-FILE.
+003820 *>    RECORD CONTAINS 2400 CHARACTERS.
+003830  01  SOURCE-IN-2400.
+003840      02 SOURCE-IN                    PIC X(80).
+003850 *>                                              OCCURS 30.
+003860  FD  POPULATION-FILE-B.
+003870  01  SOURCE-IN-2400-B.
+003880      02 SOURCE-IN-B                  PIC X(80).
+003890  FD  POPULATION-FILE-C.
+003900  01  SOURCE-IN-2400-C.
+003910      02 SOURCE-IN-C                  PIC X(80).
+003920  FD  CONTROL-CARD-FILE.
+003930  01  CONTROL-RECORD                  PIC X(80).
+003940  FD  PRINT-FILE.
+003950  01  PRINT-REC.
+003960    05        FILLER                  PIC X.
+003970    05        PRINT-DATA              PIC X(131).
+003980  FD  PRINT-FILE-PLAIN.
+003990  01  PP-OUT-REC                       PIC X(120).
+004000  FD  SOURCE-COBOL-PROGRAMS
+004010      BLOCK CONTAINS 1 RECORDS.
+004020  01  CT-OUT.
+004030      02 FILLER PIC X(72).
+004040      02 FILLER PIC X(8).
+004050  FD  UPDATED-POPULATION-FILE
+004060      RECORD CONTAINS 2400 CHARACTERS.
+004070  01  UPDATED-SOURCE-OUT-2400.
+004080      02 UD-SOURCE-OUT                PIC X(80)  OCCURS 30.
+004090  FD  CHECKPOINT-FILE.
+004100  01  CHECKPOINT-REC.
+004110      02 CK-PROG-ID                   PIC X(6).
+004120      02 CK-PROGS-FOUND               PIC 9(6).
+004130      02 CK-SOURCE-PROGS              PIC 9(6).
+004140      02 CK-NEWPOP-PROGS              PIC 9(6).
+004150  FD  RECONCILE-FILE.
+004160  01  RC-SUMMARY-RECORD.
+004170      02 RC-PROGS-FOUND               PIC 9(6).
+004180      02 RC-SOURCE-PROGS              PIC 9(6).
+004190      02 RC-NEWPOP-PROGS              PIC 9(6).
+004200      02 RC-LINES-COBOL               PIC 9(6).
+004210      02 FILLER                       PIC X(56).
+004220  FD  SUMMARY-FILE.
+004230  01  SM-SUMMARY-RECORD.
+004240      02 SM-PROGS-FOUND               PIC 9(6).
+004250      02 SM-SOURCE-PROGS              PIC 9(6).
+004260      02 SM-NEWPOP-PROGS              PIC 9(6).
+004270      02 SM-ERROR-COUNT               PIC 9(1).
+004280      02 SM-WARNING-COUNT             PIC 9(6).
+004290      02 FILLER                       PIC X(47).
+004300  FD  RUN-INDEX-FILE.
+004310  01  RI-INDEX-RECORD.
+004320      02 RI-RUN-DATE                  PIC X(8).
+004330      02 RI-RUN-TIME                  PIC X(6).
+004340      02 RI-DECK-ID                   PIC X(8).
+004350      02 RI-POPGEN-ID                 PIC X(8).
+004360      02 RI-PROGS-FOUND               PIC 9(6).
+004370      02 RI-SOURCE-PROGS              PIC 9(6).
+004380      02 RI-NEWPOP-PROGS              PIC 9(6).
+004390      02 FILLER                       PIC X(14).
+004400  FD  LOG-FILE.
+004410 *> ***************************************************************
+004420 *> A SEQUENTIAL, KEYED-BY-CONVENTION MIRROR OF THE SAME ACCOUNTING
+004430 *> AND EXCEPTION LINES WRITTEN TO PRINT-FILE, SO A SINGLE PROGRAM'S
+004440 *> RESULTS FOR A GIVEN RUN-DATE CAN BE PULLED WITH A SORT/SEARCH
+004450 *> UTILITY INSTEAD OF PAGING THROUGH THE FULL PRINT-FILE LISTING.
+004460 *> ***************************************************************
+004470  01  LG-LOG-RECORD.
+004480      02 LG-PROG-ID                   PIC X(6).
+004490      02 FILLER                       PIC X.
+004500      02 LG-RUN-DATE                  PIC X(8).
+004510      02 FILLER                       PIC X.
+004520      02 LG-RUN-TIME                  PIC X(8).
+004530      02 FILLER                       PIC X.
+004540      02 LG-MESSAGE                   PIC X(100).
+004550  FD  SWITCH-BASELINE-FILE.
+004560  01  SB-IN-RECORD                    PIC X(80).
+004570  FD  SWITCH-BASELINE-FILE-OUT.
+004580  01  SB-OUT-RECORD                   PIC X(80).
+004590  FD  VERSION-CONTROL-FILE.
+004600  01  VC-IN-RECORD                    PIC X(80).
+004610  FD  TREND-LOG-FILE.
+004620  01  TL-LOG-RECORD.
+004630      02 TL-RUN-DATE                  PIC X(8).
+004640      02 FILLER                       PIC X.
+004650      02 TL-PROG-ID                   PIC X(6).
+004660      02 FILLER                       PIC X.
+004670      02 TL-MESSAGE                   PIC X(100).
+004680  FD  POPULATION-INDEXED-FILE.
+004690  01  PX-RECORD.
+004700      02 PX-PROG-ID                   PIC X(6).
+004710      02 PX-HEADER-LINE                PIC X(80).
+004720      02 PX-LINE-COUNT                 PIC 9(4)  COMP.
+004730      02 PX-LINE                       PIC X(80)
+004740                                       OCCURS 1 TO 800 TIMES
+004750                                       DEPENDING ON PX-LINE-COUNT.
+004760  FD  SELECTION-BASELINE-FILE.
+004770  01  SX-IN-RECORD                    PIC X(6).
+004780  FD  SELECTION-BASELINE-FILE-OUT.
+004790  01  SX-OUT-RECORD                   PIC X(6).
+                                                                                
+004800  WORKING-STORAGE SECTION.
+                                                                                
+004810  01  FILLER                          PIC X(40)  VALUE
+004820             "NEWEXEC WORKING-STORAGE STARTS HERE ==->".
+004830  01  BLOCK-TYPE                      PIC X(5).
+004840  01  SUB1                            PIC S9(3)  COMP.
+004850  01  SUB2                            PIC S9(3)  COMP.
+004860  01  SUB3                            PIC S9(3)  COMP.
+004870  01  SUB4                            PIC S9(3)  COMP.
+004880  01  SUB5                            PIC S9(3)  COMP.
+004890  01  SUB6                            PIC S9(3)  COMP.
+004900  01  SUB7                            PIC S9(3)  COMP.
+004910  01  SUB8                            PIC S9(3)  COMP.
+004920  01  SUB9                            PIC S9(3)  COMP.
+004930****************************************************************
+004940*SUB3 COUNTS EVERY MOD/MOX ENTRY ADDED TO WG-MODULE-SELECTED-TABLE,
+004950*INCLUDE OR EXCLUDE ALIKE -- WZ-MODULE-INCLUDE-CT COUNTS JUST THE
+004960*MOD (INCLUDE) ENTRIES, SO D50-CHECK-SELECTED CAN TELL "NO MODULE
+004970*CARDS AT ALL" (SUB3 = ZERO) APART FROM "MOX-ONLY DECK" (SUB3 >
+004980*ZERO BUT WZ-MODULE-INCLUDE-CT = ZERO).
+004990****************************************************************
+005000  01  WZ-MODULE-INCLUDE-CT            PIC S9(3)  COMP VALUE ZERO.
+005010  01  WA-ERR-IND                      PIC 9 VALUE ZEROES.
+005020  01  WA-FIRST-IND                    PIC 9 VALUE ZEROES.
+005030  01  WA-DUP-FOUND                    PIC X VALUE SPACE.
+005040  01  WA-MODULE-EXCLUDED              PIC X VALUE SPACE.
+005050  01  WA-BAD-STAR-CARD                PIC X VALUE SPACE.
+005060  01  WA-PROG-IN-PROGRESS             PIC X VALUE SPACE.
+005070  01  WY-CONSOLIDATE                  PIC X VALUE SPACE.
+005080  01  WY-CHANGED-ONLY                 PIC X VALUE SPACE.
+005090  01  WY-EFFECTIVE-GATE                PIC X VALUE SPACE.
+005100  01  WY-EFFECTIVE-DATE                PIC 9(8) VALUE ZEROES.
+005110  01  WY-CARDS-HELD                    PIC 9(5) VALUE ZERO.
+005120  01  WY-PLAIN-PRINT                   PIC X VALUE SPACE.
+005130  01  WY-SUBMITTER-ID                  PIC X(8) VALUE SPACES.
+005140  01  WY-SUBMITTER-SEEN                PIC X VALUE SPACE.
+005150    88      WY-SUBMITTER-WAS-SEEN              VALUE "Y".
+005160  01  WY-DECK-ID                       PIC X(8) VALUE SPACES.
+005170  01  WY-POPGEN-ID                     PIC X(8) VALUE SPACES.
+005180  01  WZ-PROG-CERTIFIED                PIC X VALUE SPACE.
+005190    88      WZ-PROG-IS-CERTIFIED               VALUE "Y".
+005200  01  WZ-CERT-OVERRIDE                 PIC X VALUE SPACE.
+                                                                                
+005210 *> ***************************************************************
+005220 *> WY-SAMPLE-MODE/-VALUE ARE SET BY AN SMP CONTROL CARD TO RUN A
+005230 *> SAMPLED SMOKE-TEST SUBSET RATHER THAN A FULL EXTRACT.  MODE "N"
+005240 *> SELECTS EVERY WY-SAMPLE-VALUEth PROGRAM BY POPULATION FILE
+005250 *> POSITION; MODE "C" SELECTS ONLY THE FIRST WY-SAMPLE-VALUE
+005260 *> PROGRAMS ENCOUNTERED.  NEITHER APPLIES WHEN A SEL OR MOD/MOX
+005270 *> CARD HAS ALREADY NARROWED THE RUN EXPLICITLY.
+005280 *> ***************************************************************
+005290  01  WY-SAMPLE-MODE                   PIC X VALUE SPACE.
+005300  01  WY-SAMPLE-VALUE                  PIC 9(5) VALUE ZERO.
+005310  01  WZ-SAMPLE-SELECTED-COUNT         PIC 9(5) VALUE ZERO.
+005320  01  WZ-SAMPLE-QUOTIENT               PIC 9(5) VALUE ZERO.
+005330  01  WZ-SAMPLE-REMAINDER              PIC 9(5) VALUE ZERO.
+                                                                                
+005340 *> ***************************************************************
+005350 *> WY-PER-MODULE-SPLIT IS SET BY A PMS CONTROL CARD.  WHEN ACTIVE,
+005360 *> D39-CHECK-SPLIT-FILE CLOSES AND REOPENS SOURCE-COBOL-PROGRAMS
+005370 *> UNDER A MODULE-SPECIFIC DATASET NAME (WZ-SPLIT-DSN) EACH TIME
+005380 *> WC-MODULE CHANGES, SO DOWNSTREAM MODULE COMPILE JOBS CAN START
+005390 *> AS SOON AS THEIR OWN MODULE'S DECK IS COMPLETE.
+005400 *> ***************************************************************
+005410  01  WY-PER-MODULE-SPLIT              PIC X VALUE SPACE.
+005420    88      WY-SPLIT-BY-MODULE                 VALUE "Y".
+005430  01  WZ-SPLIT-CURRENT-MODULE          PIC XX VALUE SPACES.
+005440  01  WZ-SPLIT-FILE-OPEN               PIC X VALUE SPACE.
+005450  01  WZ-SPLIT-DSN                     PIC X(8) VALUE "XXXXX002".
+                                                                                
+005460  01  WZ-ROUTE-LINE                    PIC X(132) VALUE SPACES.
+005470  01  WZ-ROUTE-ADVANCE-LINES           PIC 9(2) VALUE 1.
+005480  01  WZ-ROUTE-ADVANCE-PAGE-SW         PIC X VALUE SPACE.
+005490  01  WZ-END-OF-POPFILE-B             PIC X VALUE SPACE.
+005500  01  WZ-END-OF-POPFILE-C             PIC X VALUE SPACE.
+005510  01  WA-CCYYMMDD                     PIC 9(8) VALUE ZEROES.
+005520  01  WA-HHMMSS                       PIC 9(8) VALUE ZEROES.
+                                                                                
+005530 *> ***************************************************************
+005540 *> WT- FIELDS CAPTURE A START/STOP CLOCK READING AROUND EACH OF
+005550 *> THE FOUR MAIN PROCESSING PHASES DRIVEN FROM A10-1-MAIN, SO THE
+005560 *> ELAPSED TIME FOR EACH PHASE CAN BE REPORTED ALONGSIDE THE FINAL
+005570 *> TOTALS.
+005580 *> ***************************************************************
+005590  01  WT-B10-START                    PIC 9(8) VALUE ZEROES.
+005600  01  WT-B10-STOP                     PIC 9(8) VALUE ZEROES.
+005610  01  WT-C10-START                    PIC 9(8) VALUE ZEROES.
+005620  01  WT-C10-STOP                     PIC 9(8) VALUE ZEROES.
+005630  01  WT-D10-START                    PIC 9(8) VALUE ZEROES.
+005640  01  WT-D10-STOP                     PIC 9(8) VALUE ZEROES.
+005650  01  WT-E10-START                    PIC 9(8) VALUE ZEROES.
+005660  01  WT-E10-STOP                     PIC 9(8) VALUE ZEROES.
+005670  01  WT-ELAPSED-B10                  PIC 9(5) VALUE ZERO.
+005680  01  WT-ELAPSED-C10                  PIC 9(5) VALUE ZERO.
+005690  01  WT-ELAPSED-D10                  PIC 9(5) VALUE ZERO.
+005700  01  WT-ELAPSED-E10                  PIC 9(5) VALUE ZERO.
+005710  01  WT-PHASE-NAME                   PIC X(20) VALUE SPACES.
+005720  01  WT-PHASE-SECONDS                PIC 9(5) VALUE ZERO.
+005730  01  WT-CONV-START                   PIC 9(8) VALUE ZEROES.
+005740  01  WT-CONV-START-G REDEFINES WT-CONV-START.
+005750    05      WT-CONV-START-HH          PIC 99.
+005760    05      WT-CONV-START-MM          PIC 99.
+005770    05      WT-CONV-START-SS          PIC 99.
+005780    05      WT-CONV-START-HS          PIC 99.
+005790  01  WT-CONV-STOP                    PIC 9(8) VALUE ZEROES.
+005800  01  WT-CONV-STOP-G REDEFINES WT-CONV-STOP.
+005810    05      WT-CONV-STOP-HH           PIC 99.
+005820    05      WT-CONV-STOP-MM           PIC 99.
+005830    05      WT-CONV-STOP-SS           PIC 99.
+005840    05      WT-CONV-STOP-HS           PIC 99.
+005850  01  WT-CONV-START-SECONDS           PIC S9(7) VALUE ZERO.
+005860  01  WT-CONV-STOP-SECONDS            PIC S9(7) VALUE ZERO.
+005870  01  WT-CONV-ELAPSED-SECONDS         PIC 9(5) VALUE ZERO.
+                                                                                
+005880  01  WL-SEEN-PROG-CT                 PIC S9(3)  COMP VALUE ZERO.
+005890  01  WL-SEEN-PROG-TABLE.
+005900    05        WL-SEEN-PROG            PIC X(6)   OCCURS 500.
+                                                                                
+005910 *> ***************************************************************
+005920 *> WL-EXTRACT-BASELINE-TABLE HOLDS THE LIST OF PROGRAM-IDS A PURE
+005930 *> RE-EXTRACTION RUN WILL REPLAY -- LOADED FROM SELECTION-
+005940 *> BASELINE-FILE AT STARTUP (B18-READ-SELECTION-BASELINE), AND
+005950 *> REWRITTEN AT END OF RUN EITHER FROM THIS RUN'S OWN SELECTIONS
+005960 *> (A REAL DECK WAS SUBMITTED) OR CARRIED FORWARD UNCHANGED (THE
+005970 *> DECK WAS EMPTY, SO THERE IS NOTHING NEW TO REMEMBER).
+005980 *> ***************************************************************
+005990  01  WL-EXTRACT-BASELINE-CT           PIC S9(3)  COMP VALUE ZERO.
+006000  01  WL-EXTRACT-BASELINE-TABLE.
+006010    05        WL-EXTRACT-PROG-ID      PIC X(6)   OCCURS 500.
+006020  01  WL-EXTRACT-NOT-FOUND             PIC 9(5)   VALUE ZERO.
+006030  01  WA-ZCARD-TABLE.
+006040    05        WA-ZCARD                OCCURS 10
+006050                                      PIC X(60).
+006060  01  WA-TOP-OF-PAGE-LINE.
+006070    05        FILLER                  PIC X(4)   VALUE SPACES.
+006080    05        WA-VERSION.
+006090      07      WA-VERSION-TEXT         PIC X(22)  VALUE
+006100             "CCVS85 VERSION NUMBER ".
+006110      07      WA-VERSION-NUM          PIC X(3) VALUE SPACES.
+006120    05        WA-RELEASE.
+006130      07      WA-RELEASE-TEXT         PIC X(14)  VALUE
+006140             ", RELEASED ON ".
+006150      07      WA-VERSION-DATE         PIC X(11) VALUE SPACES.
+006160    05        FILLER                  PIC X(4)   VALUE SPACES.
+006170    05        WA-COMPANY-AND-COMPILER PIC X(30) VALUE SPACES.
+006180    05        FILLER                  PIC X(3)   VALUE SPACES.
+006190    05        WA-DATE-TIME.
+006200      07      WA-DATE-MM              PIC XX.
+006210      07      FILLER                  PIC X      VALUE "/".
+006220      07      WA-DATE-DD              PIC XX.
+006230      07      FILLER                  PIC X      VALUE "/".
+006240      07      WA-DATE-CCYY            PIC X(4).
+006250      07      FILLER                  PIC X      VALUE SPACE.
+006260      07      WA-TIME-HH              PIC XX.
+006270      07      FILLER                  PIC X      VALUE ":".
+006280      07      WA-TIME-MM              PIC XX.
+006290      07      FILLER                  PIC X      VALUE ":".
+006300      07      WA-TIME-SS              PIC XX.
+006310    05        FILLER                  PIC X(3)   VALUE SPACES.
+006320    05        FILLER                  PIC X(5)   VALUE "PAGE ".
+006330    05        WA-PAGE-CT              PIC Z(5)9.
+                                                                                
+006340  01  WA-ACCT-LINE-1.
+006350    05        FILLER                  PIC X(19)  VALUE
+006360             " ** END OF PROGRAM ".
+006370    05        WA-CURRENT-PROG         PIC X(6).
+006380    05        FILLER                  PIC X(32)  VALUE
+006390             " FOUND,  COBOL LINES PROCESSED: ".
+006400    05        WA-LINES-COBOL          PIC Z(5)9.
+006410    05        FILLER                  PIC X(15)  VALUE
+006420             "  SUBMITTED BY ".
+006430    05        WA-SUBMITTER-ID         PIC X(8).
+006440  01  WA-ACCT-LINE-2.
+006450    05        FILLER                  PIC X(19)  VALUE
+006460             " ** LINES INSERTED ".
+006470    05        WA-LINES-INSERTED       PIC Z(5)9.
+006480    05        FILLER                  PIC X(19)  VALUE
+006490             " ** LINES REPLACED ".
+006500    05        WA-LINES-REPLACED       PIC Z(5)9.
+006510    05        FILLER                  PIC X(19)  VALUE
+006520             " ** LINES DELETED  ".
+006530    05        WA-LINES-DELETED        PIC Z(5)9.
+006540  01  WA-ACCT-LINE-3.
+006550    05        FILLER                  PIC X(18)  VALUE
+006560             " ** OPTIONAL CODE ".
+006570    05        WA-OPTIONAL-CODE        PIC X(8).
+006580    05        WA-CODE-REMOVED         PIC Z(5)9.
+006590    05        WA-CODE-KILLED          PIC X(21)  VALUE
+006600             " ** COMMENTS DELETED ".
+006610    05        WA-COMMENTS-DEL         PIC Z(5)9.
+006620 *> ***************************************************************
+006630 *> WA-ACCT-LINE-4 BREAKS WA-COMMENTS-DEL ABOVE DOWN BY COMMENT
+006640 *> CATEGORY -- FULL-LINE (ASTERISK IN COLUMN 7), INLINE TRAILING
+006650 *> ("*>" FOUND ANYWHERE ON THE LINE), AND DEBUGGING-LINE ("D" IN
+006660 *> COLUMN 7) -- FOR THE PROGRAM JUST FINISHED, SO THE CODING-
+006670 *> STANDARDS REVIEW CAN SEE HOW MANY DEBUG LINES VERSUS ORDINARY
+006680 *> COMMENTS WERE STRIPPED FROM EACH CERTIFIED PROGRAM.
+006690 *> ***************************************************************
+006700  01  WA-ACCT-LINE-4.
+006710    05        FILLER                  PIC X(22)  VALUE
+006720             " ** COMMENTS - FULL   ".
+006730    05        WA-COMMENTS-FULL        PIC Z(5)9.
+006740    05        FILLER                  PIC X(14)  VALUE
+006750             "   INLINE     ".
+006760    05        WA-COMMENTS-INLINE      PIC Z(5)9.
+006770    05        FILLER                  PIC X(13)  VALUE
+006780             "   DEBUG     ".
+006790    05        WA-COMMENTS-DEBUG       PIC Z(5)9.
+006800  01  WA-FINAL-LINE-1.
+006810    05        FILLER                  PIC X(34)  VALUE
+006820             " ** END OF POPULATION FILE REACHED".
+006830    05        FILLER                  PIC X(27)  VALUE
+006840             " NUMBER OF PROGRAMS FOUND: ".
+006850    05        WA-PROGS-FOUND          PIC Z(5)9.
+006860  01  WA-FINAL-LINE-2.
+006870    05        FILLER                  PIC X(47)  VALUE
+006880             " ** NUMBER OF PROGRAMS WRITTEN TO SOURCE FILE: ".
+006890    05        WA-SOURCE-PROGS         PIC Z(5)9.
+006900  01  WA-FINAL-LINE-3.
+006910    05        FILLER                  PIC X(48)  VALUE
+006920             " ** NUMBER OF PROGRAMS WRITTEN TO NEW POPULATION".
+006930    05        FILLER                  PIC X(7)   VALUE " FILE: ".
+006940    05        WA-NEWPOP-PROGS         PIC Z(5)9.
+006950  01  WA-FINAL-LINE-4.
+006960    05        FILLER                  PIC X(40)  VALUE
+006970             " ** DUPLICATE PROGRAM-IDS IGNORED:     ".
+006980    05        WA-DUP-PROGS            PIC Z(5)9.
+006990  01  WB-CONTROL-DATA.
+007000    05        WB-FILL                 PIC X(80).
+007010    05        FILLER                  REDEFINES  WB-FILL.
+007020      10      WB-3                    PIC X(3).
+007030      10      FILLER                  PIC X(77).
+007040    05        FILLER                  REDEFINES  WB-FILL.
+007050      10      WB-4                    PIC X(4).
+007060      10      WB-NN                   PIC 99.
+007070      10      FILLER                  PIC X.
+007080      10      WB-X                    PIC X.
+007090      10      FILLER                  PIC X(72).
+007100    05        FILLER                  REDEFINES  WB-FILL.
+007110      10      WB-6                    PIC X(6).
+007120      10      FILLER                  PIC X(74).
+007130    05        FILLER                  REDEFINES  WB-FILL.
+007140      10      WB-7                    PIC X(7).
+007150      10      FILLER                  PIC X(73).
+007160    05        FILLER                  REDEFINES  WB-FILL.
+007170      10      WB-8                    PIC X(8).
+007180      10      FILLER                  PIC X(72).
+007190    05        FILLER                  REDEFINES  WB-FILL.
+007200      10      WB-9                    PIC X(9).
+007210      10      FILLER                  PIC X(71).
+007220    05        FILLER                  REDEFINES  WB-FILL.
+007230      10      WB-10                   PIC X(10).
+007240      10      FILLER                  PIC X(70).
+007250    05        FILLER                  REDEFINES  WB-FILL.
+007260      10      WB-11                   PIC X(11).
+007270      10      FILLER                  PIC X(69).
+007280    05        FILLER                  REDEFINES  WB-FILL.
+007290      10      WB-12                   PIC X(12).
+007300      10      FILLER                  PIC X.
+007310      10      WB-PROG                 PIC X(5).
+007320      10      FILLER                  PIC X(62).
+007330    05        FILLER                  REDEFINES  WB-FILL.
+007340      10      WB-13                   PIC X(13).
+007350      10      FILLER                  PIC X(67).
+007360    05        FILLER                  REDEFINES  WB-FILL.
+007370      10      WB-14                   PIC X(14).
+007380      10      FILLER                  PIC X.
+007390      10      WB-MODULE               PIC XX.
+007400      10      FILLER                  PIC X.
+007410      10      WB-LEVEL                PIC X.
+007420      10      FILLER                  PIC X(61).
+007430    05        FILLER                  REDEFINES  WB-FILL.
+007440      10      WB-15                   PIC X(15).
+007450      10      FILLER                  PIC X(65).
+007460    05        FILLER                  REDEFINES  WB-FILL.
+007470      10      WB-16                   PIC X(16).
+007480      10      FILLER                  PIC X(64).
+007490    05        WB-X-CARD               REDEFINES  WB-FILL.
+007500      10      WB-X-HYPHEN             PIC XX.
+007510      10      WB-X-CARD-NUM           PIC 9(3).
+007520      10      WB-PROG-POS.
+007530        15    WB-PROG-POS-NUM         PIC 99.
+007540      10      FILLER                  PIC X.
+007550      10      WB-SUBS-TEXT            PIC X(72).
+007560    05        WB-START-CARD           REDEFINES  WB-FILL.
+007570      10      WB-STAR-START           PIC X(6).
+007580      10      FILLER                  PIC X.
+007590      10      WB-UPDATE-PROG          PIC X(6).
+007600      10      FILLER                  PIC X.
+007610      10      WB-RENUMBER             PIC X.
+007620      10      FILLER                  PIC X.
+007630      10      WB-CERT-OVERRIDE        PIC X.
+007640      10      FILLER                  PIC X(63).
+007650    05        WB-LINE-UPDATE          REDEFINES  WB-FILL.
+007660      10      WB-SEQ-1                PIC X(6).
+007670      10      WB-COBOL-LINE           PIC X(74).
+007680      10      FILLER                  REDEFINES  WB-COBOL-LINE.
+007690        15    WB-COL-7                PIC X.
+007700        15    FILLER                  PIC X(73).
+007710      10      FILLER                  REDEFINES  WB-COBOL-LINE.
+007720        15    WB-CHAR                 PIC X.
+007730        15    WB-SEQ-2                PIC X(6).
+007740    05        FILLER                  REDEFINES  WB-FILL.
+007750      10      WB-5                    PIC X(4).
+007760      10      WB-PAGE-SIZE-VAL        PIC 9(3).
+007770      10      FILLER                  PIC X(73).
+007780    05        FILLER                  REDEFINES  WB-FILL.
+007790      10      FILLER                  PIC X(4).
+007800      10      WB-EFF-DATE             PIC 9(8).
+007810      10      FILLER                  PIC X(68).
+007820    05        FILLER                  REDEFINES  WB-FILL.
+007830      10      FILLER                  PIC X(4).
+007840      10      WB-SUBMITTER-ID         PIC X(8).
+007850      10      FILLER                  PIC X(68).
+007860    05        FILLER                  REDEFINES  WB-FILL.
+007870      10      FILLER                  PIC X(4).
+007880      10      WB-DECK-ID              PIC X(8).
+007890      10      FILLER                  PIC X(68).
+007900    05        FILLER                  REDEFINES  WB-FILL.
+007910      10      FILLER                  PIC X(4).
+007920      10      WB-POPGEN-ID            PIC X(8).
+007930      10      FILLER                  PIC X(68).
+007940    05        FILLER                  REDEFINES  WB-FILL.
+007950      10      FILLER                  PIC X(4).
+007960      10      WB-SMP-MODE             PIC X.
+007970      10      WB-SMP-VALUE            PIC 9(5).
+007980      10      FILLER                  PIC X(70).
+007990    05        FILLER                  REDEFINES  WB-FILL.
+008000      10      FILLER                  PIC X(4).
+008010      10      WB-RESUME-PROG-ID       PIC X(6).
+008020      10      FILLER                  PIC X(70).
+                                                                                
+008030  01  WC-CURRENT-POP-RECORD.
+008040    05        WC-1.
+008050      10      WC-END-OF-POPFILE       PIC X(16).
+008060      10      FILLER                  PIC X(64).
+008070    05        WC-HEADER               REDEFINES WC-1.
+008080      10      WC-STAR-HEADER          PIC X(7).
+008090      10      FILLER                  PIC X.
+008100      10      WC-COBOL                PIC X(5).
+008110      10      FILLER                  PIC X.
+008120      10      WC-PROG-ID.
+008130       12     WC-PROG-ID-1-5.
+008140        15    WC-PROG-ID-1-4.
+008150         18   WC-MODULE               PIC XX.
+008160         18   WC-LEVEL                PIC X.
+008170         18   FILLER                  PIC X.
+008180        15    FILLER                  PIC X.
+008190       12     WC-PROG-ID-6            PIC X.
+008200      10      FILLER                  PIC X.
+008210      10      WC-SUBPRG               PIC X(6).
+008220      10      FILLER                  PIC X.
+008230      10      WC-PROG2ID.
+008240       12     WC-PROG2ID-1-5          PIC X(5).
+008250       12     FILLER                  PIC X.
+008260      10      WC-CERTIFIED            PIC X.
+008270        88    WC-IS-CERTIFIED                 VALUE "Y".
+008280      10      FILLER                  PIC X(45).
+008290    05        FILLER                  REDEFINES WC-1.
+008300      10      WC-1-72.
+008310        15    WC-6.
+008320          20  WC-STAR                 PIC X.
+008330          20  FILLER                  PIC X(5).
+008340        15    FILLER                  REDEFINES  WC-6.
+008350          20  WC-1-5                  PIC X(5).
+008360          20  FILLER                  PIC X.
+008370        15    WC-COL-7                PIC X.
+008380        15    WC-COL-8                PIC X.
+008390        15    FILLER                  PIC X(3).
+008400        15    WC-SUB-DATA.
+008410          20  WC-12-15                PIC X(4).
+008420          20  FILLER                  PIC X.
+008430          20  WC-17-19                PIC 9(3).
+008440          20  WC-20                   PIC X.
+008450          20  FILLER                  PIC X(52).
+008460      10      WC-73-80                PIC X(8).
+                                                                                
+008470  01  WD-SOURCE-REC.
+008480    05        WD-1.
+008490      10      FILLER                  PIC X(6).
+008500      10      WD-HEADER               PIC X(74).
+                                                                                
+008510  01  WE-PRINT-DATA.
+008520    05        WE-COBOL-LINE           PIC X(80).
+008530    05        FILLER                  PIC X      VALUE SPACE.
+008540    05        WE-X-CARD               PIC X(9).
+008550    05        FILLER                  PIC XX     VALUE SPACES.
+008560    05        WE-CHANGE-TYPE          PIC X(12).
+                                                                                
+008570  01  WF-PROGRAM-SELECTED-TABLE.
+008580 *> ***************************************************************
+008590 *> RAISED FROM OCCURS 50 TO OCCURS 500 - OUR VALIDATION SUBSET NOW
+008600 *> ROUTINELY SELECTS WELL OVER 50 DISCRETE PROGRAMS IN ONE DECK.
+008610 *> ***************************************************************
+008620    05        WF-PROGRAM-SELECTED     PIC X(5)   OCCURS 500.
+                                                                                
+008630  01  WG-MODULE-SELECTED-TABLE.
+008640 *> ***************************************************************
+008650 *> RAISED FROM OCCURS 10 TO OCCURS 100 FOR THE SAME REASON - SEE
+008660 *> WF-PROGRAM-SELECTED-TABLE ABOVE.  ALSO CARRIES AN EXCLUDE FLAG
+008670 *> SO A SELECTION CAN BE NAMED "OUT OF SCOPE" RATHER THAN INCLUDED.
+008680 *> ***************************************************************
+008690    05        FILLER                             OCCURS 100.
+008700      10      WG-MODULE-SELECTED      PIC XX.
+008710      10      WG-MODULE-LEVEL         PIC X.
+008720      10      WG-MODULE-EXCLUDE       PIC X.
+                                                                                
+008730 *> ***************************************************************
+008740 *> WF-PROGRAM-MATCHED AND WG-MODULE-MATCHED ARE PARALLEL "HIT"
+008750 *> FLAGS, ONE PER ENTRY IN THE TABLES ABOVE, SET BY D61-COMPARE-
+008760 *> PROGRAM/D71-COMPARE-MODULE THE FIRST TIME THAT ENTRY MATCHES A
+008770 *> PROGRAM DURING THE MERGE PASS.  D83-VALIDATE-SELECTION-COVERAGE
+008780 *> REPORTS ANY ENTRY STILL UNMATCHED WHEN THE PASS FINISHES, SO A
+008790 *> TYPO'D SEL/MOD CARD DOES NOT SILENTLY MATCH NOTHING.
+008800 *> ***************************************************************
+008810  01  WF-PROGRAM-MATCHED-TABLE.
+008820    05        WF-PROGRAM-MATCHED      PIC X      OCCURS 500.
+008830  01  WG-MODULE-MATCHED-TABLE.
+008840    05        WG-MODULE-MATCHED       PIC X      OCCURS 100.
+                                                                                
+008850  01  WK-OUTPUT-BLOCK-DATA.
+008860    05        WK-OUT-IDX              PIC 9(2)   VALUE ZERO.
+008870    05        WK-OUT-LINE             PIC X(80).
+                                                                                
+008880  01  WH-CHECKPOINT-DATA.
+008890    05        WH-CHECKPOINT-STATUS    PIC XX.
+008900    05        WH-CHECKPOINT-INTERVAL  PIC 9(4)   VALUE 0025.
+008910    05        WH-PROGS-SINCE-CP       PIC 9(4)   VALUE ZERO.
+008920    05        WH-RESTART-PROG-ID      PIC X(6)   VALUE SPACES.
+008930    05        WH-SKIPPING-TO-RESTART  PIC X      VALUE SPACE.
+008940      88      WH-STILL-SKIPPING              VALUE "Y".
+008950    05        WH-CHECKPOINT-PRESENT   PIC X      VALUE SPACE.
+008960      88      WH-RESTART-REQUESTED           VALUE "Y".
+008970    05        WH-RESUME-INCLUSIVE     PIC X      VALUE SPACE.
+                                                                                
+008980 *> ***************************************************************
+008990 *> CONTROL-CARD-FILE IS STAGED FROM A SHARED NETWORK-MOUNTED
+009000 *> DIRECTORY THAT OCCASIONALLY ISN'T READY WHEN THE OVERNIGHT
+009010 *> WINDOW STARTS -- B10-3A-OPEN-CONTROL-CARDS RETRIES THE OPEN UP
+009020 *> TO WB-CONTROL-OPEN-RETRY-MAX TIMES, WB-CONTROL-OPEN-DELAY-SECS
+009030 *> SECONDS APART, BEFORE GIVING UP.  RAISE EITHER CONSTANT AT THIS
+009040 *> SITE IF THE MOUNT IS ROUTINELY SLOWER TO COME UP THAN THIS.
+009050 *> ***************************************************************
+009060  01  WB-CONTROL-OPEN-DATA.
+009070    05        WB-CONTROL-OPEN-STATUS  PIC XX.
+009080    05        WB-CONTROL-OPEN-RETRY-MAX
+009090                                      PIC 9(2)   VALUE 06.
+009100    05        WB-CONTROL-OPEN-DELAY-SECS
+009110                                      PIC 9(3)   VALUE 010.
+009120    05        WB-CONTROL-OPEN-TRIES   PIC 9(2)   VALUE ZERO.
+                                                                                
+009130 *> ***************************************************************
+009140 *> AN RSF CONTROL CARD NAMES A STARTING WC-PROG-ID DIRECTLY,
+009150 *> WITHOUT WAITING FOR A CHECKPOINT-FILE LEFT OVER FROM A PRIOR
+009160 *> RUN.  IT REUSES THE SAME WH-RESTART-PROG-ID/WH-SKIPPING-TO-
+009170 *> RESTART MACHINERY AS CHECKPOINT RESTART, BUT SETS WH-RESUME-
+009180 *> INCLUSIVE SO THE NAMED PROGRAM ITSELF IS PROCESSED RATHER THAN
+009190 *> SKIPPED, SINCE IT IS WHATEVER THE OPERATOR WANTS RE-RUN, NOT A
+009200 *> PROGRAM ALREADY KNOWN TO HAVE UPDATED CLEANLY.
+009210 *> ***************************************************************
+                                                                                
+009220 *> ***************************************************************
+009230 *> WZ-POPFILE-STATUS CATCHES THE FILE STATUS FROM OPENING THE
+009240 *> OPTIONAL POPULATION-FILE.  STATUS "05" MEANS THE FILE WAS NOT
+009250 *> PRESENT AND THE OPEN SUCCEEDED ANYWAY, AS OPTIONAL FILES DO --
+009260 *> F23-PRINT-SUPPRESSION-SUMMARY REPORTS THIS EXPLICITLY RATHER
+009270 *> THAN LEAVING IT TO BE INFERRED FROM AN EMPTY REPORT.
+009280 *> ***************************************************************
+009290  01  WZ-POPFILE-STATUS                PIC XX VALUE SPACES.
+009300    88      WZ-POPFILE-WAS-ABSENT              VALUE "05".
+                                                                                
+009310 *> ***************************************************************
+009320 *> WZ-POPIDX-STATUS IS THE FILE STATUS FOR POPULATION-INDEXED-
+009330 *> FILE, READ ONLY DURING A PURE RE-EXTRACTION RUN.  WZ-EMPTY-
+009340 *> DECK-SW STARTS "Y" AND IS FLIPPED TO "N" THE FIRST TIME C20-
+009350 *> READ-ONE-CARD ACTUALLY READS A CARD, SO D10-MERGE-UPDATE-CARDS
+009360 *> CAN TELL WHETHER THIS RUN'S CONTROL-CARD-FILE HAD ANYTHING IN
+009370 *> IT AT ALL.
+009380 *> ***************************************************************
+009390  01  WZ-POPIDX-STATUS                PIC XX VALUE SPACES.
+009400  01  WZ-EMPTY-DECK-SW                PIC X  VALUE "Y".
+009410    88      WZ-EMPTY-DECK                     VALUE "Y".
+009420  01  WZ-END-OF-SEL-BASELINE          PIC X  VALUE SPACE.
+                                                                                
+009430  01  WI-UPDATE-TABLE.
+009440    05        WI-UPDATE-ENTRY                    OCCURS 100.
+009450      10      WI-UPDATE-SEQ           PIC X(6).
+009460      10      WI-UPDATE-TEXT          PIC X(74).
+                                                                                
+009470  01  WJ-DIFF-LINE.
+009480    05        FILLER                  PIC X(4)   VALUE
+009490             " ** ".
+009500    05        WJ-DIFF-PROG            PIC X(6).
+009510    05        FILLER                  PIC X(8)   VALUE
+009520             " BEFORE:".
+009530    05        WJ-DIFF-OLD             PIC X(55).
+009540  01  WJ-DIFF-LINE-2.
+009550    05        FILLER                  PIC X(18)  VALUE
+009560             "          AFTER:  ".
+009570    05        WJ-DIFF-NEW             PIC X(55).
+                                                                                
+009580  01  WM-RESEQ-LINE.
+009590    05        FILLER                  PIC X(4)   VALUE
+009600             " ** ".
+009610    05        WM-RESEQ-PROG           PIC X(6).
+009620    05        FILLER                  PIC X(13)  VALUE
+009630             " RESEQUENCED ".
+009640    05        WM-RESEQ-OLD            PIC X(6).
+009650    05        FILLER                  PIC X(6)   VALUE
+009660             " TO - ".
+009670    05        WM-RESEQ-NEW            PIC X(6).
+                                                                                
+009680  01  WV-PRINT-MISCELLANEOUS.
+009690    05        WV-OPTION-HEADING       PIC X(25)  VALUE
+009700             " OPTION SWITCH SETTINGS -".
+009710    05        WV-OPT-1                PIC X(40)  VALUE
+009720          " 0                 1                   2".
+009730    05        WV-OPT-2                PIC X(52)  VALUE
+009740          " 1 2 3 4 5 6 7 8 9 0 1 2 3 4 5 6 7 8 9 0 1 2 3 4 5 6".
+009750    05        WV-OPT-SWITCHES.
+009760      10      FILLER                  PIC X      VALUE SPACE.
+009770      10      FILLER                  OCCURS 26.
+009780        15    WV-OPT                  PIC X.
+009790        15    FILLER                  PIC X.
+009800  01  WV-PRINT-OPT-SOURCE.
+009810    05        WV-SOURCE-HEADING       PIC X(40)  VALUE
+009820             " SOURCE (D=DEFAULT E=EXPLICIT OPT CARD)".
+009830    05        WV-OPT-SOURCES.
+009840      10      FILLER                  PIC X      VALUE SPACE.
+009850      10      FILLER                  OCCURS 26.
+009860        15    WV-OPT-SOURCE           PIC X.
+009870        15    FILLER                  PIC X.
+009880  01  WX-X-CARD-TABLE.
+009890    05        WX-X-CARD               OCCURS 200.
+009900      10      WX-X-CHAR               PIC X
+009910                                      OCCURS 72.
+009920  01  WX-PROG-POS-TABLE.
+009930    05        WX-PROG-POS             OCCURS 200
+009940                                      PIC 99.
+009950  01  WX-PROG-ID-TABLE.
+009960    05        WX-PROG-ID              OCCURS 200
+009970                                      PIC X(6).
+009980  01  WY-SWITCHES.
+009990    05        WY-OPTION-SWITCHES.
+010000      10      WY-OPT-SW-1             PIC X.
+010010      10      WY-OPT-SW-2             PIC X.
+010020      10      WY-OPT-SW-3             PIC X.
+010030      10      WY-OPT-SW-4             PIC X.
+010040      10      WY-OPT-SW-5             PIC X.
+010050      10      WY-OPT-SW-6             PIC X.
+010060      10      WY-OPT-SW-7             PIC X.
+010070      10      WY-OPT-SW-8             PIC X.
+010080      10      WY-OPT-SW-9             PIC X.
+010090      10      WY-OPT-SW-10            PIC X.
+010100      10      WY-OPT-SW-11            PIC X.
+010110      10      WY-OPT-SW-12            PIC X.
+010120      10      WY-OPT-SW-13            PIC X.
+010130      10      WY-OPT-SW-14            PIC X.
+010140      10      WY-OPT-SW-15            PIC X.
+010150      10      WY-OPT-SW-16            PIC X.
+010160      10      WY-OPT-SW-17            PIC X.
+010170      10      WY-OPT-SW-18            PIC X.
+010180      10      WY-OPT-SW-19            PIC X.
+010190      10      WY-OPT-SW-20            PIC X.
+010200      10      WY-OPT-SW-21            PIC X.
+010210      10      WY-OPT-SW-22            PIC X.
+010220      10      WY-OPT-SW-23            PIC X.
+010230      10      WY-OPT-SW-24            PIC X.
+010240      10      WY-OPT-SW-25            PIC X.
+010250      10      WY-OPT-SW-26            PIC X.
+010260   05        FILLER                  REDEFINES WY-OPTION-SWITCHES.
+010270      10      WY-OPT-SW               PIC X
+010280                                      OCCURS 26.
+010290    05        WY-PRINT-SWITCHES.
+010300      10      WY-EXTRACT-ALL          PIC X.
+010310      10      WY-EXTRACT-AUTO         PIC X.
+010320      10      WY-EXTRACT-MAN          PIC X.
+010330      10      WY-KILL-DELETIONS       PIC X.
+010340      10      WY-LIST-NO-UPDATES      PIC X.
+010350      10      WY-LIST-X-CARDS         PIC X.
+010360      10      WY-LIST-PROGRAMS        PIC X.
+010370      10      WY-LIST-COMPACT         PIC X.
+010380      10      WY-NO-DATA              PIC X.
+010390      10      WY-NO-LIBRARY           PIC X.
+010400      10      WY-NO-SOURCE            PIC X.
+010410      10      WY-REMOVE-COMMENTS      PIC X.
+010420      10      WY-NEW-POP              PIC X.
+010430      10      WY-SELECT-PROG          PIC X.
+010440      10      WY-SELECT-MODULE        PIC X.
+010450      10      WY-SELECT-LEVEL         PIC X.
+010460      10      WY-DRY-RUN              PIC X.
+010470  01  WY-PAGE-SIZE                    PIC 9(3)   VALUE 055.
+                                                                                
+010480 *> ***************************************************************
+010490 *> WY-OLD-SWITCHES MIRRORS WY-SWITCHES, LOADED FROM THE SWITCH-
+010500 *> BASELINE-FILE LEFT BY THE PRIOR RUN, SO THIS RUN'S SETTINGS CAN
+010510 *> BE COMPARED AGAINST WHAT WAS PREVIOUSLY APPROVED.
+010520 *> ***************************************************************
+010530  01  WY-OLD-SWITCHES.
+010540    05        WY-OLD-OPT-SW           PIC X OCCURS 26.
+010550    05        WY-OLD-PRINT-SWITCHES   PIC X(17).
+010560  01  WY-BASELINE-FOUND               PIC X VALUE SPACE.
+010570    88      WY-BASELINE-WAS-FOUND           VALUE "Y".
+010580  01  WZ-OPT-SW-NUM                   PIC 9(2) VALUE ZERO.
+010590  01  WZ-REEXTRACT-CT                 PIC 9(3) VALUE ZERO.
+010600  01  WZ-REEXTRACT-NF                 PIC 9(5) VALUE ZERO.
+                                                                                
+010610 *> ***************************************************************
+010620 *> PARALLEL TABLE RECORDING WHERE EACH OPTION SWITCH'S CURRENT
+010630 *> VALUE CAME FROM -- "D" IF IT IS STILL RUNNING ON THE BUILT-IN
+010640 *> DEFAULT, "E" IF AN OPT CONTROL CARD EXPLICITLY SET IT THIS RUN.
+010650 *> ***************************************************************
+010660  01  WY-OPT-SW-SOURCE-TABLE.
+010670    05        WY-OPT-SW-SOURCE        PIC X
+010680                                      OCCURS 26.
+                                                                                
+010690  01  WZ-MISCELLANEOUS.
+010700    05        WZ-PROGRAM-SELECTED     PIC X.
+010710    05        WZ-END-OF-POPFILE       PIC X.
+010720    05        WZ-FULL-STOP            PIC X.
+010730    05        WZ-DONT-READ-POPFILE    PIC X.
+010740    05        WZ-UPDATE-THIS-PROG     PIC X.
+010750    05        WZ-REPLACE-FLAG         PIC X.
+010760    05        WZ-LINE-UPDATE          PIC X.
+010770    05        WZ-RESEQUENCE-THIS      PIC X.
+010780    05        WZ-END-OF-UPDATES       PIC X.
+010790    05        WZ-OPTIONAL-SELECTED    PIC X.
+010800    05        WZ-DELETE-FLAG          PIC X.
+010810    05        WZ-NOT-THIS-COMMENT     PIC X.
+010820    05        WZ-COMMENT-LINE-SW      PIC X.
+010830    05        WZ-INLINE-TALLY         PIC 9(3) COMP.
+010840    05        WZ-XSUBS-TRAIL-SP       PIC 9(3).
+010850    05        WZ-XSUBS-SIG-LEN        PIC 9(3).
+010860    05        WZ-XSUBS-END-COL        PIC 9(3).
+010870    05        WZ-CURRENT-HEADER       PIC X(5).
+010880    05        WZ-INVALID-DATA.
+010890      10      FILLER                  PIC X(20).
+010900      10      WZ-ERROR-MESSAGE        PIC X(60).
+010910    05        WZ-CURRENT-UPD-PROG.
+010920      10      WZ-UPD-PROG-CHAR        PIC X.
+010930      10      FILLER                  PIC X(5).
+010940    05        WZ-CURRENT-MAIN-PROG.
+010950      10      WZ-MAIN-PROG-CHAR       PIC X      OCCURS 6.
+010960    05        WZ-PROG-BREAK.
+010970      10      WZ-1CHAR                PIC X      OCCURS 6.
+010980    05        WZ-CURRENT-POP-PROG.
+010990      10      FILLER                  PIC X(5).
+011000      10      WZ-PROG-ID-6            PIC X.
+011010    05        WZ-MAIN-PROG-FLAG       PIC X.
+011020    05        WZ-LINES-COBOL          PIC 9(6).
+011030    05        WZ-PROG-LINES-COBOL     PIC 9(6).
+011040    05        WZ-PREV-PROG-ID         PIC X(6).
+011050    05        WZ-LINES-INSERTED       PIC 9(6).
+011060    05        WZ-LINES-REPLACED       PIC 9(6).
+011070    05        WZ-LINES-DELETED        PIC 9(6).
+011080    05        WZ-COMMENTS-DELETED     PIC 9(6).
+011090    05        WZ-PROG-COMMENTS-FULL   PIC 9(6).
+011100    05        WZ-PROG-COMMENTS-INLINE PIC 9(6).
+011110    05        WZ-PROG-COMMENTS-DEBUG  PIC 9(6).
+011120    05        WZ-CODE-REMOVED         PIC 9(6).
+011130    05        WZ-SOURCE-PROGS         PIC 9(6).
+011140    05        WZ-NEWPOP-PROGS         PIC 9(6).
+011150    05        WZ-PROGS-FOUND          PIC 9(6).
+011160    05        WZ-DUP-PROGS            PIC 9(6).
+011170    05        WZ-COMMENTS-DEL         PIC 9(6).
+011180    05        WZ-SEQ-NO               PIC 9(6).
+011190    05        WZ-SAVE-POP-RECORD.
+011200      10      WZ-SAVE-SEQ             PIC X(6).
+011210      10      FILLER                  PIC X(5).
+011220      10      WZ-SAVE-12-20.
+011230        15    WZ-SAVE-12-15           PIC X(4).
+011240        15    FILLER                  PIC X(5).
+011250      10      FILLER                  PIC X(60).
+011260    05        WZ-PAGE-CT              PIC 9(6).
+011270    05        WZ-LINE-CT              PIC 9(6).
+011280    05        WZ-PRINT-LINE-CT        PIC 9(6).
+011290    05        WZ-MODULE               PIC XX.
+011300    05        WZ-LEVEL                PIC X.
+011310    05        WZ-PRINT-HOLD           PIC X(132).
+011320    05        WZ-FULL-TABLE-NAME      PIC X(28).
+011330    05        WZ-FULL-TABLE-RECORD    PIC X(7).
+011340    05        WZ-X-CARD.
+011350      10      WZ-X-CHAR               PIC X
+011360                                      OCCURS 60.
+011370    05        WZ-WITHIN-DELETE-SERIES-FLAG  PIC X.
+011380  01  WZ-LAST-X-CARD-NUM               PIC 9(3) VALUE ZERO.
+011390  01  WZ-RESEQUENCE-NEXT               PIC 9(6) VALUE ZERO.
+011400  01  WZ-RESEQ-OLD-SEQ                 PIC X(6).
+011410  01  WZ-RESEQ-NEW-SEQ                 PIC 9(6).
+011420 *> ***************************************************************
+011430 *> THIS VALUE IS ONLY THE BUILT-IN DEFAULT -- B17-READ-VERSION-CARD
+011440 *> OVERLAYS IT AT RUN TIME FROM THE OPTIONAL VERSION-CONTROL-FILE
+011450 *> SO A LOCAL SUITE PATCH CAN UPDATE THE BANNER WITHOUT A RECOMPILE.
+011460 *> ***************************************************************
+011470  01  WZ-VERSION-CARD.
+011480      10  FILLER                      PIC X(55) VALUE
+011490      "CCVS85  VERSION 4.2   01 OCT 1992 0032                 ".
+011500  01  WZ-VERSION-CONTROL REDEFINES WZ-VERSION-CARD.
+011510      10      FILLER                  PIC X(16).
+011520      10      WZ-VERSION-NUM          PIC X(3).
+011530      10      FILLER                  PIC X(3).
+011540      10      WZ-VERSION-DATE         PIC X(11).
+                                                                                
+                                                                                
+011550  PROCEDURE DIVISION.
+011560 *> ==================
+011570 *>
+011580  A10-MAIN SECTION.
+011590 *> ================
+011600 *>
+011610 *> ***************************************************************
+011620 *>    THIS IS THE HIGHEST LEVEL CONTROL MODULE                  *
+011630 *>                                                              *
+011640 *> ***************************************************************
+011650  A10-1-MAIN.
+011660      ACCEPT   WT-B10-START   FROM TIME.
+011670      PERFORM B10-INITIALISE THRU B10-EXIT.
+011680      ACCEPT   WT-B10-STOP    FROM TIME.
+                                                                                
+011690      ACCEPT   WT-C10-START   FROM TIME.
+011700      PERFORM C10-PROCESS-MONITOR THRU C10-EXIT.
+011710      ACCEPT   WT-C10-STOP    FROM TIME.
+                                                                                
+011720 *> ***************************************************************
+011730 *> THE PAGE-ONE HEADER, OPTION SWITCH SETTINGS, AND SUPPRESSION
+011740 *> SUMMARY ARE NOT PRINTED UNTIL AFTER ALL CONTROL CARDS HAVE BEEN
+011750 *> READ, SO THE SWITCH SETTINGS SHOWN REFLECT WHAT THE CARDS
+011760 *> ACTUALLY SET RATHER THAN JUST THE BUILT-IN DEFAULTS.
+011770 *> ***************************************************************
+011780      ADD     1       TO WZ-PAGE-CT.
+011790      PERFORM F10-PRINT-TOP-OF-PAGE.
+011800      PERFORM F20-PRINT-OPTION-SWITCHES THRU F20-EXIT.
+011810      PERFORM F23-PRINT-SUPPRESSION-SUMMARY THRU F23-EXIT.
+011820      PERFORM F25-COMPARE-SWITCH-BASELINE THRU F25-EXIT.
+                                                                                
+011830      ACCEPT   WT-D10-START   FROM TIME.
+011840      PERFORM D10-MERGE-UPDATE-CARDS THRU D10-EXIT.
+011850      PERFORM D10-9-WRITE-BACK-BASELINE THRU D10-9-EXIT.
+011860      ACCEPT   WT-D10-STOP    FROM TIME.
+                                                                                
+011870      ACCEPT   WT-E10-START   FROM TIME.
+011880      PERFORM E10-TERMINATE THRU E10-EXIT.
+                                                                                
+011890  A10-EXIT.
+011900      EXIT.
+                                                                                
+                                                                                
+011910  B10-INITIALISE SECTION.
+011920 *> ======================
+011930 *>
+011940 *> ***************************************************************
+011950 *> THIS SECTION INITIALIZES THE OPTION SWITCH AND X-CARD FIELDS  *
+011960 *> PRIOR TO READING IN CONTROL CARD FILE.                        *
+011970 *> ***************************************************************
+011980  B10-1-INIT-OPTION-SWITCHES.
+011990      MOVE    SPACES  TO WZ-MISCELLANEOUS.
+012000      MOVE    SPACES  TO WF-PROGRAM-SELECTED-TABLE.
+012010      MOVE    SPACES  TO WG-MODULE-SELECTED-TABLE.
+012020      MOVE    SPACES  TO WF-PROGRAM-MATCHED-TABLE.
+012030      MOVE    SPACES  TO WG-MODULE-MATCHED-TABLE.
+012040      MOVE    SPACES  TO WY-SWITCHES.
+012050      MOVE    "A"     TO WY-OPT-SW-1.
+012060      MOVE    "E"     TO WY-OPT-SW-2.
+012070      MOVE    "H"     TO WY-OPT-SW-3.
+012080      MOVE    "L"     TO WY-OPT-SW-4.
+012090      MOVE    "Y"     TO WY-OPT-SW-7.
+012100      MOVE    "T"     TO WY-OPT-SW-11.
+012110      MOVE    1       TO SUB5.
+012120      PERFORM B10-1A-SET-SWITCH-SOURCE-DEFAULT THRU B10-1A-EXIT
+012130              26 TIMES.
+012140  B10-1A-SET-SWITCH-SOURCE-DEFAULT.
+012150      MOVE "D" TO WY-OPT-SW-SOURCE (SUB5).
+012160      ADD  1   TO SUB5.
+012170  B10-1A-EXIT.
+012180      EXIT.
+                                                                                
+012190  B10-2-INIT-X-CARDS.
+012200      MOVE    ZERO TO SUB1.
+012210      MOVE    ZERO TO SUB6.
+012220      MOVE    ZERO TO SUB7.
+012230      MOVE    1    TO SUB5.
+012240      PERFORM B20-INIT-X-CARDS 200 TIMES.
+012250      MOVE   "    OMITTED" TO WX-X-CARD (84).
+012260      MOVE    ZERO TO WZ-LINES-COBOL.
+012270      MOVE    ZERO TO WZ-PROG-LINES-COBOL.
+012280      MOVE    SPACES TO WZ-PREV-PROG-ID.
+012290      MOVE    ZERO TO WZ-LINES-INSERTED.
+012300      MOVE    ZERO TO WZ-LINES-REPLACED.
+012310      MOVE    ZERO TO WZ-LINES-DELETED.
+012320      MOVE    ZERO TO WZ-COMMENTS-DELETED.
+012330      MOVE    ZERO TO WZ-PROG-COMMENTS-FULL.
+012340      MOVE    ZERO TO WZ-PROG-COMMENTS-INLINE.
+012350      MOVE    ZERO TO WZ-PROG-COMMENTS-DEBUG.
+012360      MOVE    ZERO TO WZ-CODE-REMOVED.
+012370      MOVE    ZERO TO WZ-SOURCE-PROGS.
+012380      MOVE    ZERO TO WZ-NEWPOP-PROGS.
+012390      MOVE    ZERO TO WZ-PROGS-FOUND.
+012400      MOVE    ZERO TO WZ-DUP-PROGS.
+012410      MOVE    ZERO TO WL-SEEN-PROG-CT.
+012420      MOVE    ZERO TO WZ-COMMENTS-DEL.
+012430      MOVE    ZERO TO WZ-SEQ-NO.
+012440      MOVE    ZERO TO WZ-PAGE-CT.
+012450      MOVE    ZERO TO WZ-LINE-CT.
+012460      MOVE    ZERO TO WZ-PRINT-LINE-CT.
+012470      ACCEPT WA-CCYYMMDD FROM DATE YYYYMMDD.
+012480      ACCEPT WA-HHMMSS   FROM TIME.
+012490      MOVE WA-CCYYMMDD (5:2) TO WA-DATE-MM.
+012500      MOVE WA-CCYYMMDD (7:2) TO WA-DATE-DD.
+012510      MOVE WA-CCYYMMDD (1:4) TO WA-DATE-CCYY.
+012520      MOVE WA-HHMMSS   (1:2) TO WA-TIME-HH.
+012530      MOVE WA-HHMMSS   (3:2) TO WA-TIME-MM.
+012540      MOVE WA-HHMMSS   (5:2) TO WA-TIME-SS.
+                                                                                
+012550  B10-3-OPEN-FILES.
+012560      PERFORM B10-3A-OPEN-CONTROL-CARDS THRU B10-3A-EXIT.
+012570      OPEN INPUT  POPULATION-FILE.
+012580      OPEN INPUT  POPULATION-FILE-B.
+012590      OPEN INPUT  POPULATION-FILE-C.
+012600      OPEN INPUT  POPULATION-INDEXED-FILE.
+012610      OPEN OUTPUT PRINT-FILE.
+012620      OPEN OUTPUT PRINT-FILE-PLAIN.
+012630      OPEN OUTPUT SOURCE-COBOL-PROGRAMS.
+012640      MOVE    "Y"     TO WZ-SPLIT-FILE-OPEN.
+012650      OPEN OUTPUT UPDATED-POPULATION-FILE.
+012660      OPEN OUTPUT LOG-FILE.
+012670      OPEN OUTPUT TREND-LOG-FILE.
+012680      OPEN OUTPUT RUN-INDEX-FILE.
+012690      OPEN INPUT  SWITCH-BASELINE-FILE.
+012700      OPEN OUTPUT SWITCH-BASELINE-FILE-OUT.
+012710      PERFORM B16-READ-SWITCH-BASELINE THRU B16-EXIT.
+012720      OPEN INPUT  SELECTION-BASELINE-FILE.
+012730      OPEN OUTPUT SELECTION-BASELINE-FILE-OUT.
+012740      PERFORM B18-READ-SELECTION-BASELINE THRU B18-EXIT.
+012750      OPEN INPUT  VERSION-CONTROL-FILE.
+012760      PERFORM B17-READ-VERSION-CARD THRU B17-EXIT.
+012770      CLOSE   VERSION-CONTROL-FILE.
+012780      MOVE    SPACES  TO WZ-END-OF-UPDATES.
+012790      MOVE    SPACES  TO WZ-END-OF-POPFILE.
+012800      MOVE    WZ-VERSION-NUM  TO WA-VERSION-NUM.
+012810      MOVE    WZ-VERSION-DATE TO WA-VERSION-DATE.
+012820      PERFORM B10-4-CHECK-RESTART.
+012830  B10-EXIT.
+012840      EXIT.
+                                                                                
+012850  B10-3A-OPEN-CONTROL-CARDS.
+012860 *> ***************************************************************
+012870 *> RETRIES THE CONTROL-CARD-FILE OPEN UP TO WB-CONTROL-OPEN-RETRY-
+012880 *> MAX TIMES, WB-CONTROL-OPEN-DELAY-SECS SECONDS APART, SINCE MOST
+012890 *> OF THESE STAGING DELAYS CLEAR UP WITHIN A MINUTE OR TWO OF THE
+012900 *> SCHEDULED START.  IF THE FILE STILL WON'T OPEN AFTER ALL THE
+012910 *> RETRIES ARE USED UP, THE RUN IS ABANDONED HERE RATHER THAN
+012920 *> LEFT TO FAIL WHEN THE FIRST CONTROL CARD IS READ -- PRINT-FILE
+012930 *> IS NOT YET OPEN AT THIS POINT IN INITIALIZATION, SO THE
+012940 *> FAILING STATUS IS LEFT FOR THE JOB LOG RATHER THAN REPORTED ON
+012950 *> THE PRINTED OUTPUT.
+012960 *> ***************************************************************
+012970      MOVE    ZERO TO WB-CONTROL-OPEN-TRIES.
+012980      OPEN INPUT CONTROL-CARD-FILE.
+012990      PERFORM B10-3B-RETRY-CONTROL-OPEN THRU B10-3B-EXIT
+013000              UNTIL WB-CONTROL-OPEN-STATUS = "00"
+013010                 OR WB-CONTROL-OPEN-TRIES NOT <
+013020                    WB-CONTROL-OPEN-RETRY-MAX.
+013030      IF WB-CONTROL-OPEN-STATUS NOT = "00"
+013040          MOVE 16 TO RETURN-CODE
+013050          STOP RUN
+013060      END-IF.
+013070  B10-3A-EXIT.
+013080      EXIT.
+                                                                                
+013090  B10-3B-RETRY-CONTROL-OPEN.
+013100      ADD     1    TO WB-CONTROL-OPEN-TRIES.
+013110      CALL "C$SLEEP" USING WB-CONTROL-OPEN-DELAY-SECS.
+013120      OPEN INPUT CONTROL-CARD-FILE.
+013130  B10-3B-EXIT.
+013140      EXIT.
+                                                                                
+013150  B10-4-CHECK-RESTART.
+013160 *> ***************************************************************
+013170 *> IF A CHECKPOINT-FILE LEFT OVER FROM A PRIOR RUN THAT DID NOT
+013180 *> COMPLETE IS FOUND, ITS LAST CHECKPOINT RECORD NAMES THE LAST
+013190 *> WC-PROG-ID THAT UPDATED CLEANLY.  D10-MERGE-UPDATE-CARDS WILL
+013200 *> SKIP FORWARD PAST THAT PROGRAM RATHER THAN REPROCESSING THE
+013210 *> WHOLE POPULATION-FILE FROM BLOCK 1.
+013220 *> ***************************************************************
+013230      OPEN INPUT CHECKPOINT-FILE.
+013240      IF WH-CHECKPOINT-STATUS = "00"
+013250          PERFORM B15-READ-LAST-CHECKPOINT THRU B15-EXIT
+013260                  UNTIL WH-CHECKPOINT-STATUS = "10"
+013270          CLOSE CHECKPOINT-FILE
+013280          IF WH-CHECKPOINT-PRESENT = "Y"
+013290              MOVE CK-PROG-ID      TO WH-RESTART-PROG-ID
+013300              MOVE CK-PROGS-FOUND  TO WZ-PROGS-FOUND
+013310              MOVE CK-SOURCE-PROGS TO WZ-SOURCE-PROGS
+013320              MOVE CK-NEWPOP-PROGS TO WZ-NEWPOP-PROGS
+013330              MOVE "Y"             TO WH-SKIPPING-TO-RESTART
+013340              PERFORM F30-PRINT-RESTART-NOTICE.
+013350  B10-4-EXIT.
+013360      EXIT.
+                                                                                
+013370  B15-READ-LAST-CHECKPOINT.
+013380      READ CHECKPOINT-FILE
+013390          AT END
+013400              NEXT SENTENCE.
+013410      IF WH-CHECKPOINT-STATUS = "00"
+013420          MOVE "Y" TO WH-CHECKPOINT-PRESENT.
+013430  B15-EXIT.
+013440      EXIT.
+                                                                                
+013450  B16-READ-SWITCH-BASELINE.
+013460 *> ***************************************************************
+013470 *> SWITCH-BASELINE-FILE IS OPTIONAL -- A SITE'S FIRST RUN LEAVES
+013480 *> WY-BASELINE-FOUND BLANK AND F25-COMPARE-SWITCH-BASELINE SKIPS
+013490 *> THE COMPARISON ENTIRELY RATHER THAN REPORTING EVERY SWITCH AS
+013500 *> CHANGED FROM AN ALL-SPACES BASELINE.
+013510 *> ***************************************************************
+013520      READ SWITCH-BASELINE-FILE INTO WY-OLD-SWITCHES
+013530          AT END
+013540              GO TO B16-EXIT.
+013550      MOVE "Y" TO WY-BASELINE-FOUND.
+013560  B16-EXIT.
+013570      EXIT.
+                                                                                
+013580  B18-READ-SELECTION-BASELINE.
+013590 *> ***************************************************************
+013600 *> SELECTION-BASELINE-FILE IS OPTIONAL -- A SITE'S FIRST RUN, OR A
+013610 *> RUN WHERE A REAL DECK HAS ALWAYS BEEN SUPPLIED SO FAR, LEAVES
+013620 *> WL-EXTRACT-BASELINE-CT AT ZERO.  IF AN EMPTY-DECK RUN IS EVER
+013630 *> SUBMITTED BEFORE A BASELINE EXISTS, D10-5-REEXTRACT-SAVED-
+013640 *> SELECTION SIMPLY HAS NOTHING TO REPLAY.
+013650 *> ***************************************************************
+013660      PERFORM B19-READ-ONE-BASELINE-ENTRY THRU B19-EXIT
+013670              UNTIL WZ-END-OF-SEL-BASELINE = "Y".
+013680  B18-EXIT.
+013690      EXIT.
+                                                                                
+013700  B19-READ-ONE-BASELINE-ENTRY.
+013710      READ SELECTION-BASELINE-FILE
+013720          AT END
+013730              MOVE "Y" TO WZ-END-OF-SEL-BASELINE
+013740              GO TO B19-EXIT.
+013750      ADD     1   TO WL-EXTRACT-BASELINE-CT.
+013760      IF WL-EXTRACT-BASELINE-CT <= 500
+013770          MOVE SX-IN-RECORD TO
+013780              WL-EXTRACT-PROG-ID (WL-EXTRACT-BASELINE-CT).
+013790  B19-EXIT.
+013800      EXIT.
+                                                                                
+013810  B17-READ-VERSION-CARD.
+013820 *> ***************************************************************
+013830 *> VERSION-CONTROL-FILE IS OPTIONAL -- WHEN NOT SUPPLIED, THE
+013840 *> BUILT-IN WZ-VERSION-CARD VALUE CLAUSE STANDS AS THE DEFAULT
+013850 *> BANNER.  WHEN SUPPLIED, ITS ONE 80-BYTE CARD REPLACES THE
+013860 *> DEFAULT SO A LOCAL SUITE PATCH CAN UPDATE THE VERSION/RELEASE
+013870 *> IDENTIFICATION WITHOUT A RECOMPILE.
+013880 *> ***************************************************************
+013890      READ VERSION-CONTROL-FILE INTO WZ-VERSION-CARD
+013900          AT END
+013910              GO TO B17-EXIT.
+013920  B17-EXIT.
+013930      EXIT.
+                                                                                
+013940  B20-INIT-X-CARDS.
+013950 *> ***************************************************************
+013960 *> CLEARS ONE ENTRY OF THE X-CARD SUBSTITUTION-TEXT TABLE AND THE
+013970 *> MATCHING TARGET-LINE-POSITION TABLE.  PERFORMED 200 TIMES FROM
+013980 *> B10-2-INIT-X-CARDS, ONE TIME PER WX-X-CARD-TABLE OCCURRENCE.
+013990 *> ***************************************************************
+014000      ADD     1       TO SUB1.
+014010      MOVE    SPACES  TO WX-X-CARD (SUB1).
+014020      MOVE    ZERO    TO WX-PROG-POS (SUB1).
+014030  B20-EXIT.
+014040      EXIT.
+                                                                                
+                                                                                
+014050  C10-PROCESS-MONITOR SECTION.
+014060 *> ============================
+014070 *>
+014080 *> ***************************************************************
+014090 *> THIS SECTION READS THE CONTROL-CARD-FILE IN FULL, BUILDING THE
+014100 *> PROGRAM/MODULE SELECTION TABLES AND THE X-CARD SUBSTITUTION
+014110 *> TABLE, AND COUNTS THE PROGRAMS PRESENT ON POPULATION-FILE THAT
+014120 *> SATISFY THE CURRENT SELECTION CRITERIA.
+014130 *> ***************************************************************
+014140  C10-1-READ-CONTROL-CARDS.
+014150      PERFORM C20-READ-ONE-CARD THRU C20-EXIT
+014160              UNTIL WZ-END-OF-UPDATES = "Y".
+014170      PERFORM C27-PRINT-EFFECTIVE-SUMMARY THRU C27-EXIT.
+014180      PERFORM C28-CHECK-SUBMITTER-ID THRU C28-EXIT.
+014190      PERFORM C29-PRINT-SAMPLE-SUMMARY THRU C29-EXIT.
+014200  C10-EXIT.
+014210      EXIT.
+                                                                                
+014220  C20-READ-ONE-CARD.
+014230      READ CONTROL-CARD-FILE INTO WB-CONTROL-DATA
+014240          AT END
+014250              MOVE "Y" TO WZ-END-OF-UPDATES
+014260              GO TO C20-EXIT.
+014270      MOVE "N" TO WZ-EMPTY-DECK-SW.
+014280 *> ***************************************************************
+014290 *> AN EFF CARD STAGES THE REMAINDER OF THE DECK FOR FUTURE
+014300 *> PROMOTION -- NO CARD AFTER IT TAKES EFFECT UNTIL THE RUN DATE
+014310 *> (WA-CCYYMMDD) REACHES THE EFFECTIVE DATE IT CARRIES.
+014320 *> ***************************************************************
+014330      IF WB-4 = "EFF "
+014340          MOVE WB-EFF-DATE TO WY-EFFECTIVE-DATE
+014350          MOVE "Y"         TO WY-EFFECTIVE-GATE
+014360          GO TO C20-EXIT.
+014370      IF WY-EFFECTIVE-GATE = "Y"
+014380          AND WA-CCYYMMDD < WY-EFFECTIVE-DATE
+014390          PERFORM C25-SKIP-NOT-YET-EFFECTIVE THRU C25-EXIT
+014400          GO TO C20-EXIT.
+014410      PERFORM C30-CLASSIFY-CARD THRU C30-EXIT.
+014420  C20-EXIT.
+014430      EXIT.
+                                                                                
+014440  C25-SKIP-NOT-YET-EFFECTIVE.
+014450      ADD     1   TO WY-CARDS-HELD.
+014460  C25-EXIT.
+014470      EXIT.
+                                                                                
+014480  C27-PRINT-EFFECTIVE-SUMMARY.
+014490      IF WY-CARDS-HELD > ZERO
+014500          MOVE SPACES TO WZ-PRINT-HOLD
+014510          STRING " *** " DELIMITED BY SIZE
+014520                  WY-CARDS-HELD DELIMITED BY SIZE
+014530                  " CARD(S) HELD - " DELIMITED BY SIZE
+014540                  "NOT EFFECTIVE (EFF DATE " DELIMITED BY SIZE
+014550                  WY-EFFECTIVE-DATE DELIMITED BY SIZE
+014560                  ") ***" DELIMITED BY SIZE
+014570              INTO WZ-PRINT-HOLD
+014580          PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT
+014590          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+014600          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+014610          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+014620          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+014630      END-IF.
+014640  C27-EXIT.
+014650      EXIT.
+                                                                                
+014660  C28-CHECK-SUBMITTER-ID.
+014670 *> ***************************************************************
+014680 *> A SUB CARD IS REQUIRED ON EVERY CONTROL-CARD BATCH SO A CHANGE
+014690 *> TO A TEST PROGRAM IN THE LIBRARY CAN ALWAYS BE TRACED BACK TO
+014700 *> WHO SUBMITTED IT.  A DECK WITH NO SUB CARD STILL RUNS -- IT
+014710 *> JUST RUNS WITH THE SUBMITTER SHOWN AS "UNKNOWN " AND THE RUN
+014720 *> FLAGGED -- RATHER THAN LEAVING NO OPERATOR NOTICE AT ALL.
+014730 *> ***************************************************************
+014740      IF NOT WY-SUBMITTER-WAS-SEEN
+014750          MOVE "UNKNOWN " TO WY-SUBMITTER-ID
+014760          MOVE "Y"        TO WA-ERR-IND
+014770          MOVE SPACES TO WZ-PRINT-HOLD
+014780          STRING " ** NO SUB CARD FOR THIS" DELIMITED BY SIZE
+014790                  " BATCH - SUBMITTER UNKNOWN **"
+014800                      DELIMITED BY SIZE
+014810              INTO WZ-PRINT-HOLD
+014820          PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT
+014830          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+014840          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+014850          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+014860          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+014870      END-IF.
+014880  C28-EXIT.
+014890      EXIT.
+                                                                                
+014900  C29-PRINT-SAMPLE-SUMMARY.
+014910      IF WY-SAMPLE-MODE NOT = SPACE
+014920          MOVE SPACES TO WZ-PRINT-HOLD
+014930          STRING " *** SAMPLED SMOKE-TEST MODE ("
+014940                      DELIMITED BY SIZE
+014950                  WY-SAMPLE-MODE DELIMITED BY SIZE
+014960                  ") - VALUE " DELIMITED BY SIZE
+014970                  WY-SAMPLE-VALUE DELIMITED BY SIZE
+014980                  " ***" DELIMITED BY SIZE
+014990              INTO WZ-PRINT-HOLD
+015000          PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT
+015010          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+015020          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+015030          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+015040          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+015050      END-IF.
+015060  C29-EXIT.
+015070      EXIT.
+                                                                                
+015080  C30-CLASSIFY-CARD.
+015090 *> ***************************************************************
+015100 *> A CONTROL CARD IS ONE OF:
+015110 *>   DRY            - TURN ON DRY-RUN/AUDIT MODE, NO FILES UPDATED
+015120 *>   CON            - TURN ON MULTI-SITE CONSOLIDATION MODE
+015130 *>   COO            - CHANGED-PROGRAMS-ONLY EXTRACT (WY-CHANGED-ONLY)
+015140 *>   PLN            - ROUTE REPORT OUTPUT TO THE PLAIN, NO-ASA-
+015150 *>                    CARRIAGE-CONTROL PRINT STREAM (WY-PLAIN-PRINT)
+015160 *>   PMS            - SPLIT SOURCE-COBOL-PROGRAMS OUTPUT INTO ONE
+015170 *>                    DATASET PER WC-MODULE (WY-PER-MODULE-SPLIT)
+015180 *>   RSF pppppp     - RESUME THE MERGE AT WC-PROG-ID pppppp, SKIPPING
+015190 *>                    EVERY PROGRAM BEFORE IT (WH-RESTART-PROG-ID)
+015200 *>   SUB ssssssss   - RECORD THE SUBMITTER-ID FOR THIS CARD BATCH
+015210 *>                    (WY-SUBMITTER-ID) -- REQUIRED ONCE PER RUN
+015220 *>   DCK dddddddd   - RECORD THE CONTROL-CARD DECK IDENTIFIER FOR
+015230 *>                    THE RUN-INDEX-FILE ENTRY (WY-DECK-ID)
+015240 *>   GEN gggggggg   - RECORD THE RESULTING POPULATION FILE
+015250 *>                    GENERATION FOR THE RUN-INDEX-FILE ENTRY
+015260 *>                    (WY-POPGEN-ID)
+015270 *>   EFF ccyymmdd   - HOLD REMAINING CARDS UNTIL RUN DATE REACHES
+015280 *>                    ccyymmdd (CHECKED BY C20, NOT CLASSIFIED HERE)
+015290 *>   NOD            - SUPPRESS POPULATION DATA OUTPUT (WY-NO-DATA)
+015300 *>   NOL            - SUPPRESS LIBRARY OUTPUT (WY-NO-LIBRARY)
+015310 *>   NOS            - SUPPRESS SOURCE OUTPUT (WY-NO-SOURCE)
+015320 *>   PSZ nnn        - SET PRINT-FILE PAGE SIZE TO nnn LINES
+015330 *>   SEL pppp5      - SELECT A SINGLE PROGRAM BY WC-PROG-ID
+015340 *>   MOD mml         - SELECT A MODULE/LEVEL COMBINATION
+015350 *>   MOX mml         - EXCLUDE A MODULE/LEVEL COMBINATION
+015360 *>   OPT nnv         - SET OPTION SWITCH NN TO VALUE V
+015370 *>   SMP mnnnnn     - SAMPLED SMOKE-TEST SUBSET; m = "N" SELECTS
+015380 *>                    EVERY nnnnnTH PROGRAM BY POPULATION FILE
+015390 *>                    POSITION, m = "C" SELECTS ONLY THE FIRST
+015400 *>                    nnnnn PROGRAMS (WY-SAMPLE-MODE/-VALUE)
+015410 *>   *START pppppp r o - BEGIN AN UPDATE SET FOR PROGRAM pppppp; o
+015420 *>                    (WB-CERT-OVERRIDE) = "Y" AUTHORIZES OVERRIDING
+015430 *>                    A CERTIFIED-BASELINE LOCK ON THIS PROGRAM
+015440 *>   X-nnnppsss...   - AN X-CARD (IN-LINE TEXT SUBSTITUTION)
+015450 *>   ANY OTHER CARD  - A FULL-LINE UPDATE/INSERT/DELETE CARD
+015460 *> ***************************************************************
+015470      IF WB-3 = "DRY"
+015480          MOVE "Y" TO WY-DRY-RUN
+015490      ELSE
+015500      IF WB-3 = "CON"
+015510          MOVE "Y" TO WY-CONSOLIDATE
+015520      ELSE
+015530      IF WB-3 = "COO"
+015540          MOVE "Y" TO WY-CHANGED-ONLY
+015550      ELSE
+015560      IF WB-3 = "PLN"
+015570          MOVE "Y" TO WY-PLAIN-PRINT
+015580      ELSE
+015590      IF WB-3 = "PMS"
+015600          MOVE "Y" TO WY-PER-MODULE-SPLIT
+015610      ELSE
+015620      IF WB-4 = "RSF "
+015630          MOVE WB-RESUME-PROG-ID TO WH-RESTART-PROG-ID
+015640          MOVE "Y"               TO WH-SKIPPING-TO-RESTART
+015650          MOVE "Y"               TO WH-RESUME-INCLUSIVE
+015660      ELSE
+015670      IF WB-4 = "SUB "
+015680          MOVE WB-SUBMITTER-ID TO WY-SUBMITTER-ID
+015690          MOVE "Y"             TO WY-SUBMITTER-SEEN
+015700      ELSE
+015710      IF WB-4 = "DCK "
+015720          MOVE WB-DECK-ID      TO WY-DECK-ID
+015730      ELSE
+015740      IF WB-4 = "GEN "
+015750          MOVE WB-POPGEN-ID    TO WY-POPGEN-ID
+015760      ELSE
+015770      IF WB-3 = "NOD"
+015780          MOVE "Y" TO WY-NO-DATA
+015790      ELSE
+015800      IF WB-3 = "NOL"
+015810          MOVE "Y" TO WY-NO-LIBRARY
+015820      ELSE
+015830      IF WB-3 = "NOS"
+015840          MOVE "Y" TO WY-NO-SOURCE
+015850      ELSE
+015860      IF WB-5 = "PSZ "
+015870          MOVE WB-PAGE-SIZE-VAL TO WY-PAGE-SIZE
+015880      ELSE
+015890      IF WB-3 = "SEL"
+015900          PERFORM C40-ADD-PROGRAM-SELECTION THRU C40-EXIT
+015910      ELSE
+015920      IF WB-3 = "MOD"
+015930          PERFORM C50-ADD-MODULE-SELECTION THRU C50-EXIT
+015940      ELSE
+015950      IF WB-3 = "MOX"
+015960          PERFORM C51-ADD-MODULE-EXCLUSION THRU C51-EXIT
+015970      ELSE
+015980      IF WB-4 = "OPT "
+015990          MOVE WB-X TO WY-OPT-SW (WB-NN)
+016000          MOVE "E" TO WY-OPT-SW-SOURCE (WB-NN)
+016010      ELSE
+016020      IF WB-4 = "SMP "
+016030          PERFORM C52-SET-SAMPLE-MODE THRU C52-EXIT
+016040      ELSE
+016050      IF WB-STAR-START = "*START"
+016060          PERFORM C35-VALIDATE-START-CARD THRU C35-EXIT
+016070          IF WA-BAD-STAR-CARD = "Y"
+016080              PERFORM C36-REPORT-BAD-STAR-CARD THRU C36-EXIT
+016090          ELSE
+016100              MOVE WB-UPDATE-PROG TO WZ-CURRENT-UPD-PROG
+016110              MOVE WB-RENUMBER    TO WZ-RESEQUENCE-THIS
+016120              MOVE 000010         TO WZ-RESEQUENCE-NEXT
+016130              MOVE ZERO           TO WZ-LAST-X-CARD-NUM
+016140              MOVE WB-CERT-OVERRIDE TO WZ-CERT-OVERRIDE
+016150          END-IF
+016160      ELSE
+016170      IF WB-X-HYPHEN = "X-"
+016180          PERFORM C60-ADD-X-CARD THRU C60-EXIT
+016190      ELSE
+016200          PERFORM C70-ADD-LINE-UPDATE THRU C70-EXIT
+016210      END-IF END-IF END-IF END-IF END-IF END-IF END-IF END-IF
+016220      END-IF END-IF END-IF END-IF END-IF END-IF END-IF END-IF
+016230      END-IF END-IF END-IF END-IF.
+016240  C30-EXIT.
+016250      EXIT.
+                                                                                
+016260  C35-VALIDATE-START-CARD.
+016270 *> ***************************************************************
+016280 *> A *START CARD IS MALFORMED IF THE PROGRAM NAME IS BLANK OR THE
+016290 *> RENUMBER FLAG IS ANYTHING OTHER THAN "Y" OR SPACE (E.G. GARBAGE
+016300 *> FROM A TAPE-TRANSCRIPTION ERROR).  A MALFORMED CARD MUST NOT BE
+016310 *> ALLOWED TO SET WZ-CURRENT-UPD-PROG, OR EVERY SUBSEQUENT LINE
+016320 *> UPDATE CARD COULD BE MIS-APPLIED AGAINST THE WRONG PROGRAM.
+016330 *> ***************************************************************
+016340      MOVE    SPACES  TO WA-BAD-STAR-CARD.
+016350      IF WB-UPDATE-PROG = SPACES
+016360          MOVE "Y" TO WA-BAD-STAR-CARD
+016370      ELSE
+016380      IF WB-RENUMBER NOT = "Y" AND WB-RENUMBER NOT = SPACE
+016390          MOVE "Y" TO WA-BAD-STAR-CARD
+016400      END-IF.
+016410  C35-EXIT.
+016420      EXIT.
+                                                                                
+016430  C36-REPORT-BAD-STAR-CARD.
+016440      MOVE "Y" TO WA-ERR-IND.
+016450      MOVE SPACES TO WZ-PRINT-HOLD.
+016460      STRING " ** MALFORMED *START CARD SKIPPED - CARD: "
+016470                  DELIMITED BY SIZE
+016480              WB-FILL DELIMITED BY SIZE
+016490          INTO WZ-PRINT-HOLD.
+016500      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+016510      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+016520      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+016530      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+016540      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+016550      MOVE WB-UPDATE-PROG TO LG-PROG-ID.
+016560      PERFORM G40-WRITE-LOG-RECORD THRU G40-EXIT.
+016570      PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT.
+016580  C36-EXIT.
+016590      EXIT.
+                                                                                
+016600  C40-ADD-PROGRAM-SELECTION.
+016610      ADD     1       TO SUB2.
+016620      IF SUB2 > 500
+016630          MOVE "Y" TO WA-ERR-IND
+016640          MOVE "WF-PROGRAM-SELECTED-TABLE" TO WZ-FULL-TABLE-NAME
+016650          MOVE WB-PROG                     TO WZ-FULL-TABLE-RECORD
+016660          PERFORM C90-PRINT-TABLE-FULL THRU C90-EXIT
+016670      ELSE
+016680          MOVE WB-PROG TO WF-PROGRAM-SELECTED (SUB2).
+016690  C40-EXIT.
+016700      EXIT.
+                                                                                
+016710  C50-ADD-MODULE-SELECTION.
+016720      ADD     1       TO SUB3.
+016730      IF SUB3 > 100
+016740          MOVE "Y" TO WA-ERR-IND
+016750          MOVE "WG-MODULE-SELECTED-TABLE"  TO WZ-FULL-TABLE-NAME
+016760          STRING WB-MODULE WB-LEVEL DELIMITED BY SIZE
+016770              INTO WZ-FULL-TABLE-RECORD
+016780          PERFORM C90-PRINT-TABLE-FULL THRU C90-EXIT
+016790      ELSE
+016800          MOVE WB-MODULE TO WG-MODULE-SELECTED (SUB3)
+016810          MOVE WB-LEVEL  TO WG-MODULE-LEVEL (SUB3)
+016820          MOVE SPACES    TO WG-MODULE-EXCLUDE (SUB3)
+016830          ADD     1      TO WZ-MODULE-INCLUDE-CT.
+016840  C50-EXIT.
+016850      EXIT.
+                                                                                
+016860  C51-ADD-MODULE-EXCLUSION.
+016870 *> ***************************************************************
+016880 *> A MOX CARD NAMES A MODULE/LEVEL COMBINATION TO EXCLUDE FROM
+016890 *> SELECTION EVEN IF IT WOULD OTHERWISE MATCH A MOD OR SEL CARD -
+016900 *> USEFUL FOR CARVING A KNOWN-BAD MODULE OUT OF A BROAD RUN.
+016910 *> ***************************************************************
+016920      ADD     1       TO SUB3.
+016930      IF SUB3 > 100
+016940          MOVE "Y" TO WA-ERR-IND
+016950          MOVE "WG-MODULE-SELECTED-TABLE"  TO WZ-FULL-TABLE-NAME
+016960          STRING WB-MODULE WB-LEVEL DELIMITED BY SIZE
+016970              INTO WZ-FULL-TABLE-RECORD
+016980          PERFORM C90-PRINT-TABLE-FULL THRU C90-EXIT
+016990      ELSE
+017000          MOVE WB-MODULE TO WG-MODULE-SELECTED (SUB3)
+017010          MOVE WB-LEVEL  TO WG-MODULE-LEVEL (SUB3)
+017020          MOVE "Y"       TO WG-MODULE-EXCLUDE (SUB3).
+017030  C51-EXIT.
+017040      EXIT.
+                                                                                
+017050  C52-SET-SAMPLE-MODE.
+017060 *> ***************************************************************
+017070 *> VALIDATES AND STORES AN SMP CARD.  A BAD MODE LETTER OR A ZERO
+017080 *> VALUE LEAVES SAMPLING OFF (WY-SAMPLE-MODE SPACE) AND FLAGS THE
+017090 *> RUN RATHER THAN SILENTLY SAMPLING NOTHING OR EVERYTHING.
+017100 *> ***************************************************************
+017110      IF (WB-SMP-MODE = "N" OR WB-SMP-MODE = "C")
+017120          AND WB-SMP-VALUE > ZERO
+017130          MOVE WB-SMP-MODE  TO WY-SAMPLE-MODE
+017140          MOVE WB-SMP-VALUE TO WY-SAMPLE-VALUE
+017150      ELSE
+017160          MOVE "Y" TO WA-ERR-IND
+017170          MOVE SPACES TO WZ-PRINT-HOLD
+017180          STRING " ** MALFORMED SMP CARD SKIPPED - CARD: "
+017190                      DELIMITED BY SIZE
+017200                  WB-FILL DELIMITED BY SIZE
+017210              INTO WZ-PRINT-HOLD
+017220          PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT
+017230          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+017240          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+017250          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+017260          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+017270          MOVE "*ALL* " TO LG-PROG-ID
+017280          PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT
+017290      END-IF.
+017300  C52-EXIT.
+017310      EXIT.
+                                                                                
+017320  C60-ADD-X-CARD.
+017330      PERFORM C62-CHECK-X-CARD-SEQUENCE THRU C62-EXIT.
+017340      PERFORM C64-CHECK-X-CARD-COLUMN-WIDTH THRU C64-EXIT.
+017350      ADD     1       TO SUB1.
+017360      IF SUB1 > 200
+017370          MOVE "Y" TO WA-ERR-IND
+017380          PERFORM C61-PRINT-XCARD-FULL THRU C61-EXIT
+017390      ELSE
+017400          MOVE WB-SUBS-TEXT     TO WX-X-CARD (SUB1)
+017410          MOVE WB-PROG-POS-NUM  TO WX-PROG-POS (SUB1)
+017420          MOVE WZ-CURRENT-UPD-PROG TO WX-PROG-ID (SUB1).
+017430  C60-EXIT.
+017440      EXIT.
+                                                                                
+017450  C62-CHECK-X-CARD-SEQUENCE.
+017460 *> ***************************************************************
+017470 *> WB-X-CARD-NUM MUST BE STRICTLY ASCENDING WITHIN ONE PROGRAM'S
+017480 *> UPDATE SET (RESET TO ZERO BY EACH *START CARD) OR A HAND-EDITED
+017490 *> DECK COULD APPLY ITS X-CARDS IN THE WRONG ORDER WITHOUT ANYONE
+017500 *> NOTICING.  DUPLICATE NUMBERS ARE CAUGHT THE SAME WAY.
+017510 *> ***************************************************************
+017520      IF WB-X-CARD-NUM NOT > WZ-LAST-X-CARD-NUM
+017530          MOVE "Y" TO WA-ERR-IND
+017540          PERFORM C63-PRINT-X-CARD-OUT-OF-SEQ THRU C63-EXIT
+017550      ELSE
+017560          MOVE WB-X-CARD-NUM TO WZ-LAST-X-CARD-NUM.
+017570  C62-EXIT.
+017580      EXIT.
+                                                                                
+017590  C63-PRINT-X-CARD-OUT-OF-SEQ.
+017600      MOVE SPACES TO WZ-PRINT-HOLD.
+017610      STRING " ** X-CARD " DELIMITED BY SIZE
+017620              WB-X-CARD-NUM DELIMITED BY SIZE
+017630              " OUT OF SEQUENCE OR DUPLICATE - PROGRAM "
+017640                      DELIMITED BY SIZE
+017650              WZ-CURRENT-UPD-PROG DELIMITED BY SIZE
+017660          INTO WZ-PRINT-HOLD.
+017670      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+017680      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+017690      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+017700      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+017710      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+017720      MOVE WZ-CURRENT-UPD-PROG TO LG-PROG-ID.
+017730      PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT.
+017740  C63-EXIT.
+017750      EXIT.
+                                                                                
+017760  C64-CHECK-X-CARD-COLUMN-WIDTH.
+017770 *> ***************************************************************
+017780 *> WB-SUBS-TEXT BECOMES THE NEW CONTENT OF THE TARGET LINE'S AREA
+017790 *> A/B STARTING AT COLUMN 8, THE SAME CODE-AREA START USED
+017800 *> THROUGHOUT THIS SHOP'S SOURCE.  A SUBSTITUTION WHOSE SIGNIFICANT
+017810 *> (NON-TRAILING-BLANK) TEXT WOULD REACH PAST COLUMN 72 IS FLAGGED
+017820 *> HERE, BEFORE D10-MERGE-UPDATE-CARDS EVER COMMITS IT, SO AN
+017830 *> OVERSIZED SUBSTITUTION CANNOT SILENTLY CORRUPT THE LINE.
+017840 *> ***************************************************************
+017850      MOVE    ZERO    TO WZ-XSUBS-TRAIL-SP.
+017860      INSPECT WB-SUBS-TEXT TALLYING WZ-XSUBS-TRAIL-SP
+017870              FOR TRAILING SPACE.
+017880      COMPUTE WZ-XSUBS-SIG-LEN = 72 - WZ-XSUBS-TRAIL-SP.
+017890      COMPUTE WZ-XSUBS-END-COL = 7 + WZ-XSUBS-SIG-LEN.
+017900      IF WZ-XSUBS-END-COL > 72
+017910          MOVE "Y" TO WA-ERR-IND
+017920          PERFORM C65-PRINT-X-CARD-OVERSIZE THRU C65-EXIT
+017930      END-IF.
+017940  C64-EXIT.
+017950      EXIT.
+                                                                                
+017960  C65-PRINT-X-CARD-OVERSIZE.
+017970      MOVE SPACES TO WZ-PRINT-HOLD.
+017980      STRING " ** X-CARD " DELIMITED BY SIZE
+017990              WB-X-CARD-NUM DELIMITED BY SIZE
+018000              " SUBSTITUTION TEXT RUNS PAST COLUMN 72 - PROGRAM "
+018010                      DELIMITED BY SIZE
+018020              WZ-CURRENT-UPD-PROG DELIMITED BY SIZE
+018030          INTO WZ-PRINT-HOLD.
+018040      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+018050      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+018060      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+018070      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+018080      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+018090      MOVE WZ-CURRENT-UPD-PROG TO LG-PROG-ID.
+018100      PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT.
+018110  C65-EXIT.
+018120      EXIT.
+                                                                                
+018130  C61-PRINT-XCARD-FULL.
+018140 *> ***************************************************************
+018150 *> THE 200-ENTRY X-CARD TABLE IS EXHAUSTED.  WITHOUT THIS MESSAGE
+018160 *> THE EXTRA X-CARDS FOR A HEAVILY-REVISED PROGRAM WOULD BE
+018170 *> DROPPED WITH NO TRACE ON THE PRINT FILE.
+018180 *> ***************************************************************
+018190      MOVE SPACES TO WZ-PRINT-HOLD.
+018200      STRING "WX-X-CARD-TABLE CAPACITY EXCEEDED" DELIMITED BY SIZE
+018210              " - PROGRAM " DELIMITED BY SIZE
+018220              WZ-CURRENT-UPD-PROG DELIMITED BY SIZE
+018230              " CARD NUMBER " DELIMITED BY SIZE
+018240              WB-X-CARD-NUM DELIMITED BY SIZE
+018250              " AND BEYOND WERE NOT APPLIED" DELIMITED BY SIZE
+018260          INTO WZ-PRINT-HOLD.
+018270      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+018280      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+018290      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+018300      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+018310      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+018320      MOVE WZ-CURRENT-UPD-PROG TO LG-PROG-ID.
+018330      PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT.
+018340  C61-EXIT.
+018350      EXIT.
+                                                                                
+018360  C70-ADD-LINE-UPDATE.
+018370 *> ***************************************************************
+018380 *> A PLAIN UPDATE CARD (NOT AN X-CARD) NAMES A FULL REPLACEMENT
+018390 *> LINE BY SEQUENCE NUMBER.  IT IS STAGED HERE AND APPLIED WHEN
+018400 *> D10-MERGE-UPDATE-CARDS REACHES THE MATCHING LINE ON
+018410 *> POPULATION-FILE, SO THE BEFORE/AFTER TEXT CAN BE DIFFED.
+018420 *> ***************************************************************
+018430      ADD     1       TO SUB6.
+018440      IF SUB6 > 100
+018450          MOVE "Y" TO WA-ERR-IND
+018460          MOVE "WI-UPDATE-SEQ/WI-UPDATE-TEXT TABLE" TO
+018470              WZ-FULL-TABLE-NAME
+018480          MOVE WB-SEQ-1 TO WZ-FULL-TABLE-RECORD
+018490          PERFORM C90-PRINT-TABLE-FULL THRU C90-EXIT
+018500      ELSE
+018510          MOVE WB-SEQ-1     TO WI-UPDATE-SEQ  (SUB6)
+018520          MOVE WB-COBOL-LINE TO WI-UPDATE-TEXT (SUB6).
+018530  C70-EXIT.
+018540      EXIT.
+                                                                                
+018550  C90-PRINT-TABLE-FULL.
+018560 *> ***************************************************************
+018570 *> SHARED OVERFLOW MESSAGE FOR THE FIXED CARD-PROCESSING TABLES
+018580 *> (PROGRAM SELECTION, MODULE SELECTION/EXCLUSION, LINE UPDATES).
+018590 *> WITHOUT THIS, ENTRIES PAST THE TABLE LIMIT WERE SILENTLY
+018600 *> DROPPED WITH ONLY THE UNREAD WA-ERR-IND FLAG TO SHOW FOR IT.
+018610 *> ***************************************************************
+018620      MOVE SPACES TO WZ-PRINT-HOLD.
+018630      STRING WZ-FULL-TABLE-NAME DELIMITED BY SIZE
+018640              " CAPACITY EXCEEDED - RECORD " DELIMITED BY SIZE
+018650              WZ-FULL-TABLE-RECORD DELIMITED BY SIZE
+018660              " AND BEYOND WERE NOT APPLIED" DELIMITED BY SIZE
+018670          INTO WZ-PRINT-HOLD.
+018680      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+018690      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+018700      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+018710      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+018720      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+018730      MOVE "*ALL* " TO LG-PROG-ID.
+018740      PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT.
+018750  C90-EXIT.
+018760      EXIT.
+                                                                                
+                                                                                
+018770  D10-MERGE-UPDATE-CARDS SECTION.
+018780 *> ================================
+018790 *>
+018800 *> ***************************************************************
+018810 *> THIS SECTION READS POPULATION-FILE ONE 80-CHARACTER LINE AT A
+018820 *> TIME, APPLIES ANY PENDING UPDATES FOR THE PROGRAM CURRENTLY
+018830 *> BEING READ, AND WRITES THE RESULT TO SOURCE-COBOL-PROGRAMS AND
+018840 *> UPDATED-POPULATION-FILE.
+018850 *> ***************************************************************
+018860  D10-1-READ-POPULATION-FILE.
+018870 *> ***************************************************************
+018880 *> A CONTROL-CARD-FILE WITH NOTHING IN IT AT ALL MEANS NOBODY HAS
+018890 *> ANY PENDING UPDATES AND THIS IS A PLAIN "GIVE ME THESE PROGRAMS
+018900 *> AGAIN" REQUEST -- SKIP THE FULL MERGE PASS OVER POPULATION-FILE
+018910 *> ENTIRELY AND REPLAY THE LAST REAL SELECTION STRAIGHT FROM
+018920 *> POPULATION-INDEXED-FILE INSTEAD.
+018930 *> ***************************************************************
+018940      IF WZ-EMPTY-DECK
+018950          PERFORM D10-5-REEXTRACT-SAVED-SELECTION THRU D10-5-EXIT
+018960          GO TO D10-EXIT
+018970      END-IF.
+018980      MOVE    ZERO TO WL-EXTRACT-BASELINE-CT.
+018990      PERFORM D20-READ-ONE-LINE THRU D20-EXIT
+019000              UNTIL WZ-END-OF-POPFILE = "Y".
+019010 *> ***************************************************************
+019020 *> CONSOLIDATION MODE (CON CARD) FOLDS THE SECOND AND THIRD SITE
+019030 *> FILES IN BEHIND THE PRIMARY ONE.  WL-SEEN-PROG-TABLE IS SHARED
+019040 *> ACROSS ALL THREE, SO A WC-PROG-ID ALREADY SEEN ON AN EARLIER
+019050 *> SITE IS CAUGHT AND REPORTED BY THE SAME DUPLICATE-PROGRAM-ID
+019060 *> LOGIC USED WITHIN A SINGLE POPULATION-FILE.
+019070 *> ***************************************************************
+019080      IF WY-CONSOLIDATE = "Y"
+019090          PERFORM D10-2-READ-SITE-B THRU D10-2-EXIT
+019100          PERFORM D10-3-READ-SITE-C THRU D10-3-EXIT
+019110      END-IF.
+019120      PERFORM D95-FLUSH-OUTPUT-BLOCK THRU D95-EXIT.
+019130      PERFORM D83-VALIDATE-SELECTION-COVERAGE THRU D83-EXIT.
+019140  D10-EXIT.
+019150      EXIT.
+                                                                                
+019160  D83-VALIDATE-SELECTION-COVERAGE.
+019170 *> ***************************************************************
+019180 *> WF-PROGRAM-SELECTED-TABLE AND WG-MODULE-SELECTED-TABLE ARE BUILT
+019190 *> FROM SEL/MOD/MOX CARDS BEFORE POPULATION-FILE IS EVER READ, SO A
+019200 *> TYPO'D WC-PROG-ID OR A MODULE/LEVEL THAT DOES NOT EXIST IN THE
+019210 *> LIBRARY WOULD OTHERWISE JUST MATCH NOTHING AND PRODUCE A
+019220 *> SMALLER-THAN-EXPECTED OUTPUT WITH NO EXPLANATION.  D61-COMPARE-
+019230 *> PROGRAM AND D71-COMPARE-MODULE TAG EACH TABLE ENTRY THE FIRST
+019240 *> TIME IT MATCHES A PROGRAM DURING THE PASS JUST COMPLETED; ANY
+019250 *> ENTRY STILL UNTAGGED HERE NEVER MATCHED ANYTHING IN POPULATION-
+019260 *> FILE AND IS REPORTED AS A SELECTION-CRITERIA EXCEPTION.
+019270 *> ***************************************************************
+019280      MOVE    1    TO SUB5.
+019290      PERFORM D84-CHECK-ONE-PROGRAM-MATCH THRU D84-EXIT
+019300              SUB2 TIMES.
+019310      MOVE    1    TO SUB5.
+019320      PERFORM D85-CHECK-ONE-MODULE-MATCH THRU D85-EXIT
+019330              SUB3 TIMES.
+019340  D83-EXIT.
+019350      EXIT.
+                                                                                
+019360  D84-CHECK-ONE-PROGRAM-MATCH.
+019370      IF WF-PROGRAM-MATCHED (SUB5) NOT = "Y"
+019380          MOVE "Y" TO WA-ERR-IND
+019390          MOVE SPACES TO WZ-PRINT-HOLD
+019400          STRING " *** WARNING - SEL CRITERION " DELIMITED BY SIZE
+019410                  WF-PROGRAM-SELECTED (SUB5) DELIMITED BY SIZE
+019420                  " MATCHED NO PROGRAM IN POPULATION-FILE ***"
+019430                      DELIMITED BY SIZE
+019440              INTO WZ-PRINT-HOLD
+019450          PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT
+019460          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+019470          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+019480          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+019490          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+019500          MOVE "*ALL* " TO LG-PROG-ID
+019510          PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT
+019520      END-IF.
+019530      ADD     1   TO SUB5.
+019540  D84-EXIT.
+019550      EXIT.
+                                                                                
+019560  D85-CHECK-ONE-MODULE-MATCH.
+019570      IF WG-MODULE-MATCHED (SUB5) NOT = "Y"
+019580          MOVE "Y" TO WA-ERR-IND
+019590          MOVE SPACES TO WZ-PRINT-HOLD
+019600          STRING " *** WARNING - MOD/MOX CRITERION "
+019610                      DELIMITED BY SIZE
+019620                  WG-MODULE-SELECTED (SUB5) DELIMITED BY SIZE
+019630                  WG-MODULE-LEVEL (SUB5) DELIMITED BY SIZE
+019640                  " MATCHED NO PROGRAM IN POPULATION-FILE ***"
+019650                      DELIMITED BY SIZE
+019660              INTO WZ-PRINT-HOLD
+019670          PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT
+019680          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+019690          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+019700          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+019710          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+019720          MOVE "*ALL* " TO LG-PROG-ID
+019730          PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT
+019740      END-IF.
+019750      ADD     1   TO SUB5.
+019760  D85-EXIT.
+019770      EXIT.
+                                                                                
+019780  D10-5-REEXTRACT-SAVED-SELECTION.
+019790 *> ***************************************************************
+019800 *> REPLAYS WL-EXTRACT-BASELINE-TABLE (LOADED AT STARTUP FROM
+019810 *> SELECTION-BASELINE-FILE) AGAINST POPULATION-INDEXED-FILE, ONE
+019820 *> DIRECT KEYED READ PER SAVED PROGRAM-ID, WRITING EACH FOUND
+019830 *> PROGRAM'S HEADER AND BODY LINES STRAIGHT TO SOURCE-COBOL-
+019840 *> PROGRAMS.  NOTHING IS WRITTEN TO UPDATED-POPULATION-FILE AND NO
+019850 *> LINE-UPDATE, COMMENT-STRIPPING, OR DRY-RUN LOGIC APPLIES -- THIS
+019860 *> IS A PURE RE-EXTRACTION OF SOURCE ALREADY KNOWN TO BE CURRENT.
+019870 *> ***************************************************************
+019880      MOVE    1    TO SUB2.
+019890      PERFORM D10-6-REEXTRACT-ONE THRU D10-6-EXIT
+019900              VARYING SUB2 FROM 1 BY 1
+019910              UNTIL SUB2 > WL-EXTRACT-BASELINE-CT.
+019920      PERFORM D10-7-PRINT-REEXTRACT-SUMMARY THRU D10-7-EXIT.
+019930  D10-5-EXIT.
+019940      EXIT.
+                                                                                
+019950  D10-6-REEXTRACT-ONE.
+019960      MOVE WL-EXTRACT-PROG-ID (SUB2) TO PX-PROG-ID.
+019970      READ POPULATION-INDEXED-FILE
+019980          INVALID KEY
+019990              ADD     1   TO WL-EXTRACT-NOT-FOUND
+020000              GO TO D10-6-EXIT
+020010      END-READ.
+020020      ADD     1   TO WZ-PROGS-FOUND.
+020030      ADD     1   TO WZ-SOURCE-PROGS.
+020040      WRITE CT-OUT FROM PX-HEADER-LINE.
+020050      MOVE    1    TO SUB8.
+020060      PERFORM D10-8-WRITE-ONE-BODY-LINE THRU D10-8-EXIT
+020070              VARYING SUB8 FROM 1 BY 1
+020080              UNTIL SUB8 > PX-LINE-COUNT.
+020090  D10-6-EXIT.
+020100      EXIT.
+                                                                                
+020110  D10-8-WRITE-ONE-BODY-LINE.
+020120      WRITE CT-OUT FROM PX-LINE (SUB8).
+020130  D10-8-EXIT.
+020140      EXIT.
+                                                                                
+020150  D10-7-PRINT-REEXTRACT-SUMMARY.
+020160      MOVE WL-EXTRACT-BASELINE-CT TO WZ-REEXTRACT-CT.
+020170      MOVE WL-EXTRACT-NOT-FOUND   TO WZ-REEXTRACT-NF.
+020180      MOVE SPACES TO WZ-PRINT-HOLD.
+020190      STRING " *** RE-EXTRACTED " DELIMITED BY SIZE
+020200              WZ-REEXTRACT-CT DELIMITED BY SIZE
+020210              " PROGRAM(S) FROM SAVED SELECTION" DELIMITED BY SIZE
+020220              " - NO MERGE PASS (" DELIMITED BY SIZE
+020230              WZ-REEXTRACT-NF DELIMITED BY SIZE
+020240              " NOT FOUND) ***" DELIMITED BY SIZE
+020250          INTO WZ-PRINT-HOLD.
+020260      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+020270      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+020280      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+020290      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+020300      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+020310  D10-7-EXIT.
+020320      EXIT.
+                                                                                
+020330  D10-9-WRITE-BACK-BASELINE.
+020340 *> ***************************************************************
+020350 *> PERSISTS THIS RUN'S SELECTED-PROGRAM LIST TO SELECTION-BASELINE-
+020360 *> FILE-OUT SO A FUTURE EMPTY-DECK RUN CAN REPLAY IT.  ON A REAL
+020370 *> MERGE-PASS RUN THIS IS THE FRESH LIST BUILT BY D39B-RECORD-
+020380 *> EXTRACT-BASELINE; ON AN EMPTY-DECK RUN THE TABLE WAS NEVER
+020390 *> CHANGED FROM WHAT B18-READ-SELECTION-BASELINE LOADED, SO THE
+020400 *> SAME ENTRIES ARE SIMPLY CARRIED FORWARD UNCHANGED.
+020410 *> ***************************************************************
+020420      MOVE    1    TO SUB2.
+020430      PERFORM D10-10-WRITE-ONE-BASELINE-ENTRY THRU D10-10-EXIT
+020440              VARYING SUB2 FROM 1 BY 1
+020450              UNTIL SUB2 > WL-EXTRACT-BASELINE-CT.
+020460  D10-9-EXIT.
+020470      EXIT.
+                                                                                
+020480  D10-10-WRITE-ONE-BASELINE-ENTRY.
+020490      MOVE WL-EXTRACT-PROG-ID (SUB2) TO SX-OUT-RECORD.
+020500      WRITE SX-OUT-RECORD.
+020510  D10-10-EXIT.
+020520      EXIT.
+                                                                                
+020530  D10-2-READ-SITE-B.
+020540      PERFORM D21-READ-ONE-LINE-B THRU D21-EXIT
+020550              UNTIL WZ-END-OF-POPFILE-B = "Y".
+020560  D10-2-EXIT.
+020570      EXIT.
+                                                                                
+020580  D10-3-READ-SITE-C.
+020590      PERFORM D22-READ-ONE-LINE-C THRU D22-EXIT
+020600              UNTIL WZ-END-OF-POPFILE-C = "Y".
+020610  D10-3-EXIT.
+020620      EXIT.
+                                                                                
+020630  D20-READ-ONE-LINE.
+020640      READ POPULATION-FILE INTO WC-1
+020650          AT END
+020660              MOVE "Y" TO WZ-END-OF-POPFILE
+020670              GO TO D20-EXIT.
+020680      IF WC-STAR-HEADER = "*HEADER"
+020690          PERFORM D30-PROCESS-HEADER THRU D30-EXIT
+020700      ELSE
+020710          PERFORM D40-PROCESS-SOURCE-LINE THRU D40-EXIT.
+020720  D20-EXIT.
+020730      EXIT.
+                                                                                
+020740  D21-READ-ONE-LINE-B.
+020750      READ POPULATION-FILE-B INTO WC-1
+020760          AT END
+020770              MOVE "Y" TO WZ-END-OF-POPFILE-B
+020780              GO TO D21-EXIT.
+020790      IF WC-STAR-HEADER = "*HEADER"
+020800          PERFORM D30-PROCESS-HEADER THRU D30-EXIT
+020810      ELSE
+020820          PERFORM D40-PROCESS-SOURCE-LINE THRU D40-EXIT.
+020830  D21-EXIT.
+020840      EXIT.
+                                                                                
+020850  D22-READ-ONE-LINE-C.
+020860      READ POPULATION-FILE-C INTO WC-1
+020870          AT END
+020880              MOVE "Y" TO WZ-END-OF-POPFILE-C
+020890              GO TO D22-EXIT.
+020900      IF WC-STAR-HEADER = "*HEADER"
+020910          PERFORM D30-PROCESS-HEADER THRU D30-EXIT
+020920      ELSE
+020930          PERFORM D40-PROCESS-SOURCE-LINE THRU D40-EXIT.
+020940  D22-EXIT.
+020950      EXIT.
+                                                                                
+020960  D30-PROCESS-HEADER.
+020970      IF WA-PROG-IN-PROGRESS = "Y"
+020980          PERFORM D35-PRINT-ACCT-LINE THRU D35-EXIT
+020990      END-IF.
+021000      MOVE WC-MODULE TO WZ-MODULE.
+021010      MOVE WC-LEVEL  TO WZ-LEVEL.
+021020      MOVE SPACES    TO WZ-PROGRAM-SELECTED.
+021030      IF WH-STILL-SKIPPING
+021040          PERFORM D31-CHECK-RESTART-POINT THRU D31-EXIT
+021050      ELSE
+021060          PERFORM D49-PROCESS-SELECTED-PROGRAM THRU D49-EXIT
+021070      END-IF.
+021080      IF WZ-PROGRAM-SELECTED = "Y"
+021090          MOVE WC-PROG-ID TO WZ-PREV-PROG-ID
+021100          MOVE ZERO       TO WZ-PROG-LINES-COBOL
+021110          MOVE ZERO       TO WZ-PROG-COMMENTS-FULL
+021120          MOVE ZERO       TO WZ-PROG-COMMENTS-INLINE
+021130          MOVE ZERO       TO WZ-PROG-COMMENTS-DEBUG
+021140          MOVE "Y"        TO WA-PROG-IN-PROGRESS
+021150          MOVE WC-CERTIFIED TO WZ-PROG-CERTIFIED
+021160          PERFORM D39-CHECK-SPLIT-FILE THRU D39-EXIT
+021170          PERFORM D39B-RECORD-EXTRACT-BASELINE THRU D39B-EXIT
+021180      ELSE
+021190          MOVE SPACES     TO WA-PROG-IN-PROGRESS
+021200      END-IF.
+021210      IF WY-DRY-RUN NOT = "Y"
+021220          AND NOT (WY-CHANGED-ONLY = "Y"
+021230              AND WZ-UPDATE-THIS-PROG NOT = "Y")
+021240          MOVE WC-1 TO WK-OUT-LINE
+021250          PERFORM D90-BUFFER-OUTPUT-LINE THRU D90-EXIT.
+021260  D30-EXIT.
+021270      EXIT.
+                                                                                
+021280  D35-PRINT-ACCT-LINE.
+021290 *> ***************************************************************
+021300 *> PRINTS THE END-OF-PROGRAM ACCOUNTING LINE FOR THE PROGRAM JUST
+021310 *> FINISHED (WA-ACCT-LINE-1), AND MIRRORS IT TO LOG-FILE KEYED BY
+021320 *> ITS WC-PROG-ID SO IT CAN BE FOUND LATER WITHOUT PAGING THROUGH
+021330 *> THE FULL PRINT-FILE LISTING.
+021340 *> ***************************************************************
+021350      MOVE WZ-PREV-PROG-ID     TO WA-CURRENT-PROG.
+021360      MOVE WZ-PROG-LINES-COBOL TO WA-LINES-COBOL.
+021370      MOVE WY-SUBMITTER-ID     TO WA-SUBMITTER-ID.
+021380      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+021390      MOVE WA-ACCT-LINE-1 TO WZ-ROUTE-LINE
+021400      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+021410      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+021420      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+021430      MOVE WZ-PREV-PROG-ID  TO LG-PROG-ID.
+021440      MOVE WA-ACCT-LINE-1   TO WZ-PRINT-HOLD.
+021450      PERFORM G40-WRITE-LOG-RECORD THRU G40-EXIT.
+021460      IF WY-REMOVE-COMMENTS = "Y"
+021470          PERFORM D35B-PRINT-COMMENT-BREAKDOWN THRU D35B-EXIT
+021480      END-IF.
+021490      PERFORM D36-CHECK-ORPHANED-X-CARDS THRU D36-EXIT.
+021500  D35-EXIT.
+021510      EXIT.
+                                                                                
+021520  D35B-PRINT-COMMENT-BREAKDOWN.
+021530 *> ***************************************************************
+021540 *> PRINTS WA-ACCT-LINE-4, THE PER-PROGRAM COMMENT-REMOVAL
+021550 *> BREAKDOWN ACCUMULATED BY D46-CLASSIFY-COMMENT WHILE THE
+021560 *> PROGRAM JUST FINISHED WAS BEING COPIED THROUGH.
+021570 *> ***************************************************************
+021580      MOVE WZ-PROG-COMMENTS-FULL   TO WA-COMMENTS-FULL.
+021590      MOVE WZ-PROG-COMMENTS-INLINE TO WA-COMMENTS-INLINE.
+021600      MOVE WZ-PROG-COMMENTS-DEBUG  TO WA-COMMENTS-DEBUG.
+021610      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+021620      MOVE WA-ACCT-LINE-4 TO WZ-ROUTE-LINE
+021630      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+021640      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+021650      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+021660  D35B-EXIT.
+021670      EXIT.
+                                                                                
+021680  D36-CHECK-ORPHANED-X-CARDS.
+021690 *> ***************************************************************
+021700 *> WX-PROG-POS-TABLE HOLDS EACH X-CARD'S TARGET LINE POSITION,
+021710 *> TAGGED BY PROGRAM-ID IN WX-PROG-ID-TABLE.  NOW THAT THE PROGRAM
+021720 *> JUST FINISHED HAS A KNOWN FINAL LINE COUNT (WZ-PROG-LINES-
+021730 *> COBOL), ANY OF ITS X-CARDS WHOSE POSITION IS BEYOND THAT COUNT
+021740 *> COULD NEVER HAVE LANDED ON A REAL LINE AND IS REPORTED HERE AS
+021750 *> AN ORPHANED-CARD EXCEPTION.
+021760 *> ***************************************************************
+021770      MOVE    1       TO SUB9.
+021780      PERFORM D37-CHECK-ONE-X-CARD THRU D37-EXIT
+021790              UNTIL SUB9 > SUB1.
+021800  D36-EXIT.
+021810      EXIT.
+                                                                                
+021820  D37-CHECK-ONE-X-CARD.
+021830      IF WX-PROG-ID (SUB9) = WZ-PREV-PROG-ID
+021840          AND WX-PROG-POS (SUB9) > WZ-PROG-LINES-COBOL
+021850          PERFORM D38-PRINT-ORPHANED-X-CARD THRU D38-EXIT
+021860      END-IF.
+021870      ADD     1   TO SUB9.
+021880  D37-EXIT.
+021890      EXIT.
+                                                                                
+021900  D39-CHECK-SPLIT-FILE.
+021910 *> ***************************************************************
+021920 *> WHEN PMS MODE IS ACTIVE, SOURCE-COBOL-PROGRAMS IS CLOSED AND
+021930 *> REOPENED UNDER A MODULE-SPECIFIC DATASET NAME EACH TIME
+021940 *> WC-MODULE CHANGES FROM THE PROGRAM JUST FINISHED.  POPULATION-
+021950 *> FILE IS ALREADY IN ASCENDING WC-PROG-ID ORDER, SO ALL PROGRAMS
+021960 *> FOR A GIVEN MODULE ARE READ CONTIGUOUSLY AND THE FILE IS
+021970 *> SWITCHED AT MOST ONCE PER MODULE ENCOUNTERED.
+021980 *> ***************************************************************
+021990      IF WY-SPLIT-BY-MODULE
+022000          AND WC-MODULE NOT = WZ-SPLIT-CURRENT-MODULE
+022010          IF WZ-SPLIT-FILE-OPEN = "Y"
+022020              CLOSE SOURCE-COBOL-PROGRAMS
+022030          END-IF
+022040          MOVE WC-MODULE TO WZ-SPLIT-CURRENT-MODULE
+022050          MOVE SPACES    TO WZ-SPLIT-DSN
+022060          STRING "XXXXX0" DELIMITED BY SIZE
+022070                  WC-MODULE DELIMITED BY SIZE
+022080              INTO WZ-SPLIT-DSN
+022090          OPEN OUTPUT SOURCE-COBOL-PROGRAMS
+022100          MOVE "Y" TO WZ-SPLIT-FILE-OPEN
+022110      END-IF.
+022120  D39-EXIT.
+022130      EXIT.
+                                                                                
+022140  D39B-RECORD-EXTRACT-BASELINE.
+022150 *> ***************************************************************
+022160 *> REMEMBERS THIS SELECTED PROGRAM IN WL-EXTRACT-BASELINE-TABLE SO
+022170 *> SELECTION-BASELINE-FILE-OUT CAN CARRY THE SET OF PROGRAMS THIS
+022180 *> RUN ACTUALLY EXTRACTED FORWARD FOR A LATER EMPTY-DECK RUN TO
+022190 *> REPLAY (SEE D10-5-REEXTRACT-SAVED-SELECTION).
+022200 *> ***************************************************************
+022210      ADD     1   TO WL-EXTRACT-BASELINE-CT.
+022220      IF WL-EXTRACT-BASELINE-CT <= 500
+022230          MOVE WC-PROG-ID TO
+022240              WL-EXTRACT-PROG-ID (WL-EXTRACT-BASELINE-CT).
+022250  D39B-EXIT.
+022260      EXIT.
+                                                                                
+022270  D38-PRINT-ORPHANED-X-CARD.
+022280      MOVE SPACES TO WZ-PRINT-HOLD.
+022290      STRING " ** ORPHANED X-CARD - PROGRAM " DELIMITED BY SIZE
+022300              WZ-PREV-PROG-ID DELIMITED BY SIZE
+022310              " POSITION " DELIMITED BY SIZE
+022320              WX-PROG-POS (SUB9) DELIMITED BY SIZE
+022330              " DOES NOT EXIST (PROGRAM HAS " DELIMITED BY SIZE
+022340              WZ-PROG-LINES-COBOL DELIMITED BY SIZE
+022350              " LINE(S)) **" DELIMITED BY SIZE
+022360          INTO WZ-PRINT-HOLD.
+022370      MOVE "Y" TO WA-ERR-IND.
+022380      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+022390      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+022400      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+022410      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+022420      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+022430      MOVE WZ-PREV-PROG-ID TO LG-PROG-ID.
+022440      PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT.
+022450  D38-EXIT.
+022460      EXIT.
+                                                                                
+022470  D31-CHECK-RESTART-POINT.
+022480 *> ***************************************************************
+022490 *> A CHECKPOINT-DRIVEN RESTART SKIPS EVERY PROGRAM UP TO AND
+022500 *> INCLUDING THE ONE NAMED ON THE LAST CHECKPOINT RECORD, SINCE IT
+022510 *> ALREADY UPDATED CLEANLY ON A PRIOR RUN -- PROCESSING RESUMES
+022520 *> WITH THE NEXT HEADER AFTER IT.  A CONTROL-CARD-DRIVEN RESTART
+022530 *> (WH-RESUME-INCLUSIVE, SET BY AN RSF CARD) NAMES THE FIRST
+022540 *> PROGRAM TO REPROCESS, SO THAT PROGRAM ITSELF IS PROCESSED
+022550 *> IMMEDIATELY RATHER THAN BEING SKIPPED LIKE A CHECKPOINT MATCH.
+022560 *> EITHER WAY, PROCESSING OF THIS HEADER'S SOURCE LINES IS
+022570 *> SUPPRESSED WHILE WH-SKIPPING-TO-RESTART REMAINS SET, BY LEAVING
+022580 *> WZ-PROGRAM-SELECTED BLANK.
+022590 *> ***************************************************************
+022600      IF WC-PROG-ID = WH-RESTART-PROG-ID
+022610          MOVE SPACES TO WH-SKIPPING-TO-RESTART
+022620          IF WH-RESUME-INCLUSIVE = "Y"
+022630              PERFORM D49-PROCESS-SELECTED-PROGRAM THRU D49-EXIT
+022640          END-IF
+022650      END-IF.
+022660  D31-EXIT.
+022670      EXIT.
+                                                                                
+022680  D49-PROCESS-SELECTED-PROGRAM.
+022690 *> ***************************************************************
+022700 *> THE ORDINARY (NOT-SKIPPING) PATH THROUGH A *HEADER RECORD --
+022710 *> COUNT IT, CHECK IT FOR A DUPLICATE PROGRAM-ID, DECIDE WHETHER
+022720 *> ITS LINE-UPDATE SET APPLIES, AND RUN SELECTION AGAINST THE
+022730 *> SEL/MOD/MOX/SMP CRITERIA.  SHARED BY THE NORMAL (NOT SKIPPING)
+022740 *> PATH IN D30-PROCESS-HEADER AND BY D31-CHECK-RESTART-POINT WHEN
+022750 *> AN RSF CARD NAMES THIS AS THE FIRST PROGRAM TO REPROCESS.
+022760 *> ***************************************************************
+022770      ADD     1   TO WZ-PROGS-FOUND.
+022780      PERFORM D32-CHECK-DUPLICATE-PROG-ID THRU D32-EXIT.
+022790      IF WA-DUP-FOUND = "Y"
+022800          CONTINUE
+022810      ELSE
+022820          IF WC-PROG-ID = WZ-CURRENT-UPD-PROG
+022830              MOVE "Y" TO WZ-UPDATE-THIS-PROG
+022840          ELSE
+022850              MOVE SPACES TO WZ-UPDATE-THIS-PROG
+022860          END-IF
+022870          PERFORM D50-CHECK-SELECTED THRU D50-EXIT
+022880      END-IF.
+022890      PERFORM G10-CHECKPOINT-IF-DUE THRU G10-EXIT.
+022900  D49-EXIT.
+022910      EXIT.
+                                                                                
+022920  D32-CHECK-DUPLICATE-PROG-ID.
+022930 *> ***************************************************************
+022940 *> SCANS WL-SEEN-PROG-TABLE FOR A HEADER PROGRAM-ID ALREADY SEEN
+022950 *> EARLIER IN THIS POPULATION-FILE.  A DUPLICATE IS REPORTED AND
+022960 *> ITS SOURCE LINES ARE SKIPPED RATHER THAN BEING MERGED A SECOND
+022970 *> TIME INTO SOURCE-COBOL-PROGRAMS AND UPDATED-POPULATION-FILE.
+022980 *> ***************************************************************
+022990      MOVE    SPACES  TO WA-DUP-FOUND.
+023000      MOVE    1       TO SUB8.
+023010      PERFORM D33-SCAN-SEEN-TABLE THRU D33-EXIT
+023020              UNTIL SUB8 > WL-SEEN-PROG-CT OR WA-DUP-FOUND = "Y".
+023030      IF WA-DUP-FOUND = "Y"
+023040          PERFORM D34-REPORT-DUPLICATE THRU D34-EXIT
+023050      ELSE
+023060          ADD     1   TO WL-SEEN-PROG-CT
+023070          IF WL-SEEN-PROG-CT <= 500
+023080              MOVE WC-PROG-ID TO WL-SEEN-PROG (WL-SEEN-PROG-CT).
+023090  D32-EXIT.
+023100      EXIT.
+                                                                                
+023110  D33-SCAN-SEEN-TABLE.
+023120      IF WL-SEEN-PROG (SUB8) = WC-PROG-ID
+023130          MOVE "Y" TO WA-DUP-FOUND
+023140      ELSE
+023150          ADD     1   TO SUB8.
+023160  D33-EXIT.
+023170      EXIT.
+                                                                                
+023180  D34-REPORT-DUPLICATE.
+023190      MOVE SPACES TO WZ-PRINT-HOLD.
+023200      STRING " ** DUPLICATE PROGRAM-ID " DELIMITED BY SIZE
+023210              WC-PROG-ID DELIMITED BY SIZE
+023220              " IGNORED - ALREADY MERGED" DELIMITED BY SIZE
+023230          INTO WZ-PRINT-HOLD.
+023240      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+023250      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+023260      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+023270      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+023280      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+023290      MOVE WC-PROG-ID TO LG-PROG-ID.
+023300      PERFORM G40-WRITE-LOG-RECORD THRU G40-EXIT.
+023310      PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT.
+023320      ADD     1   TO WZ-DUP-PROGS.
+023330  D34-EXIT.
+023340      EXIT.
+                                                                                
+023350  D40-PROCESS-SOURCE-LINE.
+023360      IF WZ-PROGRAM-SELECTED = "Y"
+023370          ADD     1   TO WZ-LINES-COBOL
+023380          ADD     1   TO WZ-PROG-LINES-COBOL
+023390          MOVE WC-1 TO WD-1
+023400          IF WZ-UPDATE-THIS-PROG = "Y" AND SUB6 > ZERO
+023410              PERFORM D41-FIND-LINE-UPDATE THRU D41-EXIT
+023420          END-IF
+023430          IF WZ-UPDATE-THIS-PROG = "Y"
+023440              AND WZ-RESEQUENCE-THIS = "Y"
+023450              IF WZ-PROG-IS-CERTIFIED
+023460                  AND WZ-CERT-OVERRIDE NOT = "Y"
+023470                  PERFORM D45-REJECT-CERTIFIED-UPDATE
+023480                      THRU D45-EXIT
+023490              ELSE
+023500                  PERFORM D44-RESEQUENCE-LINE THRU D44-EXIT
+023510              END-IF
+023520          END-IF
+023530          MOVE SPACE TO WZ-COMMENT-LINE-SW
+023540          IF WY-REMOVE-COMMENTS = "Y"
+023550              PERFORM D46-CLASSIFY-COMMENT THRU D46-EXIT
+023560          END-IF
+023570          IF WY-DRY-RUN = "Y"
+023580              PERFORM D80-REPORT-DRY-RUN-LINE THRU D80-EXIT
+023590          ELSE
+023600              IF WZ-COMMENT-LINE-SW NOT = "Y"
+023610                  IF NOT (WY-CHANGED-ONLY = "Y"
+023620                      AND WZ-UPDATE-THIS-PROG NOT = "Y")
+023630                      WRITE CT-OUT FROM WD-1
+023640                      MOVE WD-1 TO WK-OUT-LINE
+023650                      PERFORM D90-BUFFER-OUTPUT-LINE THRU D90-EXIT
+023660                  END-IF
+023670              END-IF
+023680          END-IF
+023690          ADD     1   TO WZ-LINE-CT.
+023700  D40-EXIT.
+023710      EXIT.
+                                                                                
+023720  D46-CLASSIFY-COMMENT.
+023730 *> ***************************************************************
+023740 *> CLASSIFIES WD-1 INTO ONE OF THREE COMMENT CATEGORIES WHEN THE
+023750 *> WY-REMOVE-COMMENTS OPTION IS ON, BUMPS THE MATCHING WZ-PROG-
+023760 *> COMMENTS-* COUNT (AND THE AGGREGATE WZ-COMMENTS-DELETED), AND
+023770 *> SETS WZ-COMMENT-LINE-SW SO D40 SUPPRESSES THE LINE FROM THE
+023780 *> OUTPUT INSTEAD OF COPYING IT THROUGH -- FULL-LINE COMMENTS
+023790 *> CARRY AN ASTERISK IN COLUMN 7, DEBUGGING LINES CARRY A "D" IN
+023800 *> COLUMN 7, AND INLINE TRAILING COMMENTS ARE MARKED BY "*>"
+023810 *> APPEARING ANYWHERE ELSE ON THE LINE.
+023820 *> ***************************************************************
+023830      IF WD-1 (7:1) = "*"
+023840          ADD     1   TO WZ-PROG-COMMENTS-FULL
+023850          ADD     1   TO WZ-COMMENTS-DELETED
+023860          MOVE "Y"    TO WZ-COMMENT-LINE-SW
+023870      ELSE
+023880          IF WD-1 (7:1) = "D" OR WD-1 (7:1) = "d"
+023890              ADD     1   TO WZ-PROG-COMMENTS-DEBUG
+023900              ADD     1   TO WZ-COMMENTS-DELETED
+023910              MOVE "Y"    TO WZ-COMMENT-LINE-SW
+023920          ELSE
+023930              MOVE ZERO TO WZ-INLINE-TALLY
+023940              INSPECT WD-1 TALLYING WZ-INLINE-TALLY
+023950                      FOR ALL "*>"
+023960              IF WZ-INLINE-TALLY > ZERO
+023970                  ADD     1   TO WZ-PROG-COMMENTS-INLINE
+023980                  ADD     1   TO WZ-COMMENTS-DELETED
+023990                  MOVE "Y"    TO WZ-COMMENT-LINE-SW
+024000              END-IF
+024010          END-IF
+024020      END-IF.
+024030  D46-EXIT.
+024040      EXIT.
+                                                                                
+024050  D80-REPORT-DRY-RUN-LINE.
+024060 *> ***************************************************************
+024070 *> IN DRY-RUN MODE NOTHING IS WRITTEN TO SOURCE-COBOL-PROGRAMS OR
+024080 *> UPDATED-POPULATION-FILE.  D43-APPLY-UPDATE HAS ALREADY PRINTED
+024090 *> THE BEFORE/AFTER DIFF PAIR AND BUMPED WZ-LINES-REPLACED WHEN AN
+024100 *> UPDATE WAS FOUND FOR THIS LINE, SO THE AUDIT TRAIL IS COMPLETE
+024110 *> WITHOUT ANY FURTHER ACTION HERE.
+024120 *> ***************************************************************
+024130      CONTINUE.
+024140  D80-EXIT.
+024150      EXIT.
+                                                                                
+024160  D41-FIND-LINE-UPDATE.
+024170      MOVE    ZERO    TO WA-FIRST-IND.
+024180      MOVE    1       TO SUB7.
+024190      PERFORM D42-COMPARE-UPDATE THRU D42-EXIT
+024200              UNTIL SUB7 > SUB6 OR WA-FIRST-IND = 1.
+024210  D41-EXIT.
+024220      EXIT.
+                                                                                
+024230  D42-COMPARE-UPDATE.
+024240      IF WI-UPDATE-SEQ (SUB7) = WC-1 (1:6)
+024250          IF WZ-PROG-IS-CERTIFIED
+024260              AND WZ-CERT-OVERRIDE NOT = "Y"
+024270              PERFORM D45-REJECT-CERTIFIED-UPDATE THRU D45-EXIT
+024280          ELSE
+024290              PERFORM D43-APPLY-UPDATE THRU D43-EXIT
+024300          END-IF
+024310          MOVE    1   TO WA-FIRST-IND
+024320      ELSE
+024330          ADD     1   TO SUB7.
+024340  D42-EXIT.
+024350      EXIT.
+                                                                                
+024360  D43-APPLY-UPDATE.
+024370 *> ***************************************************************
+024380 *> REPLACES THE LINE TEXT IN WD-1 WITH THE STAGED REPLACEMENT AND
+024390 *> PRINTS A BEFORE/AFTER PAIR ON PRINT-FILE FOR THE CHANGE-CONTROL
+024400 *> BOARD, IN ADDITION TO THE AGGREGATE WA-LINES-REPLACED COUNT.
+024410 *> ***************************************************************
+024420      MOVE WC-PROG-ID      TO WJ-DIFF-PROG.
+024430      MOVE WD-HEADER        TO WJ-DIFF-OLD.
+024440      MOVE WI-UPDATE-TEXT (SUB7) TO WD-HEADER.
+024450      MOVE WD-HEADER        TO WJ-DIFF-NEW.
+024460      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+024470      MOVE WJ-DIFF-LINE TO WZ-ROUTE-LINE
+024480      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+024490      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+024500      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+024510      MOVE WJ-DIFF-LINE-2 TO WZ-ROUTE-LINE
+024520      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+024530      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+024540      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+024550      ADD     1   TO WZ-LINES-REPLACED.
+024560  D43-EXIT.
+024570      EXIT.
+                                                                                
+024580  D45-REJECT-CERTIFIED-UPDATE.
+024590 *> ***************************************************************
+024600 *> WC-CERTIFIED MARKS THIS PROGRAM AS A CERTIFIED BASELINE -- AN
+024610 *> ORDINARY UPDATE DECK CANNOT SILENTLY ALTER IT.  THE MATCHING
+024620 *> LINE-UPDATE CARD IS REJECTED, NOT APPLIED, UNLESS ITS *START
+024630 *> CARD CARRIED WB-CERT-OVERRIDE = "Y" (WZ-CERT-OVERRIDE).
+024640 *> ***************************************************************
+024650      MOVE SPACES TO WZ-PRINT-HOLD.
+024660      STRING " ** UPDATE REJECTED - " DELIMITED BY SIZE
+024670              WC-PROG-ID DELIMITED BY SIZE
+024680              " IS A CERTIFIED BASELINE" DELIMITED BY SIZE
+024690              " - NO OVERRIDE CARD **" DELIMITED BY SIZE
+024700          INTO WZ-PRINT-HOLD.
+024710      MOVE "Y" TO WA-ERR-IND.
+024720      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+024730      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+024740      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+024750      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+024760      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+024770      MOVE WC-PROG-ID TO LG-PROG-ID.
+024780      PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT.
+024790  D45-EXIT.
+024800      EXIT.
+                                                                                
+024810  D44-RESEQUENCE-LINE.
+024820 *> ***************************************************************
+024830 *> A *START CARD WITH WB-RENUMBER = "Y" RESEQUENCES EVERY LINE OF
+024840 *> THE UPDATE SET IN STEPS OF 10, STARTING AT 000010, SO THE
+024850 *> RESULT DOESN'T CARRY FORWARD GAPS OR COLLISIONS LEFT BY PRIOR
+024860 *> UPDATES.  THE OLD AND NEW SEQUENCE NUMBERS ARE BOTH REPORTED
+024870 *> ON PRINT-FILE SO THE CHANGE CAN BE VERIFIED BEFORE SHIPPING.
+024880 *> ***************************************************************
+024890      MOVE WD-1 (1:6)      TO WZ-RESEQ-OLD-SEQ.
+024900      MOVE WZ-RESEQUENCE-NEXT TO WZ-RESEQ-NEW-SEQ.
+024910      MOVE WZ-RESEQ-NEW-SEQ TO WD-1 (1:6).
+024920      MOVE WC-PROG-ID      TO WM-RESEQ-PROG.
+024930      MOVE WZ-RESEQ-OLD-SEQ TO WM-RESEQ-OLD.
+024940      MOVE WZ-RESEQ-NEW-SEQ TO WM-RESEQ-NEW.
+024950      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+024960      MOVE WM-RESEQ-LINE TO WZ-ROUTE-LINE
+024970      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+024980      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+024990      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+025000      MOVE WC-PROG-ID      TO LG-PROG-ID.
+025010      PERFORM G40-WRITE-LOG-RECORD THRU G40-EXIT.
+025020      ADD     10          TO WZ-RESEQUENCE-NEXT.
+025030  D44-EXIT.
+025040      EXIT.
+                                                                                
+025050  D90-BUFFER-OUTPUT-LINE.
+025060 *> ***************************************************************
+025070 *> ACCUMULATES SUCCESSIVE 80-CHARACTER LINES INTO THE 30-LINE,
+025080 *> 2400-CHARACTER BLOCK REQUIRED BY UPDATED-POPULATION-FILE, AND
+025090 *> WRITES THE BLOCK ONCE IT FILLS.  CALLED ONLY WHEN WY-DRY-RUN
+025100 *> IS NOT "Y", SO NO OUTPUT REACHES THE FILE DURING A DRY RUN.
+025110 *> ***************************************************************
+025120      ADD     1   TO WK-OUT-IDX.
+025130      MOVE WK-OUT-LINE TO UD-SOURCE-OUT (WK-OUT-IDX).
+025140      IF WK-OUT-IDX = 30
+025150          WRITE UPDATED-SOURCE-OUT-2400
+025160          MOVE ZERO TO WK-OUT-IDX.
+025170  D90-EXIT.
+025180      EXIT.
+                                                                                
+025190  D95-FLUSH-OUTPUT-BLOCK.
+025200 *> ***************************************************************
+025210 *> AT END OF POPULATION-FILE, PADS AND WRITES ANY PARTIAL BLOCK
+025220 *> STILL HELD IN UPDATED-SOURCE-OUT-2400 SO NO TRAILING LINES ARE
+025230 *> LOST.  NO-OP IF THE LAST WRITE LEFT THE BLOCK EXACTLY FULL, OR
+025240 *> IF THE RUN WAS A DRY RUN AND NOTHING WAS EVER BUFFERED.
+025250 *> ***************************************************************
+025260      IF WK-OUT-IDX > ZERO
+025270          PERFORM D96-CLEAR-REMAINING THRU D96-EXIT
+025280                  UNTIL WK-OUT-IDX = 30
+025290          WRITE UPDATED-SOURCE-OUT-2400
+025300          MOVE ZERO TO WK-OUT-IDX.
+025310  D95-EXIT.
+025320      EXIT.
+                                                                                
+025330  D96-CLEAR-REMAINING.
+025340      ADD     1   TO WK-OUT-IDX.
+025350      MOVE SPACES TO UD-SOURCE-OUT (WK-OUT-IDX).
+025360  D96-EXIT.
+025370      EXIT.
+                                                                                
+025380  D50-CHECK-SELECTED.
+025390 *> ***************************************************************
+025400 *> SUB2 = ZERO AND WZ-MODULE-INCLUDE-CT = ZERO MEANS NO SEL OR MOD
+025410 *> CARD EVER NAMED ANYTHING TO INCLUDE, SO EVERY PROGRAM DEFAULTS
+025420 *> TO SELECTED (SUBJECT TO SAMPLING) -- BUT IF MOX CARDS ARE STILL
+025430 *> PRESENT (SUB3 > ZERO), D70-CHECK-MODULE-TABLE MUST STILL RUN TO
+025440 *> CARVE OUT ANY PROGRAM THAT MATCHES ONE OF THEM.
+025450 *> ***************************************************************
+025460      MOVE SPACES TO WZ-PROGRAM-SELECTED.
+025470      IF SUB2 = ZERO AND WZ-MODULE-INCLUDE-CT = ZERO
+025480          PERFORM D55-CHECK-SAMPLE THRU D55-EXIT
+025490          IF SUB3 > ZERO
+025500              PERFORM D70-CHECK-MODULE-TABLE THRU D70-EXIT
+025510          END-IF
+025520      ELSE
+025530          PERFORM D60-CHECK-PROGRAM-TABLE THRU D60-EXIT
+025540          PERFORM D70-CHECK-MODULE-TABLE  THRU D70-EXIT.
+025550      IF WZ-PROGRAM-SELECTED = "Y"
+025560          ADD     1   TO WZ-SOURCE-PROGS
+025570          ADD     1   TO WZ-NEWPOP-PROGS.
+025580  D50-EXIT.
+025590      EXIT.
+                                                                                
+025600  D55-CHECK-SAMPLE.
+025610 *> ***************************************************************
+025620 *> WITH NO SEL OR MOD/MOX CARDS THIS WOULD OTHERWISE BE A FULL
+025630 *> EXTRACT -- UNLESS AN SMP CARD HAS TURNED ON SAMPLED SMOKE-TEST
+025640 *> MODE.  MODE "N" SELECTS EVERY WY-SAMPLE-VALUETH PROGRAM BY
+025650 *> POPULATION FILE POSITION (WZ-PROGS-FOUND); MODE "C" SELECTS
+025660 *> ONLY THE FIRST WY-SAMPLE-VALUE PROGRAMS ENCOUNTERED.
+025670 *> ***************************************************************
+025680      IF WY-SAMPLE-MODE = SPACE
+025690          MOVE "Y" TO WZ-PROGRAM-SELECTED
+025700      ELSE
+025710      IF WY-SAMPLE-MODE = "N"
+025720          DIVIDE WZ-PROGS-FOUND BY WY-SAMPLE-VALUE
+025730              GIVING WZ-SAMPLE-QUOTIENT
+025740              REMAINDER WZ-SAMPLE-REMAINDER
+025750          IF WZ-SAMPLE-REMAINDER = ZERO
+025760              MOVE "Y" TO WZ-PROGRAM-SELECTED
+025770          END-IF
+025780      ELSE
+025790          IF WZ-SAMPLE-SELECTED-COUNT < WY-SAMPLE-VALUE
+025800              MOVE "Y" TO WZ-PROGRAM-SELECTED
+025810              ADD     1   TO WZ-SAMPLE-SELECTED-COUNT
+025820          END-IF
+025830      END-IF.
+025840  D55-EXIT.
+025850      EXIT.
+                                                                                
+025860  D60-CHECK-PROGRAM-TABLE.
+025870      MOVE    1       TO SUB4.
+025880      PERFORM D61-COMPARE-PROGRAM THRU D61-EXIT
+025890              SUB2 TIMES.
+025900  D60-EXIT.
+025910      EXIT.
+                                                                                
+025920  D61-COMPARE-PROGRAM.
+025930      IF WF-PROGRAM-SELECTED (SUB4) = WC-PROG-ID-1-5
+025940          MOVE "Y" TO WZ-PROGRAM-SELECTED
+025950          MOVE "Y" TO WF-PROGRAM-MATCHED (SUB4).
+025960      ADD     1       TO SUB4.
+025970  D61-EXIT.
+025980      EXIT.
+                                                                                
+025990  D70-CHECK-MODULE-TABLE.
+026000 *> ***************************************************************
+026010 *> SCANS THE MODULE/LEVEL TABLE BUILT FROM MOD AND MOX CARDS.  A
+026020 *> MOX (EXCLUDE) ENTRY THAT MATCHES WINS OVER ANY MOD OR SEL MATCH
+026030 *> FOUND ANYWHERE ELSE IN D50-CHECK-SELECTED FOR THIS PROGRAM.
+026040 *> ***************************************************************
+026050      MOVE    SPACES  TO WA-MODULE-EXCLUDED.
+026060      MOVE    1       TO SUB4.
+026070      PERFORM D71-COMPARE-MODULE THRU D71-EXIT
+026080              SUB3 TIMES.
+026090      IF WA-MODULE-EXCLUDED = "Y"
+026100          MOVE SPACES TO WZ-PROGRAM-SELECTED.
+026110  D70-EXIT.
+026120      EXIT.
+                                                                                
+026130  D71-COMPARE-MODULE.
+026140      IF WG-MODULE-SELECTED (SUB4) = WC-MODULE
+026150          AND (WG-MODULE-LEVEL (SUB4) = SPACE
+026160               OR WG-MODULE-LEVEL (SUB4) = WC-LEVEL)
+026170          MOVE "Y" TO WG-MODULE-MATCHED (SUB4)
+026180          IF WG-MODULE-EXCLUDE (SUB4) = "Y"
+026190              MOVE "Y" TO WA-MODULE-EXCLUDED
+026200          ELSE
+026210              MOVE "Y" TO WZ-PROGRAM-SELECTED
+026220          END-IF.
+026230      ADD     1       TO SUB4.
+026240  D71-EXIT.
+026250      EXIT.
+                                                                                
+                                                                                
+026260  E10-TERMINATE SECTION.
+026270 *> =========================
+026280 *>
+026290 *> ***************************************************************
+026300 *> THIS SECTION WRITES THE FINAL ACCOUNTING LINES TO PRINT-FILE,
+026310 *> CLOSES ALL FILES, AND RETURNS CONTROL TO THE OPERATING SYSTEM.
+026320 *> ***************************************************************
+026330  E10-0-CAPTURE-PHASE-TIMES.
+026340 *> ***************************************************************
+026350 *> WT-E10-START WAS SET IN A10-1-MAIN JUST BEFORE THIS SECTION WAS
+026360 *> PERFORMED.  THE STOP READING HAS TO BE TAKEN HERE, BEFORE THE
+026370 *> FINAL REPORT IS ASSEMBLED BELOW, SINCE THE ELAPSED TIME FOR
+026380 *> THIS PHASE IS ITSELF PART OF WHAT THAT REPORT PRINTS.
+026390 *> ***************************************************************
+026400      ACCEPT   WT-E10-STOP    FROM TIME.
+026410      MOVE    WT-B10-START    TO WT-CONV-START.
+026420      MOVE    WT-B10-STOP     TO WT-CONV-STOP.
+026430      PERFORM G60-COMPUTE-ELAPSED-SECONDS THRU G60-EXIT.
+026440      MOVE    WT-CONV-ELAPSED-SECONDS TO WT-ELAPSED-B10.
+026450      MOVE    WT-C10-START    TO WT-CONV-START.
+026460      MOVE    WT-C10-STOP     TO WT-CONV-STOP.
+026470      PERFORM G60-COMPUTE-ELAPSED-SECONDS THRU G60-EXIT.
+026480      MOVE    WT-CONV-ELAPSED-SECONDS TO WT-ELAPSED-C10.
+026490      MOVE    WT-D10-START    TO WT-CONV-START.
+026500      MOVE    WT-D10-STOP     TO WT-CONV-STOP.
+026510      PERFORM G60-COMPUTE-ELAPSED-SECONDS THRU G60-EXIT.
+026520      MOVE    WT-CONV-ELAPSED-SECONDS TO WT-ELAPSED-D10.
+026530      MOVE    WT-E10-START    TO WT-CONV-START.
+026540      MOVE    WT-E10-STOP     TO WT-CONV-STOP.
+026550      PERFORM G60-COMPUTE-ELAPSED-SECONDS THRU G60-EXIT.
+026560      MOVE    WT-CONV-ELAPSED-SECONDS TO WT-ELAPSED-E10.
+026570  E10-1-PRINT-FINAL-TOTALS.
+026580      IF WA-PROG-IN-PROGRESS = "Y"
+026590          PERFORM D35-PRINT-ACCT-LINE THRU D35-EXIT
+026600      END-IF.
+026610      MOVE WZ-PROGS-FOUND    TO WA-PROGS-FOUND.
+026620      MOVE WZ-SOURCE-PROGS   TO WA-SOURCE-PROGS.
+026630      MOVE WZ-NEWPOP-PROGS   TO WA-NEWPOP-PROGS.
+026640      MOVE WZ-DUP-PROGS      TO WA-DUP-PROGS.
+026650      MOVE WA-FINAL-LINE-1 TO WZ-ROUTE-LINE
+026660      MOVE 2 TO WZ-ROUTE-ADVANCE-LINES
+026670      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+026680      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+026690      MOVE WA-FINAL-LINE-2 TO WZ-ROUTE-LINE
+026700      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+026710      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+026720      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+026730      MOVE WA-FINAL-LINE-3 TO WZ-ROUTE-LINE
+026740      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+026750      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+026760      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+026770      MOVE WA-FINAL-LINE-4 TO WZ-ROUTE-LINE
+026780      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+026790      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+026800      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+026810      MOVE "*ALL* "          TO LG-PROG-ID.
+026820      MOVE WA-FINAL-LINE-1   TO WZ-PRINT-HOLD.
+026830      PERFORM G40-WRITE-LOG-RECORD THRU G40-EXIT.
+026840      PERFORM E10-1B-PRINT-PHASE-TIMES THRU E10-1B-EXIT.
+026850  E10-1A-WRITE-RECONCILE-RECORD.
+026860 *> ***************************************************************
+026870 *> HANDS THE CLAIMED TOTALS OFF TO RECONCILE-FILE SO THE COMPANION
+026880 *> EXEC85R RECONCILIATION STEP CAN INDEPENDENTLY RE-COUNT THE
+026890 *> PHYSICAL OUTPUT AND CONFIRM THESE TALLIES WERE RIGHT.
+026900 *> ***************************************************************
+026910      OPEN    OUTPUT  RECONCILE-FILE.
+026920      MOVE    WZ-PROGS-FOUND  TO RC-PROGS-FOUND.
+026930      MOVE    WZ-SOURCE-PROGS TO RC-SOURCE-PROGS.
+026940      MOVE    WZ-NEWPOP-PROGS TO RC-NEWPOP-PROGS.
+026950      MOVE    WZ-LINES-COBOL  TO RC-LINES-COBOL.
+026960      WRITE   RC-SUMMARY-RECORD.
+026970      CLOSE   RECONCILE-FILE.
+026980  E10-1D-WRITE-SUMMARY-RECORD.
+026990 *> ***************************************************************
+027000 *> A SMALL STRUCTURED EXIT RECORD FOR THE JOB SCHEDULER, DISTINCT
+027010 *> FROM BOTH THE PRINT-FILE LISTING AND RECONCILE-FILE.  THE ERROR
+027020 *> AND WARNING COUNTS MIRROR THE SAME TWO CONDITIONS E10-4-SET-
+027030 *> RETURN-CODE ALREADY CATEGORIZES THE RUN BY, SO THIS RECORD AND
+027040 *> THE RETURN CODE CAN NEVER DISAGREE WITH ONE ANOTHER.
+027050 *> ***************************************************************
+027060      OPEN    OUTPUT  SUMMARY-FILE.
+027070      MOVE    WZ-PROGS-FOUND  TO SM-PROGS-FOUND.
+027080      MOVE    WZ-SOURCE-PROGS TO SM-SOURCE-PROGS.
+027090      MOVE    WZ-NEWPOP-PROGS TO SM-NEWPOP-PROGS.
+027100      MOVE    WA-ERR-IND      TO SM-ERROR-COUNT.
+027110      COMPUTE SM-WARNING-COUNT =
+027120              WZ-DUP-PROGS + WZ-COMMENTS-DELETED.
+027130      WRITE   SM-SUMMARY-RECORD.
+027140      CLOSE   SUMMARY-FILE.
+027150  E10-1E-WRITE-RUN-INDEX.
+027160 *> ***************************************************************
+027170 *> APPENDS ONE ENTRY TO RUN-INDEX-FILE TYING THIS RUN'S DATE/TIME,
+027180 *> CONTROL-CARD DECK IDENTIFIER, AND POPULATION FILE GENERATION TO
+027190 *> ITS SUMMARY COUNTS.  OPENED OUTPUT AT B10 START THE SAME WAY
+027200 *> TREND-LOG-FILE IS, SO JCL DISP=(MOD,...) TURNS THIS INTO AN
+027210 *> APPEND, NOT A TRUNCATE.
+027220 *> ***************************************************************
+027230      MOVE    WA-CCYYMMDD     TO RI-RUN-DATE.
+027240      MOVE    WA-TIME-HH      TO RI-RUN-TIME (1:2).
+027250      MOVE    WA-TIME-MM      TO RI-RUN-TIME (3:2).
+027260      MOVE    WA-TIME-SS      TO RI-RUN-TIME (5:2).
+027270      MOVE    WY-DECK-ID      TO RI-DECK-ID.
+027280      MOVE    WY-POPGEN-ID    TO RI-POPGEN-ID.
+027290      MOVE    WZ-PROGS-FOUND  TO RI-PROGS-FOUND.
+027300      MOVE    WZ-SOURCE-PROGS TO RI-SOURCE-PROGS.
+027310      MOVE    WZ-NEWPOP-PROGS TO RI-NEWPOP-PROGS.
+027320      WRITE   RI-INDEX-RECORD.
+027330  E10-2-CLOSE-FILES.
+027340      CLOSE   CONTROL-CARD-FILE.
+027350      CLOSE   POPULATION-FILE.
+027360      CLOSE   POPULATION-FILE-B.
+027370      CLOSE   POPULATION-FILE-C.
+027380      CLOSE   PRINT-FILE.
+027390      CLOSE   PRINT-FILE-PLAIN.
+027400      CLOSE   SOURCE-COBOL-PROGRAMS.
+027410      CLOSE   UPDATED-POPULATION-FILE.
+027420      CLOSE   LOG-FILE.
+027430      CLOSE   TREND-LOG-FILE.
+027440      CLOSE   RUN-INDEX-FILE.
+027450      CLOSE   SWITCH-BASELINE-FILE.
+027460      CLOSE   SWITCH-BASELINE-FILE-OUT.
+027470      CLOSE   POPULATION-INDEXED-FILE.
+027480      CLOSE   SELECTION-BASELINE-FILE.
+027490      CLOSE   SELECTION-BASELINE-FILE-OUT.
+027500  E10-3-CLEAR-CHECKPOINT.
+027510 *> ***************************************************************
+027520 *> THE RUN REACHED END-OF-POPULATION-FILE NORMALLY, SO ANY
+027530 *> CHECKPOINT LEFT BY AN EARLIER, INCOMPLETE RUN NO LONGER APPLIES.
+027540 *> ***************************************************************
+027550      OPEN OUTPUT CHECKPOINT-FILE.
+027560      CLOSE CHECKPOINT-FILE.
+027570  E10-4-SET-RETURN-CODE.
+027580 *> ***************************************************************
+027590 *> CATEGORIZES THE RUN FOR THE JOB SCHEDULER TO BRANCH ON:
+027600 *>   RC=8  A TABLE OVERFLOWED OR A MALFORMED CARD WAS SKIPPED
+027610 *>         (WA-ERR-IND)
+027620 *>   RC=4  ONLY DUPLICATE PROGRAM-IDS OR DELETED COMMENTS WERE SEEN
+027630 *>   RC=0  CLEAN RUN, NOTHING TO FLAG
+027640 *> ***************************************************************
+027650      IF WA-ERR-IND NOT = ZERO
+027660          MOVE 8 TO RETURN-CODE
+027670      ELSE
+027680          IF WZ-DUP-PROGS > ZERO OR WZ-COMMENTS-DELETED > ZERO
+027690              MOVE 4 TO RETURN-CODE
+027700          ELSE
+027710              MOVE 0 TO RETURN-CODE
+027720          END-IF
+027730      END-IF.
+027740  E10-EXIT.
+027750      EXIT.
+                                                                                
+                                                                                
+027760  E10-1B-PRINT-PHASE-TIMES SECTION.
+027770 *> ***************************************************************
+027780 *> PRINTS THE ELAPSED TIME CAPTURED AROUND EACH OF THE FOUR MAIN
+027790 *> PROCESSING PHASES DRIVEN FROM A10-1-MAIN, SO A TIGHT BATCH
+027800 *> WINDOW CAN BE TRACED BACK TO THE PHASE ACTUALLY RESPONSIBLE.
+027810 *> KEPT AS ITS OWN SECTION (RATHER THAN PARAGRAPHS TRAILING
+027820 *> E10-TERMINATE) SO CALLING IT CAN NEVER FALL THROUGH INTO
+027830 *> ANOTHER SECTION'S PARAGRAPHS THE WAY THE G-SERIES UTILITY
+027840 *> SECTIONS DO NOT.
+027850 *> ***************************************************************
+027860  E10-1B-1-PRINT-ALL-PHASES.
+027870      MOVE "B10-INITIALISE      " TO WT-PHASE-NAME.
+027880      MOVE WT-ELAPSED-B10          TO WT-PHASE-SECONDS.
+027890      PERFORM E10-1C-PRINT-ONE-PHASE THRU E10-1C-EXIT.
+027900      MOVE "C10-PROCESS-MONITOR  " TO WT-PHASE-NAME.
+027910      MOVE WT-ELAPSED-C10          TO WT-PHASE-SECONDS.
+027920      PERFORM E10-1C-PRINT-ONE-PHASE THRU E10-1C-EXIT.
+027930      MOVE "D10-MERGE-UPDATE-CARD" TO WT-PHASE-NAME.
+027940      MOVE WT-ELAPSED-D10          TO WT-PHASE-SECONDS.
+027950      PERFORM E10-1C-PRINT-ONE-PHASE THRU E10-1C-EXIT.
+027960      MOVE "E10-TERMINATE        " TO WT-PHASE-NAME.
+027970      MOVE WT-ELAPSED-E10          TO WT-PHASE-SECONDS.
+027980      PERFORM E10-1C-PRINT-ONE-PHASE THRU E10-1C-EXIT.
+027990  E10-1B-EXIT.
+028000      EXIT.
+028010  E10-1C-PRINT-ONE-PHASE.
+028020      MOVE SPACES TO WZ-PRINT-HOLD.
+028030      STRING " ** ELAPSED TIME - " DELIMITED BY SIZE
+028040              WT-PHASE-NAME DELIMITED BY SIZE
+028050              " - " DELIMITED BY SIZE
+028060              WT-PHASE-SECONDS DELIMITED BY SIZE
+028070              " SECOND(S) **" DELIMITED BY SIZE
+028080          INTO WZ-PRINT-HOLD.
+028090      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+028100      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+028110      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+028120      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+028130  E10-1C-EXIT.
+028140      EXIT.
+                                                                                
+                                                                                
+028150  G10-CHECKPOINT-IF-DUE SECTION.
+028160 *> ===================================
+028170 *>
+028180 *> ***************************************************************
+028190 *> WRITES A CHECKPOINT RECORD EVERY WH-CHECKPOINT-INTERVAL
+028200 *> PROGRAMS SO AN OPERATOR CAN RESTART MID-FILE AFTER AN ABEND
+028210 *> INSTEAD OF REPROCESSING THE WHOLE POPULATION-FILE.
+028220 *> ***************************************************************
+028230  G10-1-COUNT.
+028240      ADD     1       TO WH-PROGS-SINCE-CP.
+028250      IF WH-PROGS-SINCE-CP >= WH-CHECKPOINT-INTERVAL
+028260          PERFORM G20-WRITE-CHECKPOINT THRU G20-EXIT
+028270          MOVE ZERO TO WH-PROGS-SINCE-CP.
+028280  G10-EXIT.
+028290      EXIT.
+                                                                                
+028300  G20-WRITE-CHECKPOINT.
+028310      OPEN OUTPUT CHECKPOINT-FILE.
+028320      MOVE WC-PROG-ID      TO CK-PROG-ID.
+028330      MOVE WZ-PROGS-FOUND  TO CK-PROGS-FOUND.
+028340      MOVE WZ-SOURCE-PROGS TO CK-SOURCE-PROGS.
+028350      MOVE WZ-NEWPOP-PROGS TO CK-NEWPOP-PROGS.
+028360      WRITE CHECKPOINT-REC.
+028370      CLOSE CHECKPOINT-FILE.
+028380  G20-EXIT.
+028390      EXIT.
+                                                                                
+028400  G30-CHECK-PAGE-BREAK SECTION.
+028410 *> =====================================
+028420 *>
+028430 *> ***************************************************************
+028440 *> BUMPS THE DETAIL-LINE COUNT AND STARTS A NEW PRINT-FILE PAGE
+028450 *> ONCE WY-PAGE-SIZE LINES HAVE BEEN WRITTEN SINCE THE LAST PAGE
+028460 *> HEADER, SO THE NUMBER OF LINES PER PAGE CAN BE RAISED OR
+028470 *> LOWERED WITH A PSZ CONTROL CARD INSTEAD OF BEING WIRED IN.
+028480 *> ***************************************************************
+028490  G30-1-CHECK.
+028500      ADD     1       TO WZ-PRINT-LINE-CT.
+028510      IF WZ-PRINT-LINE-CT >= WY-PAGE-SIZE
+028520          ADD     1       TO WZ-PAGE-CT
+028530          PERFORM F10-PRINT-TOP-OF-PAGE THRU F10-EXIT
+028540          MOVE    ZERO    TO WZ-PRINT-LINE-CT.
+028550  G30-EXIT.
+028560      EXIT.
+                                                                                
+028570  G40-WRITE-LOG-RECORD SECTION.
+028580 *> =====================================
+028590 *>
+028600 *> ***************************************************************
+028610 *> MIRRORS WHATEVER MESSAGE TEXT IS CURRENTLY HELD IN WZ-PRINT-HOLD
+028620 *> TO LOG-FILE, TAGGED WITH THE CALLER-SUPPLIED LG-PROG-ID AND THE
+028630 *> CURRENT RUN'S DATE/TIME, SO IT CAN BE FOUND LATER WITHOUT PAGING
+028640 *> THROUGH THE FULL PRINT-FILE LISTING.
+028650 *> ***************************************************************
+028660  G40-1-WRITE.
+028670      MOVE    WA-CCYYMMDD     TO LG-RUN-DATE.
+028680      MOVE    WA-HHMMSS       TO LG-RUN-TIME.
+028690      MOVE    WZ-PRINT-HOLD   TO LG-MESSAGE.
+028700      WRITE   LG-LOG-RECORD.
+028710  G40-EXIT.
+028720      EXIT.
+                                                                                
+028730  G46-WRITE-TREND-LOG-RECORD SECTION.
+028740 *> =====================================
+028750 *>
+028760 *> ***************************************************************
+028770 *> APPENDS ONE RECORD TO TREND-LOG-FILE FOR AN ERROR OR EXCEPTION
+028780 *> OCCURRENCE -- CALLED ONLY FROM THE PARAGRAPHS THAT ALSO SET
+028790 *> WA-ERR-IND, SO THE RESULT IS A RUN-OVER-RUN HISTORY OF JUST THE
+028800 *> BAD-DATA CONDITIONS, NOT EVERY ROUTINE ACCOUNTING LINE LOG-FILE
+028810 *> ALSO CARRIES.  LIKE LOG-FILE, IT RELIES ON THE JCL GIVING IT A
+028820 *> DISP OF MOD SO OPEN OUTPUT APPENDS RATHER THAN TRUNCATES.
+028830 *> ***************************************************************
+028840  G46-1-WRITE.
+028850      MOVE    WA-CCYYMMDD     TO TL-RUN-DATE.
+028860      MOVE    LG-PROG-ID      TO TL-PROG-ID.
+028870      MOVE    WZ-PRINT-HOLD   TO TL-MESSAGE.
+028880      WRITE   TL-LOG-RECORD.
+028890  G46-EXIT.
+028900      EXIT.
+                                                                                
+028910  G50-WRITE-REPORT-LINE SECTION.
+028920 *> =====================================
+028930 *>
+028940 *> ***************************************************************
+028950 *> A PLN CONTROL CARD ROUTES ALL REPORT OUTPUT TO PRINT-FILE-PLAIN,
+028960 *> A PLAIN LINE SEQUENTIAL FILE WITH NO ASA CARRIAGE-CONTROL BYTE,
+028970 *> FOR PRINTERS THAT DO NOT HONOR CARRIAGE-CONTROL CODES.  EVERY
+028980 *> CALLER MOVES ITS MESSAGE TEXT TO WZ-ROUTE-LINE AND SETS
+028990 *> WZ-ROUTE-ADVANCE-LINES OR WZ-ROUTE-ADVANCE-PAGE-SW, THEN COMES
+029000 *> HERE INSTEAD OF WRITING PRINT-REC DIRECTLY.
+029010 *> ***************************************************************
+029020  G50-1-WRITE.
+029030      IF WY-PLAIN-PRINT = "Y"
+029040          MOVE WZ-ROUTE-LINE (1:120) TO PP-OUT-REC
+029050          IF WZ-ROUTE-ADVANCE-PAGE-SW = "Y"
+029060              WRITE PP-OUT-REC
+029070                  AFTER ADVANCING PAGE
+029080          ELSE
+029090              WRITE PP-OUT-REC
+029100                  AFTER ADVANCING WZ-ROUTE-ADVANCE-LINES LINES
+029110          END-IF
+029120      ELSE
+029130          MOVE WZ-ROUTE-LINE TO PRINT-REC
+029140          IF WZ-ROUTE-ADVANCE-PAGE-SW = "Y"
+029150              WRITE PRINT-REC
+029160                  AFTER ADVANCING PAGE
+029170          ELSE
+029180              WRITE PRINT-REC
+029190                  AFTER ADVANCING WZ-ROUTE-ADVANCE-LINES LINES
+029200          END-IF
+029210      END-IF.
+029220  G50-EXIT.
+029230      EXIT.
+                                                                                
+029240  G60-COMPUTE-ELAPSED-SECONDS SECTION.
+029250 *> =======================================
+029260 *>
+029270 *> ***************************************************************
+029280 *> CONVERTS THE HHMMSS PORTION OF WT-CONV-START AND WT-CONV-STOP
+029290 *> (BOTH CAPTURED BY ACCEPT FROM TIME) INTO A WHOLE-SECOND COUNT
+029300 *> AND SUBTRACTS TO GIVE THE ELAPSED TIME FOR ONE PROCESSING
+029310 *> PHASE.  A STOP READING EARLIER THAN ITS START READING MEANS
+029320 *> THE PHASE CROSSED MIDNIGHT, SO A FULL DAY OF SECONDS IS ADDED
+029330 *> BACK IN.
+029340 *> ***************************************************************
+029350  G60-1-COMPUTE.
+029360      COMPUTE WT-CONV-START-SECONDS =
+029370              (WT-CONV-START-HH * 3600) + (WT-CONV-START-MM * 60)
+029380                  + WT-CONV-START-SS.
+029390      COMPUTE WT-CONV-STOP-SECONDS =
+029400              (WT-CONV-STOP-HH * 3600) + (WT-CONV-STOP-MM * 60)
+029410                  + WT-CONV-STOP-SS.
+029420      IF WT-CONV-STOP-SECONDS >= WT-CONV-START-SECONDS
+029430          COMPUTE WT-CONV-ELAPSED-SECONDS =
+029440                  WT-CONV-STOP-SECONDS - WT-CONV-START-SECONDS
+029450      ELSE
+029460          COMPUTE WT-CONV-ELAPSED-SECONDS =
+029470                  WT-CONV-STOP-SECONDS - WT-CONV-START-SECONDS
+029480                      + 86400
+029490      END-IF.
+029500  G60-EXIT.
+029510      EXIT.
+                                                                                
+029520  F10-PRINT-TOP-OF-PAGE SECTION.
+029530 *> ===============================
+029540 *>
+029550 *> ***************************************************************
+029560 *> PRINTS THE STANDARD PAGE HEADER LINE.
+029570 *> ***************************************************************
+029580  F10-1-PRINT.
+029590      MOVE WZ-PAGE-CT TO WA-PAGE-CT.
+029600 *> ***************************************************************
+029610 *> A DRY-RUN/AUDIT LISTING GETS A WATERMARK IN THE OTHERWISE-BLANK
+029620 *> COMPANY/COMPILER SLOT OF THE PAGE HEADER, SINCE A DRAFT RUN'S
+029630 *> PAPER LISTING HAS BEEN MISTAKEN FOR A COMPLETED BASELINE UPDATE
+029640 *> BEFORE BY SOMEONE WHO DID NOT CHECK WHICH RUN PRODUCED IT.
+029650 *> ***************************************************************
+029660      IF WY-DRY-RUN = "Y"
+029670          MOVE "*** DRY RUN - NOT APPLIED ***"
+029680              TO WA-COMPANY-AND-COMPILER
+029690      END-IF.
+029700      MOVE WA-TOP-OF-PAGE-LINE TO WZ-ROUTE-LINE
+029710      MOVE "Y" TO WZ-ROUTE-ADVANCE-PAGE-SW
+029720      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+029730  F10-EXIT.
+029740      EXIT.
+                                                                                
+029750  F20-PRINT-OPTION-SWITCHES SECTION.
+029760 *> =====================================
+029770 *>
+029780 *> ***************************************************************
+029790 *> PRINTS THE CURRENT STATE OF THE 26 OPTION SWITCHES.
+029800 *> ***************************************************************
+029810  F20-1-BUILD-LINE.
+029820      MOVE    1       TO SUB5.
+029830      PERFORM F21-MOVE-ONE-SWITCH THRU F21-EXIT
+029840              26 TIMES.
+029850      MOVE WV-PRINT-MISCELLANEOUS TO WZ-ROUTE-LINE
+029860      MOVE 2 TO WZ-ROUTE-ADVANCE-LINES
+029870      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+029880      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+029890      MOVE    1       TO SUB5.
+029900      PERFORM F22-MOVE-ONE-SOURCE THRU F22-EXIT
+029910              26 TIMES.
+029920      MOVE WV-PRINT-OPT-SOURCE TO WZ-ROUTE-LINE
+029930      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+029940      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+029950      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+029960  F20-EXIT.
+029970      EXIT.
+                                                                                
+029980  F21-MOVE-ONE-SWITCH.
+029990      MOVE WY-OPT-SW (SUB5) TO WV-OPT (SUB5).
+030000      ADD     1       TO SUB5.
+030010  F21-EXIT.
+030020      EXIT.
+                                                                                
+030030  F22-MOVE-ONE-SOURCE.
+030040      MOVE WY-OPT-SW-SOURCE (SUB5) TO WV-OPT-SOURCE (SUB5).
+030050      ADD     1       TO SUB5.
+030060  F22-EXIT.
+030070      EXIT.
+                                                                                
+030080  F23-PRINT-SUPPRESSION-SUMMARY.
+030090 *> ***************************************************************
+030100 *> WHEN NOD/NOL/NOS HAS SUPPRESSED A WHOLE CATEGORY OF OUTPUT,
+030110 *> SAY SO IN PLAIN LANGUAGE RIGHT UP FRONT -- OTHERWISE, STAFF
+030120 *> WHO PICK UP AN EMPTY SOURCE-COBOL-PROGRAMS FILE HAVE NO WAY TO
+030130 *> TELL FROM THE REPORT WHETHER THAT WAS EXPECTED OR A BUG.
+030140 *> ***************************************************************
+030150      IF WY-NO-DATA = "Y"
+030160          MOVE SPACES TO WZ-PRINT-HOLD
+030170          STRING " *** POPULATION DATA OUTPUT "
+030180                  DELIMITED BY SIZE
+030190                  "SUPPRESSED (WY-NO-DATA) ***"
+030200                  DELIMITED BY SIZE
+030210              INTO WZ-PRINT-HOLD
+030220          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+030230          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+030240          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+030250          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+030260      END-IF.
+030270      IF WY-NO-LIBRARY = "Y"
+030280          MOVE SPACES TO WZ-PRINT-HOLD
+030290          STRING " *** LIBRARY OUTPUT SUPPRESSED "
+030300                  DELIMITED BY SIZE
+030310                  "(WY-NO-LIBRARY) ***" DELIMITED BY SIZE
+030320              INTO WZ-PRINT-HOLD
+030330          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+030340          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+030350          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+030360          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+030370      END-IF.
+030380      IF WY-NO-SOURCE = "Y"
+030390          MOVE SPACES TO WZ-PRINT-HOLD
+030400          STRING " *** SOURCE OUTPUT SUPPRESSED "
+030410                  DELIMITED BY SIZE
+030420                  "(WY-NO-SOURCE) ***" DELIMITED BY SIZE
+030430              INTO WZ-PRINT-HOLD
+030440          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+030450          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+030460          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+030470          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+030480      END-IF.
+030490 *> ***************************************************************
+030500 *> POPULATION-FILE IS OPTIONAL, PRESUMABLY TO SUPPORT A CONTROL-
+030510 *> CARD-ONLY PASS.  SAY SO PLAINLY WHEN IT WAS NOT SUPPLIED RATHER
+030520 *> THAN LEAVING IT TO BE INFERRED FROM AN EMPTIER-THAN-USUAL
+030530 *> PRINT-FILE.
+030540 *> ***************************************************************
+030550      IF WZ-POPFILE-WAS-ABSENT
+030560          MOVE SPACES TO WZ-PRINT-HOLD
+030570          STRING " *** POPULATION FILE NOT PRESENT - "
+030580                  DELIMITED BY SIZE
+030590                  "CONTROL CARDS PROCESSED AGAINST NO"
+030600                  DELIMITED BY SIZE
+030610                  " BASE POPULATION ***" DELIMITED BY SIZE
+030620              INTO WZ-PRINT-HOLD
+030630          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+030640          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+030650          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+030660          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+030670      END-IF.
+030680  F23-EXIT.
+030690      EXIT.
+                                                                                
+030700  F25-COMPARE-SWITCH-BASELINE.
+030710 *> ***************************************************************
+030720 *> WARNS WHEN A SWITCH HAS CHANGED FROM WHAT THE PRIOR RUN LEFT AS
+030730 *> ITS APPROVED BASELINE -- CAUGHT HERE RATHER THAN LEAVING STAFF
+030740 *> TO NOTICE THE REPORT LOOKS DIFFERENT FOR NO OBVIOUS REASON.
+030750 *> SKIPPED ENTIRELY ON A SITE'S FIRST RUN, WHEN THERE IS NO PRIOR
+030760 *> BASELINE TO COMPARE AGAINST.
+030770 *> ***************************************************************
+030780      IF WY-BASELINE-WAS-FOUND
+030790          MOVE    1   TO SUB5
+030800          PERFORM F26-COMPARE-ONE-OPT-SW THRU F26-EXIT
+030810                  26 TIMES
+030820          IF WY-PRINT-SWITCHES NOT = WY-OLD-PRINT-SWITCHES
+030830              MOVE "Y" TO WA-ERR-IND
+030840              MOVE SPACES TO WZ-PRINT-HOLD
+030850              STRING " *** WARNING - ONE OR MORE PRINT/"
+030860                          DELIMITED BY SIZE
+030870                      "SUPPRESSION SWITCHES CHANGED FROM"
+030880                          DELIMITED BY SIZE
+030890                      " BASELINE ***" DELIMITED BY SIZE
+030900                  INTO WZ-PRINT-HOLD
+030910              PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT
+030920              MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+030930              MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+030940              MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+030950              PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+030960              MOVE "*ALL* " TO LG-PROG-ID
+030970              PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT
+030980          END-IF
+030990      END-IF.
+031000      MOVE WY-OPTION-SWITCHES TO SB-OUT-RECORD (1:26).
+031010      MOVE WY-PRINT-SWITCHES  TO SB-OUT-RECORD (27:17).
+031020      WRITE SB-OUT-RECORD.
+031030  F25-EXIT.
+031040      EXIT.
+                                                                                
+031050  F26-COMPARE-ONE-OPT-SW.
+031060      IF WY-OPT-SW (SUB5) NOT = WY-OLD-OPT-SW (SUB5)
+031070          MOVE "Y" TO WA-ERR-IND
+031080          MOVE SUB5 TO WZ-OPT-SW-NUM
+031090          MOVE SPACES TO WZ-PRINT-HOLD
+031100          STRING " *** WARNING - OPTION SWITCH " DELIMITED BY SIZE
+031110                  WZ-OPT-SW-NUM DELIMITED BY SIZE
+031120                  " CHANGED FROM BASELINE ***" DELIMITED BY SIZE
+031130              INTO WZ-PRINT-HOLD
+031140          PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT
+031150          MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+031160          MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+031170          MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+031180          PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT
+031190          MOVE "*ALL* " TO LG-PROG-ID
+031200          PERFORM G46-WRITE-TREND-LOG-RECORD THRU G46-EXIT
+031210      END-IF.
+031220      ADD     1   TO SUB5.
+031230  F26-EXIT.
+031240      EXIT.
+                                                                                
+031250  F30-PRINT-RESTART-NOTICE.
+031260 *> ***************************************************************
+031270 *> TELLS THE OPERATOR THIS RUN IS RESUMING FROM A CHECKPOINT LEFT
+031280 *> BY A PRIOR RUN THAT DID NOT REACH END-OF-POPULATION-FILE.
+031290 *> ***************************************************************
+031300      MOVE SPACES TO WZ-PRINT-HOLD.
+031310      STRING " ** RESTARTING AFTER CHECKPOINT - PROGRAM "
+031320              DELIMITED BY SIZE
+031330              WH-RESTART-PROG-ID DELIMITED BY SIZE
+031340              " ALREADY UPDATED, SKIPPING **" DELIMITED BY SIZE
+031350          INTO WZ-PRINT-HOLD.
+031360      PERFORM G30-CHECK-PAGE-BREAK THRU G30-EXIT.
+031370      MOVE WZ-PRINT-HOLD TO WZ-ROUTE-LINE
+031380      MOVE 1 TO WZ-ROUTE-ADVANCE-LINES
+031390      MOVE SPACE TO WZ-ROUTE-ADVANCE-PAGE-SW
+031400      PERFORM G50-WRITE-REPORT-LINE THRU G50-EXIT.
+031410      MOVE WH-RESTART-PROG-ID TO LG-PROG-ID.
+031420      PERFORM G40-WRITE-LOG-RECORD THRU G40-EXIT.
+031430  F30-EXIT.
+031440      EXIT.
+031450 
