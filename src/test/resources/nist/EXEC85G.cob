@@ -0,0 +1,200 @@
+000100  IDENTIFICATION DIVISION.
+                                                                                
+000110  PROGRAM-ID.
+000120      EXEC85G.
+000130  AUTHOR.
+000140      QA-VALIDATION-GROUP.
+000150  INSTALLATION.
+000160      "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.".
+000170  DATE-WRITTEN.
+000180      09 AUG 2026.
+000190  DATE-COMPILED.
+000200      09 AUG 2026.
+                                                                                
+000210*MODIFICATION HISTORY
+000220*--------------------
+000230*DATE         INIT  DESCRIPTION
+000240*09 AUG 2026  QAV   ORIGINAL VERSION.  STANDALONE END-OF-DAY
+000250*                  CATALOGING COMPANION THAT REGISTERS EACH DAY'S
+000260*                  UPDATED-POPULATION-FILE GENERATION, WITH ITS
+000270*                  EXPIRATION DATE AND RETENTION POLICY, ON A
+000280*                  PERSISTENT GENERATION-INDEX-FILE SO OPERATORS
+000290*                  HAVE SOMETHING AUTHORITATIVE TO CHECK BEFORE A
+000300*                  DATASET GETS SCRATCHED OR OVERWRITTEN.
+                                                                                
+000310  ENVIRONMENT DIVISION.
+                                                                                
+000320  CONFIGURATION SECTION.
+                                                                                
+000330  INPUT-OUTPUT SECTION.
+000340  FILE-CONTROL.
+000350      SELECT  GENERATION-CONTROL-FILE
+000360      ASSIGN TO
+000370      XXXXX099.
+000380 *> ***************************************************************
+000390 *> GENERATION-INDEX-FILE IS THE PERSISTENT, AUTHORITATIVE RECORD OF
+000400 *> EVERY GENERATION EVER REGISTERED.  OPENED OUTPUT HERE THE SAME
+000410 *> WAY LOG-FILE AND TREND-LOG-FILE ARE IN EXEC85 -- THE JCL MUST
+000420 *> CARRY A DISP OF MOD SO EACH DAY'S REGISTRATION IS APPENDED
+000430 *> RATHER THAN OVERWRITING YESTERDAY'S.
+000440 *> ***************************************************************
+000450      SELECT  GENERATION-INDEX-FILE
+000460      ASSIGN TO
+000470      XXXXX100.
+000480      SELECT  PRINT-FILE
+000490      ASSIGN TO
+000500      XXXXX101.
+000510  DATA DIVISION.
+000520  FILE SECTION.
+000530  FD  GENERATION-CONTROL-FILE.
+000540 *> ***************************************************************
+000550 *> ONE CARD PER GENERATION TO REGISTER -- NORMALLY ONE PER RUN OF
+000560 *> THE END-OF-DAY CATALOGING STEP, NAMING TODAY'S UPDATED-
+000570 *> POPULATION-FILE GENERATION, BUT A CATCH-UP RUN MAY CARRY SEVERAL.
+000580 *> ***************************************************************
+000590  01  GC-1.
+000600      02 GC-DSN                       PIC X(44).
+000610      02 FILLER                       PIC X.
+000620      02 GC-EXPIRATION-DATE           PIC 9(8).
+000630      02 FILLER                       PIC X.
+000640      02 GC-RETENTION-POLICY          PIC X(10).
+000650      02 FILLER                       PIC X(16).
+000660  FD  GENERATION-INDEX-FILE.
+000670  01  GI-LOG-RECORD.
+000680      02 GI-CATALOG-DATE              PIC X(8).
+000690      02 FILLER                       PIC X.
+000700      02 GI-DSN                       PIC X(44).
+000710      02 FILLER                       PIC X.
+000720      02 GI-EXPIRATION-DATE           PIC X(8).
+000730      02 FILLER                       PIC X.
+000740      02 GI-RETENTION-POLICY          PIC X(10).
+000750      02 FILLER                       PIC X.
+000760      02 GI-STATUS                    PIC X(7).
+000770  FD  PRINT-FILE.
+000780  01  PRINT-REC.
+000790      05        FILLER                  PIC X.
+000800      05        PRINT-DATA              PIC X(131).
+                                                                                
+000810  WORKING-STORAGE SECTION.
+                                                                                
+000820  01  GR-TODAY                          PIC 9(8) VALUE ZERO.
+                                                                                
+000830  01  GR-SWITCHES.
+000840      05        GR-CONTROL-EOF-SW       PIC X VALUE SPACE.
+000850        88      GR-CONTROL-EOF                      VALUE "Y".
+                                                                                
+000860  01  GR-REG-COUNT                      PIC 9(5) VALUE ZERO.
+                                                                                
+000870  01  GR-PRINT-HOLD                     PIC X(132).
+                                                                                
+000880  01  GR-TITLE-LINE.
+000890      05        FILLER                  PIC X(46)  VALUE
+000900               " ** EXEC85G GENERATION CATALOGING REGISTER **".
+                                                                                
+000910  01  GR-COLUMN-LINE.
+000920      05        FILLER                  PIC X(46)  VALUE
+000930               " DATASET               EXPIRATION  POLICY".
+                                                                                
+000940  01  GR-DETAIL-LINE.
+000950      05        FILLER                  PIC X(2)   VALUE SPACES.
+000960      05        GR-DTL-DSN              PIC X(44).
+000970      05        FILLER                  PIC X(2)   VALUE SPACES.
+000980      05        GR-DTL-EXPIRATION       PIC X(8).
+000990      05        FILLER                  PIC X(2)   VALUE SPACES.
+001000      05        GR-DTL-POLICY           PIC X(10).
+001010      05        FILLER                  PIC X(2)   VALUE SPACES.
+001020      05        GR-DTL-STATUS           PIC X(7).
+                                                                                
+001030  PROCEDURE DIVISION.
+                                                                                
+001040  A10-MAIN SECTION.
+001050  A10-1-MAIN.
+001060      PERFORM B10-INITIALIZE.
+                                                                                
+001070      PERFORM C10-PROCESS-CARDS THRU C10-EXIT
+001080              UNTIL GR-CONTROL-EOF.
+                                                                                
+001090      PERFORM D10-PRINT-TOTAL.
+001100      PERFORM E10-CLOSE-FILES.
+001110      MOVE ZERO TO RETURN-CODE.
+001120      GOBACK.
+001130  A10-EXIT.
+001140      EXIT.
+                                                                                
+001150  B10-INITIALIZE SECTION.
+001160  B10-1-OPEN-FILES.
+001170      OPEN INPUT  GENERATION-CONTROL-FILE.
+001180      OPEN OUTPUT GENERATION-INDEX-FILE.
+001190      OPEN OUTPUT PRINT-FILE.
+001200      ACCEPT   GR-TODAY FROM DATE YYYYMMDD.
+001210      WRITE PRINT-REC FROM GR-TITLE-LINE
+001220          AFTER ADVANCING 1 LINES.
+001230      WRITE PRINT-REC FROM GR-COLUMN-LINE
+001240          AFTER ADVANCING 2 LINES.
+001250  B10-EXIT.
+001260      EXIT.
+                                                                                
+001270  C10-PROCESS-CARDS SECTION.
+001280  C10-1-READ.
+001290      READ GENERATION-CONTROL-FILE INTO GC-1
+001300          AT END
+001310              MOVE "Y" TO GR-CONTROL-EOF-SW
+001320              GO TO C10-EXIT.
+001330      IF GC-DSN NOT = SPACES
+001340          PERFORM C20-REGISTER-GENERATION THRU C20-EXIT
+001350      END-IF.
+001360  C10-EXIT.
+001370      EXIT.
+                                                                                
+001380  C20-REGISTER-GENERATION.
+001390 *> ***************************************************************
+001400 *> APPENDS ONE DATED GENERATION RECORD TO GENERATION-INDEX-FILE AND
+001410 *> ECHOES IT ON THE REPORT.  STATUS IS "ACTIVE" WHEN THE CARD'S
+001420 *> EXPIRATION DATE HAS NOT YET BEEN REACHED AND "EXPIRED" ONCE IT
+001430 *> HAS -- AN OPERATOR CHECKING THE INDEX BEFORE SCRATCHING A
+001440 *> DATASET CAN TELL AT A GLANCE WHETHER IT IS STILL COVERED BY ITS
+001450 *> RETENTION POLICY.
+001460 *> ***************************************************************
+001470      MOVE GR-TODAY             TO GI-CATALOG-DATE.
+001480      MOVE GC-DSN               TO GI-DSN.
+001490      MOVE GC-EXPIRATION-DATE   TO GI-EXPIRATION-DATE.
+001500      MOVE GC-RETENTION-POLICY  TO GI-RETENTION-POLICY.
+001510      IF GC-EXPIRATION-DATE > GR-TODAY
+001520          MOVE "ACTIVE " TO GI-STATUS
+001530      ELSE
+001540          MOVE "EXPIRED" TO GI-STATUS.
+001550      WRITE GI-LOG-RECORD.
+001560      MOVE SPACES TO GR-DETAIL-LINE.
+001570      MOVE GI-DSN             TO GR-DTL-DSN.
+001580      MOVE GI-EXPIRATION-DATE TO GR-DTL-EXPIRATION.
+001590      MOVE GI-RETENTION-POLICY TO GR-DTL-POLICY.
+001600      MOVE GI-STATUS          TO GR-DTL-STATUS.
+001610      WRITE PRINT-REC FROM GR-DETAIL-LINE
+001620          AFTER ADVANCING 1 LINES.
+001630      ADD     1   TO GR-REG-COUNT.
+001640  C20-EXIT.
+001650      EXIT.
+                                                                                
+001660  D10-PRINT-TOTAL SECTION.
+001670  D10-1-PRINT.
+001680      MOVE SPACES TO GR-PRINT-HOLD.
+001690      STRING " *** " DELIMITED BY SIZE
+001700              GR-REG-COUNT DELIMITED BY SIZE
+001710              " GENERATION(S) REGISTERED - SEE GENERATION-INDEX-"
+001720                      DELIMITED BY SIZE
+001730              "FILE FOR THE FULL RETENTION HISTORY ***"
+001740                      DELIMITED BY SIZE
+001750          INTO GR-PRINT-HOLD.
+001760      WRITE PRINT-REC FROM GR-PRINT-HOLD
+001770          AFTER ADVANCING 2 LINES.
+001780  D10-EXIT.
+001790      EXIT.
+                                                                                
+001800  E10-CLOSE-FILES SECTION.
+001810  E10-1-CLOSE.
+001820      CLOSE   GENERATION-CONTROL-FILE.
+001830      CLOSE   GENERATION-INDEX-FILE.
+001840      CLOSE   PRINT-FILE.
+001850  E10-EXIT.
+001860      EXIT.
+001870 
