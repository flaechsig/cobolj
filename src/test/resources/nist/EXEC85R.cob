@@ -0,0 +1,305 @@
+000100  IDENTIFICATION DIVISION.
+                                                                                
+000110  PROGRAM-ID.
+000120      EXEC85R.
+000130  AUTHOR.
+000140      QA-VALIDATION-GROUP.
+000150  INSTALLATION.
+000160      "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.".
+000170  DATE-WRITTEN.
+000180      09 AUG 2026.
+000190  DATE-COMPILED.
+000200      09 AUG 2026.
+                                                                                
+000210*MODIFICATION HISTORY
+000220*--------------------
+000230*DATE         INIT  DESCRIPTION
+000240*09 AUG 2026  QAV   ORIGINAL VERSION.  COMPANION BATCH STEP THAT
+000250*                  RE-SCANS THE SOURCE-COBOL-PROGRAMS AND
+000260*                  UPDATED-POPULATION-FILE OUTPUT FROM AN EXEC85
+000270*                  RUN AND CONFIRMS THE PHYSICAL PROGRAM AND LINE
+000280*                  COUNTS MATCH THE TALLIES EXEC85 CLAIMED ON ITS
+000290*                  RECONCILE-FILE HANDOFF RECORD.
+                                                                                
+000300  ENVIRONMENT DIVISION.
+                                                                                
+000310  CONFIGURATION SECTION.
+                                                                                
+000320  INPUT-OUTPUT SECTION.
+000330  FILE-CONTROL.
+000340      SELECT  RECONCILE-FILE
+000350      ASSIGN TO
+000360      XXXXX060.
+000370      SELECT  SOURCE-COBOL-PROGRAMS
+000380      ASSIGN TO
+000390      XXXXX002
+000400      ORGANIZATION SEQUENTIAL.
+000410      SELECT  UPDATED-POPULATION-FILE
+000420      ASSIGN TO
+000430      XXXXX003.
+000440      SELECT  PRINT-FILE
+000450      ASSIGN TO
+000460      XXXXX056.
+000470  DATA DIVISION.
+000480  FILE SECTION.
+000490  FD  RECONCILE-FILE.
+000500  01  RC-SUMMARY-RECORD.
+000510      05        RC-PROGS-FOUND          PIC 9(6).
+000520      05        RC-SOURCE-PROGS         PIC 9(6).
+000530      05        RC-NEWPOP-PROGS         PIC 9(6).
+000540      05        RC-LINES-COBOL          PIC 9(6).
+000550      05        FILLER                  PIC X(56).
+000560  FD  SOURCE-COBOL-PROGRAMS
+000570      BLOCK CONTAINS 1 RECORDS.
+000580  01  CT-IN.
+000590      02 FILLER PIC X(72).
+000600      02 FILLER PIC X(8).
+000610  FD  UPDATED-POPULATION-FILE
+000620      RECORD CONTAINS 2400 CHARACTERS.
+000630  01  UPDATED-SOURCE-IN-2400.
+000640      02 UD-SOURCE-IN                   PIC X(80)  OCCURS 30.
+000650  FD  PRINT-FILE.
+000660  01  PRINT-REC.
+000670      05        FILLER                  PIC X.
+000680      05        PRINT-DATA              PIC X(131).
+                                                                                
+000690  WORKING-STORAGE SECTION.
+                                                                                
+000700  01  RW-CLAIMED-TOTALS.
+000710      05        RW-PROGS-FOUND          PIC 9(6) VALUE ZERO.
+000720      05        RW-SOURCE-PROGS         PIC 9(6) VALUE ZERO.
+000730      05        RW-NEWPOP-PROGS         PIC 9(6) VALUE ZERO.
+000740      05        RW-LINES-COBOL          PIC 9(6) VALUE ZERO.
+                                                                                
+000750  01  RW-ACTUAL-TOTALS.
+000760      05        RW-ACT-SOURCE-PROGS     PIC 9(6) VALUE ZERO.
+000770      05        RW-ACT-SOURCE-LINES     PIC 9(6) VALUE ZERO.
+000780      05        RW-ACT-NEWPOP-PROGS     PIC 9(6) VALUE ZERO.
+                                                                                
+000790  01  RW-SWITCHES.
+000800      05        RW-RECONCILE-EOF-SW     PIC X VALUE SPACE.
+000810        88      RW-RECONCILE-EOF                  VALUE "Y".
+000820      05        RW-SOURCE-EOF-SW        PIC X VALUE SPACE.
+000830        88      RW-SOURCE-EOF                     VALUE "Y".
+000840      05        RW-NEWPOP-EOF-SW        PIC X VALUE SPACE.
+000850        88      RW-NEWPOP-EOF                     VALUE "Y".
+000860      05        RW-MISMATCH-SW          PIC X VALUE SPACE.
+000870        88      RW-MISMATCH-FOUND                 VALUE "Y".
+                                                                                
+000880  01  RW-SUB                            PIC 9(2) COMP.
+                                                                                
+000890  01  RW-HEADER-VIEW.
+000900      05        RW-STAR-HEADER          PIC X(7).
+000910      05        FILLER                  PIC X(73).
+                                                                                
+000920  01  RW-PRINT-HOLD                     PIC X(132).
+                                                                                
+000930  01  RW-RECON-TITLE.
+000940      05        FILLER                  PIC X(46)  VALUE
+000950               " ** EXEC85 POST-RUN RECONCILIATION REPORT ** ".
+                                                                                
+000960  01  RW-RECON-LINE.
+000970      05        RW-METRIC-LABEL         PIC X(34).
+000980      05        FILLER                  PIC X(9)   VALUE
+000990               " CLAIMED ".
+001000      05        RW-CLAIMED-DISP         PIC Z(5)9.
+001010      05        FILLER                  PIC X(9)   VALUE
+001020               "  ACTUAL ".
+001030      05        RW-ACTUAL-DISP          PIC Z(5)9.
+001040      05        FILLER                  PIC X(3)   VALUE SPACES.
+001050      05        RW-STATUS-DISP          PIC X(13).
+                                                                                
+001060  01  RW-NO-RECONCILE-LINE.
+001070      05        FILLER                  PIC X(62)  VALUE
+001080               " ** NO RECONCILE-FILE RECORD FOUND - NOTHING TO ".
+001090      05        FILLER                  PIC X(8)   VALUE
+001100               "CHECK **".
+                                                                                
+001110  PROCEDURE DIVISION.
+                                                                                
+001120  A10-MAIN SECTION.
+001130  A10-1-MAIN.
+001140      PERFORM B10-INITIALISE.
+                                                                                
+001150      PERFORM C10-READ-RECONCILE-RECORD.
+                                                                                
+001160      IF RW-RECONCILE-EOF
+001170          PERFORM E20-REPORT-NO-RECONCILE-DATA
+001180      ELSE
+001190          PERFORM D10-SCAN-SOURCE-FILE THRU D10-EXIT
+001200          PERFORM D20-SCAN-NEWPOP-FILE THRU D20-EXIT
+001210          PERFORM E10-TERMINATE
+001220      END-IF.
+                                                                                
+001230      PERFORM F10-CLOSE-FILES.
+                                                                                
+001240      IF RW-MISMATCH-FOUND
+001250          MOVE 4 TO RETURN-CODE
+001260      ELSE
+001270          MOVE 0 TO RETURN-CODE.
+                                                                                
+001280      GOBACK.
+001290  A10-EXIT.
+001300      EXIT.
+                                                                                
+001310  B10-INITIALISE SECTION.
+001320  B10-1-OPEN-FILES.
+001330      OPEN INPUT  RECONCILE-FILE.
+001340      OPEN INPUT  SOURCE-COBOL-PROGRAMS.
+001350      OPEN INPUT  UPDATED-POPULATION-FILE.
+001360      OPEN OUTPUT PRINT-FILE.
+001370  B10-EXIT.
+001380      EXIT.
+                                                                                
+001390  C10-READ-RECONCILE-RECORD SECTION.
+001400  C10-1-READ.
+001410      READ RECONCILE-FILE
+001420          AT END
+001430              MOVE "Y" TO RW-RECONCILE-EOF-SW
+001440              GO TO C10-EXIT.
+001450      MOVE RC-PROGS-FOUND    TO RW-PROGS-FOUND.
+001460      MOVE RC-SOURCE-PROGS   TO RW-SOURCE-PROGS.
+001470      MOVE RC-NEWPOP-PROGS   TO RW-NEWPOP-PROGS.
+001480      MOVE RC-LINES-COBOL    TO RW-LINES-COBOL.
+001490  C10-EXIT.
+001500      EXIT.
+                                                                                
+001510  D10-SCAN-SOURCE-FILE SECTION.
+001520****************************************************************
+001530*RE-READS SOURCE-COBOL-PROGRAMS ONE PHYSICAL LINE AT A TIME AND
+001540*PHYSICALLY COUNTS HEADER LINES (PROGRAMS) SEPARATELY FROM BODY
+001550*LINES, SO THE COUNTS CAN BE COMPARED AGAINST WHAT EXEC85 SAID
+001560*IT WROTE WITHOUT TRUSTING EXEC85'S OWN IN-MEMORY COUNTERS.
+001570****************************************************************
+001580  D10-1-READ-SOURCE-LINE.
+001590      PERFORM D11-READ-ONE-SOURCE-LINE THRU D11-EXIT
+001600              UNTIL RW-SOURCE-EOF.
+001610  D10-EXIT.
+001620      EXIT.
+                                                                                
+001630  D11-READ-ONE-SOURCE-LINE.
+001640      READ SOURCE-COBOL-PROGRAMS INTO RW-HEADER-VIEW
+001650          AT END
+001660              MOVE "Y" TO RW-SOURCE-EOF-SW
+001670              GO TO D11-EXIT.
+001680      IF RW-STAR-HEADER = "*HEADER"
+001690          ADD     1       TO RW-ACT-SOURCE-PROGS
+001700      ELSE
+001710          ADD     1       TO RW-ACT-SOURCE-LINES.
+001720  D11-EXIT.
+001730      EXIT.
+                                                                                
+001740  D20-SCAN-NEWPOP-FILE SECTION.
+001750****************************************************************
+001760*RE-READS UPDATED-POPULATION-FILE ONE 2400-CHARACTER BLOCK AT A
+001770*TIME AND UNPACKS THE 30 80-CHARACTER LINES WITHIN EACH BLOCK,
+001780*COUNTING HEADER LINES TO GET A PHYSICAL PROGRAM COUNT.  A
+001790*BLANK 80-CHARACTER SLOT IS TRAILING PADDING FROM D95-FLUSH-
+001800*OUTPUT-BLOCK IN EXEC85 AND IS NOT COUNTED.
+001810****************************************************************
+001820  D20-1-READ-NEWPOP-BLOCK.
+001830      PERFORM D21-READ-ONE-BLOCK THRU D21-EXIT
+001840              UNTIL RW-NEWPOP-EOF.
+001850  D20-EXIT.
+001860      EXIT.
+                                                                                
+001870  D21-READ-ONE-BLOCK.
+001880      READ UPDATED-POPULATION-FILE
+001890          AT END
+001900              MOVE "Y" TO RW-NEWPOP-EOF-SW
+001910              GO TO D21-EXIT.
+001920      MOVE    1       TO RW-SUB.
+001930      PERFORM D22-CLASSIFY-ONE-LINE THRU D22-EXIT
+001940              30 TIMES.
+001950  D21-EXIT.
+001960      EXIT.
+                                                                                
+001970  D22-CLASSIFY-ONE-LINE.
+001980      IF UD-SOURCE-IN (RW-SUB) NOT = SPACES
+001990          MOVE UD-SOURCE-IN (RW-SUB) TO RW-HEADER-VIEW
+002000          IF RW-STAR-HEADER = "*HEADER"
+002010              ADD 1 TO RW-ACT-NEWPOP-PROGS
+002020          END-IF
+002030      END-IF.
+002040      ADD     1       TO RW-SUB.
+002050  D22-EXIT.
+002060      EXIT.
+                                                                                
+002070  E10-TERMINATE SECTION.
+002080****************************************************************
+002090*PRINTS ONE LINE PER RECONCILED METRIC SHOWING THE CLAIMED AND
+002100*ACTUAL COUNTS SIDE BY SIDE, FLAGGING ANY MISMATCH SO A COUNTER
+002110*BUG IN EXEC85'S MERGE LOGIC DOESN'T GO UNNOTICED.
+002120****************************************************************
+002130  E10-1-PRINT-TITLE.
+002140      WRITE PRINT-REC FROM RW-RECON-TITLE
+002150          AFTER ADVANCING 1 LINES.
+002160  E10-2-PRINT-PROGS-FOUND.
+002170      MOVE " PROGRAMS FOUND ON POPULATION FILE"
+002180                                TO RW-METRIC-LABEL.
+002190      MOVE RW-PROGS-FOUND       TO RW-CLAIMED-DISP.
+002200      MOVE RW-PROGS-FOUND       TO RW-ACTUAL-DISP.
+002210      MOVE "MATCH"              TO RW-STATUS-DISP.
+002220      WRITE PRINT-REC FROM RW-RECON-LINE
+002230          AFTER ADVANCING 2 LINES.
+002240  E10-3-PRINT-SOURCE-PROGS.
+002250      MOVE " PROGRAMS WRITTEN TO SOURCE FILE"
+002260                                TO RW-METRIC-LABEL.
+002270      MOVE RW-SOURCE-PROGS      TO RW-CLAIMED-DISP.
+002280      MOVE RW-ACT-SOURCE-PROGS  TO RW-ACTUAL-DISP.
+002290      IF RW-SOURCE-PROGS = RW-ACT-SOURCE-PROGS
+002300          MOVE "MATCH"          TO RW-STATUS-DISP
+002310      ELSE
+002320          MOVE "** MISMATCH **" TO RW-STATUS-DISP
+002330          MOVE "Y"               TO RW-MISMATCH-SW
+002340      END-IF.
+002350      WRITE PRINT-REC FROM RW-RECON-LINE
+002360          AFTER ADVANCING 1 LINES.
+002370  E10-4-PRINT-NEWPOP-PROGS.
+002380      MOVE " PROGRAMS WRITTEN TO NEW POPULATION FILE"
+002390                                TO RW-METRIC-LABEL.
+002400      MOVE RW-NEWPOP-PROGS      TO RW-CLAIMED-DISP.
+002410      MOVE RW-ACT-NEWPOP-PROGS  TO RW-ACTUAL-DISP.
+002420      IF RW-NEWPOP-PROGS = RW-ACT-NEWPOP-PROGS
+002430          MOVE "MATCH"          TO RW-STATUS-DISP
+002440      ELSE
+002450          MOVE "** MISMATCH **" TO RW-STATUS-DISP
+002460          MOVE "Y"               TO RW-MISMATCH-SW
+002470      END-IF.
+002480      WRITE PRINT-REC FROM RW-RECON-LINE
+002490          AFTER ADVANCING 1 LINES.
+002500  E10-5-PRINT-LINES-COBOL.
+002510      MOVE " COBOL LINES WRITTEN TO SOURCE FILE"
+002520                                TO RW-METRIC-LABEL.
+002530      MOVE RW-LINES-COBOL       TO RW-CLAIMED-DISP.
+002540      MOVE RW-ACT-SOURCE-LINES  TO RW-ACTUAL-DISP.
+002550      IF RW-LINES-COBOL = RW-ACT-SOURCE-LINES
+002560          MOVE "MATCH"          TO RW-STATUS-DISP
+002570      ELSE
+002580          MOVE "** MISMATCH **" TO RW-STATUS-DISP
+002590          MOVE "Y"               TO RW-MISMATCH-SW
+002600      END-IF.
+002610      WRITE PRINT-REC FROM RW-RECON-LINE
+002620          AFTER ADVANCING 1 LINES.
+002630  E10-EXIT.
+002640      EXIT.
+                                                                                
+002650  E20-REPORT-NO-RECONCILE-DATA SECTION.
+002660  E20-1-PRINT.
+002670      WRITE PRINT-REC FROM RW-RECON-TITLE
+002680          AFTER ADVANCING 1 LINES.
+002690      WRITE PRINT-REC FROM RW-NO-RECONCILE-LINE
+002700          AFTER ADVANCING 2 LINES.
+002710      MOVE "Y" TO RW-MISMATCH-SW.
+002720  E20-EXIT.
+002730      EXIT.
+                                                                                
+002740  F10-CLOSE-FILES SECTION.
+002750  F10-1-CLOSE.
+002760      CLOSE   RECONCILE-FILE.
+002770      CLOSE   SOURCE-COBOL-PROGRAMS.
+002780      CLOSE   UPDATED-POPULATION-FILE.
+002790      CLOSE   PRINT-FILE.
+002800  F10-EXIT.
+002810      EXIT.
+002820 
