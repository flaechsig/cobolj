@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.
+                                                                                
+000110 PROGRAM-ID.
+000120     EXEC85A.
+000130 AUTHOR.
+000140     QA-VALIDATION-GROUP.
+000150 INSTALLATION.
+000160     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.".
+000170 DATE-WRITTEN.
+000180     09 AUG 2026.
+000190 DATE-COMPILED.
+000200     09 AUG 2026.
+                                                                                
+000210*MODIFICATION HISTORY
+000220*--------------------
+000230*DATE         INIT  DESCRIPTION
+000240*09 AUG 2026  QAV   ORIGINAL VERSION.  STANDALONE ON-CALL ALERTING
+000250*                 COMPANION THAT READS THIS RUN'S SUMMARY-FILE EXIT
+000260*                 RECORD, CARRIES A CONSECUTIVE-FAILURE COUNT FORWARD
+000270*                 ON A PERSISTENT FAILURE-TRACK-FILE, AND RAISES A
+000280*                 PRINTED ALERT (AND A NONZERO RETURN CODE) ONCE TWO
+000290*                 OR MORE CONSECUTIVE RUNS HAVE FAILED, SO THE
+000300*                 NIGHTLY JOB STREAM CAN NOTIFY THE ON-CALL OPERATOR
+000310*                 WITHOUT WAITING FOR SOMEONE TO NOTICE A STALE
+000320*                 REPORT.
+                                                                                
+000330 ENVIRONMENT DIVISION.
+                                                                                
+000340 CONFIGURATION SECTION.
+                                                                                
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT  SUMMARY-FILE
+000380     ASSIGN TO
+000390     XXXXX106.
+000400****************************************************************
+000410*FAILURE-TRACK-FILE IS THE PERSISTED CONSECUTIVE-FAILURE COUNT
+000420*CARRIED FORWARD FROM THE PREVIOUS RUN, READ THE SAME WAY EXEC85
+000430*CARRIES SWITCH-BASELINE-FILE AND SELECTION-BASELINE-FILE
+000440*FORWARD.  OPTIONAL SO A SITE'S VERY FIRST RUN OF THIS STEP HAS
+000450*NOTHING TO COMPARE AGAINST.
+000460****************************************************************
+000470     SELECT  OPTIONAL FAILURE-TRACK-FILE
+000480     ASSIGN TO
+000490     XXXXX108.
+000500     SELECT  FAILURE-TRACK-FILE-OUT
+000510     ASSIGN TO
+000520     XXXXX109.
+000530     SELECT  PRINT-FILE
+000540     ASSIGN TO
+000550     XXXXX110.
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  SUMMARY-FILE.
+000590****************************************************************
+000600*SAME LAYOUT EXEC85'S E10-1D-WRITE-SUMMARY-RECORD WRITES -- THIS
+000610*RUN'S STRUCTURED EXIT SUMMARY, READ HERE JUST LONG ENOUGH TO SEE
+000620*WHETHER SM-ERROR-COUNT FLAGGED A FAILURE.
+000630****************************************************************
+000640 01  SM-SUMMARY-RECORD.
+000650     02 SM-PROGS-FOUND               PIC 9(6).
+000660     02 SM-SOURCE-PROGS              PIC 9(6).
+000670     02 SM-NEWPOP-PROGS              PIC 9(6).
+000680     02 SM-ERROR-COUNT               PIC 9(1).
+000690     02 SM-WARNING-COUNT             PIC 9(6).
+000700     02 FILLER                       PIC X(47).
+000710 FD  FAILURE-TRACK-FILE.
+000720 01  FT-TRACK-RECORD-IN.
+000730     02 FT-IN-STREAK                 PIC 9(4).
+000740     02 FT-IN-LAST-RUN-DATE          PIC 9(8).
+000750     02 FILLER                       PIC X(20).
+000760 FD  FAILURE-TRACK-FILE-OUT.
+000770 01  FT-TRACK-RECORD-OUT.
+000780     02 FT-OUT-STREAK                PIC 9(4).
+000790     02 FT-OUT-LAST-RUN-DATE         PIC 9(8).
+000800     02 FILLER                       PIC X(20).
+000810 FD  PRINT-FILE.
+000820 01  PRINT-REC.
+000830     05        FILLER                  PIC X.
+000840     05        PRINT-DATA              PIC X(131).
+                                                                                
+000850 WORKING-STORAGE SECTION.
+                                                                                
+000860 01  AW-TODAY                          PIC 9(8) VALUE ZERO.
+                                                                                
+000870 01  AW-SWITCHES.
+000880     05        AW-SUMMARY-EOF-SW       PIC X VALUE SPACE.
+000890       88      AW-SUMMARY-EOF                      VALUE "Y".
+000900     05        AW-TRACK-EOF-SW         PIC X VALUE SPACE.
+000910       88      AW-TRACK-EOF                        VALUE "Y".
+                                                                                
+000920 01  AW-ALERT-THRESHOLD                PIC 9(4) VALUE 2.
+                                                                                
+000930 01  AW-IN-STREAK                      PIC 9(4) VALUE ZERO.
+000940 01  AW-NEW-STREAK                     PIC 9(4) VALUE ZERO.
+                                                                                
+000950 01  AW-PRINT-HOLD                     PIC X(132).
+                                                                                
+000960 01  AW-TITLE-LINE.
+000970     05        FILLER                  PIC X(50)  VALUE
+000980              " ** EXEC85A ON-CALL FAILURE ALERT MONITOR **".
+                                                                                
+000990 PROCEDURE DIVISION.
+                                                                                
+001000 A10-MAIN SECTION.
+001010 A10-1-MAIN.
+001020     PERFORM B10-INITIALIZE.
+                                                                                
+001030     PERFORM C10-READ-SUMMARY-RECORD.
+001040     PERFORM C20-READ-FAILURE-TRACK.
+                                                                                
+001050     PERFORM D10-UPDATE-STREAK.
+001060     PERFORM D20-WRITE-TRACK-RECORD.
+                                                                                
+001070     PERFORM E10-REPORT.
+001080     PERFORM F10-CLOSE-FILES.
+                                                                                
+001090     IF AW-NEW-STREAK >= AW-ALERT-THRESHOLD
+001100         MOVE 16 TO RETURN-CODE
+001110     ELSE
+001120         MOVE 0 TO RETURN-CODE.
+                                                                                
+001130     GOBACK.
+001140 A10-EXIT.
+001150     EXIT.
+                                                                                
+001160 B10-INITIALIZE SECTION.
+001170 B10-1-OPEN-FILES.
+001180     OPEN INPUT  SUMMARY-FILE.
+001190     OPEN INPUT  FAILURE-TRACK-FILE.
+001200     OPEN OUTPUT FAILURE-TRACK-FILE-OUT.
+001210     OPEN OUTPUT PRINT-FILE.
+001220     ACCEPT   AW-TODAY FROM DATE YYYYMMDD.
+001230 B10-EXIT.
+001240     EXIT.
+                                                                                
+001250 C10-READ-SUMMARY-RECORD SECTION.
+001260 C10-1-READ.
+001270     READ SUMMARY-FILE
+001280         AT END
+001290             MOVE "Y"  TO AW-SUMMARY-EOF-SW
+001300             MOVE ZERO TO SM-ERROR-COUNT
+001310             GO TO C10-EXIT.
+001320 C10-EXIT.
+001330     EXIT.
+                                                                                
+001340 C20-READ-FAILURE-TRACK SECTION.
+001350****************************************************************
+001360*FAILURE-TRACK-FILE IS OPTIONAL -- A SITE'S FIRST RUN OF THIS
+001370*STEP LEAVES NOTHING TO READ, SO A MISSING OR EMPTY FILE IS
+001380*TREATED THE SAME AS A ZERO STARTING STREAK RATHER THAN AN ERROR.
+001390****************************************************************
+001400 C20-1-READ.
+001410     READ FAILURE-TRACK-FILE
+001420         AT END
+001430             MOVE "Y"  TO AW-TRACK-EOF-SW
+001440             MOVE ZERO TO AW-IN-STREAK
+001450             GO TO C20-EXIT.
+001460     MOVE FT-IN-STREAK TO AW-IN-STREAK.
+001470 C20-EXIT.
+001480     EXIT.
+                                                                                
+001490 D10-UPDATE-STREAK SECTION.
+001500****************************************************************
+001510*SM-ERROR-COUNT IS THE SAME ERROR INDICATOR EXEC85'S OWN
+001520*E10-4-SET-RETURN-CODE USES TO SET ITS RC=8 ERROR CATEGORY --
+001530*CHECKING IT HERE RATHER THAN RE-DERIVING FAILURE FROM SCRATCH
+001540*KEEPS THIS STEP'S NOTION OF "FAILED" IN LOCKSTEP WITH EXEC85'S.
+001550****************************************************************
+001560 D10-1-COMPUTE.
+001570     IF SM-ERROR-COUNT > ZERO
+001580         COMPUTE AW-NEW-STREAK = AW-IN-STREAK + 1
+001590     ELSE
+001600         MOVE ZERO TO AW-NEW-STREAK.
+001610 D10-EXIT.
+001620     EXIT.
+                                                                                
+001630 D20-WRITE-TRACK-RECORD SECTION.
+001640 D20-1-WRITE.
+001650     MOVE AW-NEW-STREAK TO FT-OUT-STREAK.
+001660     MOVE AW-TODAY      TO FT-OUT-LAST-RUN-DATE.
+001670     WRITE FT-TRACK-RECORD-OUT.
+001680 D20-EXIT.
+001690     EXIT.
+                                                                                
+001700 E10-REPORT SECTION.
+001710 E10-1-PRINT-TITLE.
+001720     WRITE PRINT-REC FROM AW-TITLE-LINE
+001730         AFTER ADVANCING 1 LINES.
+001740 E10-2-PRINT-STATUS.
+001750     MOVE SPACES TO AW-PRINT-HOLD.
+001760     IF SM-ERROR-COUNT > ZERO
+001770         STRING " *** LAST RUN FAILED -- CONSECUTIVE FAILURE "
+001780                     DELIMITED BY SIZE
+001790                 "COUNT IS NOW " DELIMITED BY SIZE
+001800                 AW-NEW-STREAK DELIMITED BY SIZE
+001810                 " ***" DELIMITED BY SIZE
+001820             INTO AW-PRINT-HOLD
+001830     ELSE
+001840         STRING " *** LAST RUN COMPLETED SUCCESSFULLY -- FAILURE "
+001850                     DELIMITED BY SIZE
+001860                 "COUNT RESET TO ZERO ***" DELIMITED BY SIZE
+001870             INTO AW-PRINT-HOLD
+001880     END-IF.
+001890     WRITE PRINT-REC FROM AW-PRINT-HOLD
+001900         AFTER ADVANCING 2 LINES.
+001910 E10-3-PRINT-ALERT.
+001920     IF AW-NEW-STREAK >= AW-ALERT-THRESHOLD
+001930         MOVE SPACES TO AW-PRINT-HOLD
+001940         STRING " **** ALERT - EXEC85 HAS FAILED "
+001950                     DELIMITED BY SIZE
+001960                 AW-NEW-STREAK DELIMITED BY SIZE
+001970                 " CONSECUTIVE RUNS - NOTIFY THE ON-CALL "
+001980                     DELIMITED BY SIZE
+001990                 "OPERATOR **** " DELIMITED BY SIZE
+002000             INTO AW-PRINT-HOLD
+002010         WRITE PRINT-REC FROM AW-PRINT-HOLD
+002020             AFTER ADVANCING 2 LINES
+002030     END-IF.
+002040 E10-EXIT.
+002050     EXIT.
+                                                                                
+002060 F10-CLOSE-FILES SECTION.
+002070 F10-1-CLOSE.
+002080     CLOSE   SUMMARY-FILE.
+002090     CLOSE   FAILURE-TRACK-FILE.
+002100     CLOSE   FAILURE-TRACK-FILE-OUT.
+002110     CLOSE   PRINT-FILE.
+002120 F10-EXIT.
+002130     EXIT.
+002140 
