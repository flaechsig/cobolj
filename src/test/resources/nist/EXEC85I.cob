@@ -0,0 +1,270 @@
+000100  IDENTIFICATION DIVISION.
+                                                                                
+000110  PROGRAM-ID.
+000120      EXEC85I.
+000130  AUTHOR.
+000140      QA-VALIDATION-GROUP.
+000150  INSTALLATION.
+000160      "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.".
+000170  DATE-WRITTEN.
+000180      09 AUG 2026.
+000190  DATE-COMPILED.
+000200      09 AUG 2026.
+                                                                                
+000210*MODIFICATION HISTORY
+000220*--------------------
+000230*DATE         INIT  DESCRIPTION
+000240*09 AUG 2026  QAV   ORIGINAL VERSION.  STANDALONE REORGANIZATION
+000250*                  COMPANION THAT CONDENSES THE SEQUENTIAL
+000260*                  POPULATION-FILE LIBRARY (ONE 80-CHARACTER
+000270*                  RECORD PER SOURCE LINE) INTO POPULATION-
+000280*                  INDEXED-FILE, ONE RECORD PER WC-PROG-ID, KEYED
+000290*                  FOR DIRECT ACCESS BY EXEC85L AND ANY OTHER
+000300*                  COMPANION THAT NEEDS A SINGLE PROGRAM WITHOUT
+000310*                  A FULL SEQUENTIAL PASS OVER THE LIBRARY.  RUN
+000320*                  WHENEVER POPULATION-FILE IS REFRESHED SO THE
+000330*                  INDEXED COPY STAYS IN STEP WITH IT.
+                                                                                
+000340  ENVIRONMENT DIVISION.
+                                                                                
+000350  CONFIGURATION SECTION.
+                                                                                
+000360  INPUT-OUTPUT SECTION.
+000370  FILE-CONTROL.
+000380      SELECT  OPTIONAL POPULATION-FILE
+000390      ASSIGN TO
+000400      XXXXX001.
+000410 *> ***************************************************************
+000420 *> POPULATION-INDEXED-FILE IS BUILT FRESH ON EVERY RUN -- THE JCL
+000430 *> GIVES IT A DISP OF (NEW,CATLG,CATLG) OR (MOD,CATLG,CATLG) AFTER
+000440 *> AN IDCAMS DELETE, NOT THE APPEND-STYLE DISP=MOD USED FOR
+000450 *> EXEC85's LOG-FILE/TREND-LOG-FILE, BECAUSE THIS FILE IS A
+000460 *> COMPLETE REPLACEMENT OF THE INDEX, NOT AN ACCUMULATING LOG.
+000470 *> ***************************************************************
+000480      SELECT  POPULATION-INDEXED-FILE
+000490      ASSIGN TO
+000500      XXXXX102
+000510      ORGANIZATION IS INDEXED
+000520      ACCESS MODE IS SEQUENTIAL
+000530      RECORD KEY IS PX-PROG-ID
+000540      FILE STATUS IS IX-INDEXFILE-STATUS.
+000550      SELECT  PRINT-FILE
+000560      ASSIGN TO
+000570      XXXXX103.
+000580  DATA DIVISION.
+000590  FILE SECTION.
+000600  FD  POPULATION-FILE.
+000610 *>    RECORD CONTAINS 2400 CHARACTERS.
+000620  01  SOURCE-IN-2400.
+000630      02 SOURCE-IN                      PIC X(80).
+000640 *>                                              OCCURS 30.
+000650  FD  POPULATION-INDEXED-FILE.
+000660  01  PX-RECORD.
+000670      05        PX-PROG-ID              PIC X(6).
+000680      05        PX-HEADER-LINE          PIC X(80).
+000690      05        PX-LINE-COUNT           PIC 9(4) COMP.
+000700      05        PX-LINE                 PIC X(80)
+000710                    OCCURS 1 TO 800 TIMES
+000720                    DEPENDING ON PX-LINE-COUNT.
+000730  FD  PRINT-FILE.
+000740  01  PRINT-REC.
+000750      05        FILLER                  PIC X.
+000760      05        PRINT-DATA              PIC X(131).
+                                                                                
+000770  WORKING-STORAGE SECTION.
+                                                                                
+000780  01  IX-INDEXFILE-STATUS                PIC XX VALUE ZEROES.
+                                                                                
+000790  01  IX-1                               PIC X(80).
+000800  01  IX-HEADER REDEFINES IX-1.
+000810      05        IX-STAR-HEADER           PIC X(7).
+000820      05        FILLER                   PIC X.
+000830      05        FILLER                   PIC X(5).
+000840      05        FILLER                   PIC X.
+000850      05        IX-PROG-ID               PIC X(6).
+000860      05        FILLER                   PIC X(60).
+                                                                                
+000870  01  IX-SWITCHES.
+000880      05        IX-POPFILE-EOF-SW        PIC X VALUE SPACE.
+000890        88      IX-POPFILE-EOF                      VALUE "Y".
+000900      05        IX-PENDING-SW            PIC X VALUE SPACE.
+000910        88      IX-HAVE-PENDING                      VALUE "Y".
+                                                                                
+000920  01  IX-CURRENT-PROG-ID                 PIC X(6) VALUE SPACES.
+000930  01  IX-HEADER-HOLD                     PIC X(80) VALUE SPACES.
+000940  01  IX-LINE-COUNT                      PIC 9(4) COMP VALUE ZERO.
+000950  01  IX-LINE-TABLE.
+000960      05        IX-LINE                 PIC X(80) OCCURS 800.
+000970  01  IX-SUB                             PIC 9(4) COMP VALUE ZERO.
+                                                                                
+000980  01  IX-PROGRAMS-FOUND                  PIC 9(5) VALUE ZERO.
+000990  01  IX-RECORDS-WRITTEN                 PIC 9(5) VALUE ZERO.
+001000  01  IX-DUPLICATES-REJECTED             PIC 9(5) VALUE ZERO.
+001010  01  IX-LINES-TRUNCATED                 PIC 9(5) VALUE ZERO.
+                                                                                
+001020  01  IX-PRINT-HOLD                      PIC X(132).
+                                                                                
+001030  01  IX-TITLE-LINE.
+001040      05        FILLER                  PIC X(48)  VALUE
+001050               " ** EXEC85I POPULATION INDEX BUILD REPORT **".
+                                                                                
+001060  PROCEDURE DIVISION.
+                                                                                
+001070  A10-MAIN SECTION.
+001080  A10-1-MAIN.
+001090      PERFORM B10-INITIALIZE.
+                                                                                
+001100      PERFORM C10-BUILD-INDEX THRU C10-EXIT.
+                                                                                
+001110      PERFORM D10-PRINT-TOTALS.
+001120      PERFORM E10-CLOSE-FILES.
+001130      MOVE ZERO TO RETURN-CODE.
+001140      GOBACK.
+001150  A10-EXIT.
+001160      EXIT.
+                                                                                
+001170  B10-INITIALIZE SECTION.
+001180  B10-1-OPEN-FILES.
+001190      OPEN INPUT  POPULATION-FILE.
+001200      OPEN OUTPUT POPULATION-INDEXED-FILE.
+001210      OPEN OUTPUT PRINT-FILE.
+001220      WRITE PRINT-REC FROM IX-TITLE-LINE
+001230          AFTER ADVANCING 1 LINES.
+001240  B10-EXIT.
+001250      EXIT.
+                                                                                
+001260  C10-BUILD-INDEX SECTION.
+001270 *> ***************************************************************
+001280 *> ONE SEQUENTIAL PASS OVER POPULATION-FILE, ACCUMULATING EACH
+001290 *> PROGRAM'S HEADER AND SOURCE LINES IN WORKING STORAGE UNTIL THE
+001300 *> NEXT *HEADER (OR END OF FILE) CLOSES IT OUT, THEN WRITING ONE
+001310 *> POPULATION-INDEXED-FILE RECORD KEYED ON WC-PROG-ID.
+001320 *> ***************************************************************
+001330  C10-1-READ.
+001340      PERFORM C11-READ-ONE-LINE THRU C11-EXIT
+001350              UNTIL IX-POPFILE-EOF.
+001360      IF IX-HAVE-PENDING
+001370          PERFORM C20-FLUSH-PENDING-PROGRAM THRU C20-EXIT
+001380      END-IF.
+001390  C10-EXIT.
+001400      EXIT.
+                                                                                
+001410  C11-READ-ONE-LINE.
+001420      READ POPULATION-FILE INTO IX-1
+001430          AT END
+001440              MOVE "Y" TO IX-POPFILE-EOF-SW
+001450              GO TO C11-EXIT.
+001460      IF IX-STAR-HEADER = "*HEADER"
+001470          PERFORM C12-START-NEW-PROGRAM THRU C12-EXIT
+001480      ELSE
+001490          PERFORM C13-ACCUMULATE-LINE THRU C13-EXIT.
+001500  C11-EXIT.
+001510      EXIT.
+                                                                                
+001520  C12-START-NEW-PROGRAM.
+001530      IF IX-HAVE-PENDING
+001540          PERFORM C20-FLUSH-PENDING-PROGRAM THRU C20-EXIT
+001550      END-IF.
+001560      MOVE IX-1       TO IX-HEADER-HOLD.
+001570      MOVE IX-PROG-ID TO IX-CURRENT-PROG-ID.
+001580      MOVE ZERO       TO IX-LINE-COUNT.
+001590      MOVE "Y"        TO IX-PENDING-SW.
+001600      ADD     1       TO IX-PROGRAMS-FOUND.
+001610  C12-EXIT.
+001620      EXIT.
+                                                                                
+001630  C13-ACCUMULATE-LINE.
+001640      IF IX-HAVE-PENDING
+001650          IF IX-LINE-COUNT >= 800
+001660              PERFORM C14-REPORT-LINE-OVERFLOW THRU C14-EXIT
+001670          ELSE
+001680              ADD     1   TO IX-LINE-COUNT
+001690              MOVE IX-1   TO IX-LINE (IX-LINE-COUNT)
+001700          END-IF
+001710      END-IF.
+001720  C13-EXIT.
+001730      EXIT.
+                                                                                
+001740  C14-REPORT-LINE-OVERFLOW.
+001750      ADD     1   TO IX-LINES-TRUNCATED.
+001760      MOVE SPACES TO IX-PRINT-HOLD.
+001770      STRING " ** PROGRAM " DELIMITED BY SIZE
+001780              IX-CURRENT-PROG-ID DELIMITED BY SIZE
+001790              " EXCEEDS 800-LINE INDEX CAPACITY - LINE DROPPED **"
+001800                      DELIMITED BY SIZE
+001810          INTO IX-PRINT-HOLD.
+001820      WRITE PRINT-REC FROM IX-PRINT-HOLD
+001830          AFTER ADVANCING 1 LINES.
+001840  C14-EXIT.
+001850      EXIT.
+                                                                                
+001860  C20-FLUSH-PENDING-PROGRAM SECTION.
+001870  C20-1-FLUSH.
+001880      MOVE IX-CURRENT-PROG-ID TO PX-PROG-ID.
+001890      MOVE IX-HEADER-HOLD     TO PX-HEADER-LINE.
+001900      MOVE IX-LINE-COUNT      TO PX-LINE-COUNT.
+001910      PERFORM C21-COPY-ONE-LINE THRU C21-EXIT
+001920              VARYING IX-SUB FROM 1 BY 1
+001930              UNTIL IX-SUB > IX-LINE-COUNT.
+001940      WRITE PX-RECORD
+001950          INVALID KEY
+001960              PERFORM C22-REPORT-DUPLICATE THRU C22-EXIT.
+001970      IF IX-INDEXFILE-STATUS = "00"
+001980          ADD     1   TO IX-RECORDS-WRITTEN
+001990      END-IF.
+002000      MOVE SPACE TO IX-PENDING-SW.
+002010  C20-EXIT.
+002020      EXIT.
+                                                                                
+002030  C21-COPY-ONE-LINE.
+002040      MOVE IX-LINE (IX-SUB) TO PX-LINE (IX-SUB).
+002050  C21-EXIT.
+002060      EXIT.
+                                                                                
+002070  C22-REPORT-DUPLICATE.
+002080      ADD     1   TO IX-DUPLICATES-REJECTED.
+002090      MOVE SPACES TO IX-PRINT-HOLD.
+002100      STRING " ** DUPLICATE PROGRAM-ID " DELIMITED BY SIZE
+002110              PX-PROG-ID DELIMITED BY SIZE
+002120              " REJECTED BY POPULATION-INDEXED-FILE **"
+002130                      DELIMITED BY SIZE
+002140          INTO IX-PRINT-HOLD.
+002150      WRITE PRINT-REC FROM IX-PRINT-HOLD
+002160          AFTER ADVANCING 1 LINES.
+002170  C22-EXIT.
+002180      EXIT.
+                                                                                
+002190  D10-PRINT-TOTALS SECTION.
+002200  D10-1-PRINT.
+002210      MOVE SPACES TO IX-PRINT-HOLD.
+002220      STRING " *** " DELIMITED BY SIZE
+002230              IX-PROGRAMS-FOUND DELIMITED BY SIZE
+002240              " PROGRAM(S) FOUND, " DELIMITED BY SIZE
+002250              IX-RECORDS-WRITTEN DELIMITED BY SIZE
+002260              " INDEXED, " DELIMITED BY SIZE
+002270              IX-DUPLICATES-REJECTED DELIMITED BY SIZE
+002280              " DUPLICATE(S) REJECTED ***" DELIMITED BY SIZE
+002290          INTO IX-PRINT-HOLD.
+002300      WRITE PRINT-REC FROM IX-PRINT-HOLD
+002310          AFTER ADVANCING 2 LINES.
+002320      IF IX-LINES-TRUNCATED > ZERO
+002330          MOVE SPACES TO IX-PRINT-HOLD
+002340          STRING " *** " DELIMITED BY SIZE
+002350                  IX-LINES-TRUNCATED DELIMITED BY SIZE
+002360                  " SOURCE LINE(S) DROPPED FOR CAPACITY ***"
+002370                          DELIMITED BY SIZE
+002380              INTO IX-PRINT-HOLD
+002390          WRITE PRINT-REC FROM IX-PRINT-HOLD
+002400              AFTER ADVANCING 1 LINES
+002410      END-IF.
+002420  D10-EXIT.
+002430      EXIT.
+                                                                                
+002440  E10-CLOSE-FILES SECTION.
+002450  E10-1-CLOSE.
+002460      CLOSE   POPULATION-FILE.
+002470      CLOSE   POPULATION-INDEXED-FILE.
+002480      CLOSE   PRINT-FILE.
+002490  E10-EXIT.
+002500      EXIT.
+002510 
