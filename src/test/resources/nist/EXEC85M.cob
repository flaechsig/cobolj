@@ -0,0 +1,223 @@
+000100  IDENTIFICATION DIVISION.
+                                                                                
+000110  PROGRAM-ID.
+000120      EXEC85M.
+000130  AUTHOR.
+000140      QA-VALIDATION-GROUP.
+000150  INSTALLATION.
+000160      "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.".
+000170  DATE-WRITTEN.
+000180      09 AUG 2026.
+000190  DATE-COMPILED.
+000200      09 AUG 2026.
+                                                                                
+000210*MODIFICATION HISTORY
+000220*--------------------
+000230*DATE         INIT  DESCRIPTION
+000240*09 AUG 2026  QAV   ORIGINAL VERSION.  STANDALONE COVERAGE-MATRIX
+000250*                  COMPANION THAT SCANS POPULATION-FILE AND COUNTS
+000260*                  PROGRAMS BY WC-MODULE/WC-LEVEL, SO A MOD/MOX
+000270*                  SUBSET CAN BE CHOSEN FROM ACTUAL COVERAGE
+000280*                  INSTEAD OF FROM MEMORY.
+                                                                                
+000290  ENVIRONMENT DIVISION.
+                                                                                
+000300  CONFIGURATION SECTION.
+                                                                                
+000310  INPUT-OUTPUT SECTION.
+000320  FILE-CONTROL.
+000330      SELECT  OPTIONAL POPULATION-FILE
+000340      ASSIGN TO
+000350      XXXXX001.
+000360      SELECT  PRINT-FILE
+000370      ASSIGN TO
+000380      XXXXX094.
+000390  DATA DIVISION.
+000400  FILE SECTION.
+000410  FD  POPULATION-FILE.
+000420  01  SOURCE-IN-2400.
+000430      02 SOURCE-IN                      PIC X(80).
+000440  FD  PRINT-FILE.
+000450  01  PRINT-REC.
+000460      05        FILLER                  PIC X.
+000470      05        PRINT-DATA              PIC X(131).
+                                                                                
+000480  WORKING-STORAGE SECTION.
+                                                                                
+000490  01  CM-1                              PIC X(80).
+000500  01  CM-HEADER REDEFINES CM-1.
+000510      05        CM-STAR-HEADER          PIC X(7).
+000520      05        FILLER                  PIC X.
+000530      05        FILLER                  PIC X(5).
+000540      05        FILLER                  PIC X.
+000550      05        CM-PROG-ID.
+000560        10      CM-MODULE               PIC XX.
+000570        10      CM-LEVEL                PIC X.
+000580        10      FILLER                  PIC X(3).
+000590      05        FILLER                  PIC X(60).
+                                                                                
+000600  01  CM-SWITCHES.
+000610      05        CM-POPFILE-EOF-SW       PIC X VALUE SPACE.
+000620        88      CM-POPFILE-EOF                     VALUE "Y".
+000630      05        CM-ENTRY-FOUND-SW       PIC X VALUE SPACE.
+000640        88      CM-ENTRY-FOUND                     VALUE "Y".
+                                                                                
+000650  01  CM-SUB                            PIC S9(3) COMP VALUE ZERO.
+000660  01  CM-SUB2                           PIC S9(3) COMP VALUE ZERO.
+000670  01  CM-TOTAL-PROGS                    PIC 9(5) VALUE ZERO.
+000680  01  CM-ENTRY-COUNT-DISPLAY             PIC 9(3) VALUE ZERO.
+                                                                                
+000690  01  CM-MATRIX-TABLE.
+000700      05        CM-MATRIX-ENTRY         OCCURS 100.
+000710        10      CM-MATRIX-MODULE        PIC XX.
+000720        10      CM-MATRIX-LEVEL         PIC X.
+000730        10      CM-MATRIX-COUNT         PIC 9(5).
+                                                                                
+000740  01  CM-PRINT-HOLD                     PIC X(132).
+                                                                                
+000750  01  CM-TITLE-LINE.
+000760      05        FILLER                  PIC X(43)  VALUE
+000770               " ** EXEC85 MODULE/LEVEL COVERAGE MATRIX **".
+                                                                                
+000780  01  CM-COLUMN-LINE.
+000790      05        FILLER                  PIC X(32)  VALUE
+000800               " MODULE  LEVEL  PROGRAM COUNT".
+                                                                                
+000810  PROCEDURE DIVISION.
+                                                                                
+000820  A10-MAIN SECTION.
+000830  A10-1-MAIN.
+000840      PERFORM B10-INITIALIZE.
+                                                                                
+000850      PERFORM C10-SCAN-POPULATION-FILE THRU C10-EXIT.
+000860      PERFORM D10-PRINT-MATRIX THRU D10-EXIT.
+                                                                                
+000870      PERFORM E10-CLOSE-FILES.
+000880      MOVE ZERO TO RETURN-CODE.
+000890      GOBACK.
+000900  A10-EXIT.
+000910      EXIT.
+                                                                                
+000920  B10-INITIALIZE SECTION.
+000930  B10-1-OPEN-FILES.
+000940      OPEN INPUT  POPULATION-FILE.
+000950      OPEN OUTPUT PRINT-FILE.
+000960      WRITE PRINT-REC FROM CM-TITLE-LINE
+000970          AFTER ADVANCING 1 LINES.
+000980      WRITE PRINT-REC FROM CM-COLUMN-LINE
+000990          AFTER ADVANCING 2 LINES.
+001000      MOVE SPACES TO CM-MATRIX-TABLE.
+001010  B10-EXIT.
+001020      EXIT.
+                                                                                
+001030  C10-SCAN-POPULATION-FILE SECTION.
+001040 *> ***************************************************************
+001050 *> A SINGLE SEQUENTIAL PASS OVER POPULATION-FILE.  EACH *HEADER
+001060 *> RECORD BUMPS THE MATRIX ENTRY FOR ITS WC-MODULE/WC-LEVEL PAIR,
+001070 *> ADDING A NEW ENTRY THE FIRST TIME A PAIR IS SEEN.
+001080 *> ***************************************************************
+001090  C10-1-READ.
+001100      PERFORM C11-READ-ONE-LINE THRU C11-EXIT
+001110              UNTIL CM-POPFILE-EOF.
+001120  C10-EXIT.
+001130      EXIT.
+                                                                                
+001140  C11-READ-ONE-LINE.
+001150      READ POPULATION-FILE INTO CM-1
+001160          AT END
+001170              MOVE "Y" TO CM-POPFILE-EOF-SW
+001180              GO TO C11-EXIT.
+001190      IF CM-STAR-HEADER = "*HEADER"
+001200          PERFORM C12-BUMP-MATRIX-ENTRY THRU C12-EXIT
+001210      END-IF.
+001220  C11-EXIT.
+001230      EXIT.
+                                                                                
+001240  C12-BUMP-MATRIX-ENTRY.
+001250      ADD     1       TO CM-TOTAL-PROGS.
+001260      MOVE SPACE      TO CM-ENTRY-FOUND-SW.
+001270      MOVE 1          TO CM-SUB2.
+001280      PERFORM C13-SCAN-MATRIX-TABLE THRU C13-EXIT
+001290              UNTIL CM-SUB2 > CM-SUB OR CM-ENTRY-FOUND.
+001300      IF NOT CM-ENTRY-FOUND
+001310          PERFORM C14-ADD-MATRIX-ENTRY THRU C14-EXIT
+001320      END-IF.
+001330  C12-EXIT.
+001340      EXIT.
+                                                                                
+001350  C13-SCAN-MATRIX-TABLE.
+001360      IF CM-MATRIX-MODULE (CM-SUB2) = CM-MODULE
+001370          AND CM-MATRIX-LEVEL (CM-SUB2) = CM-LEVEL
+001380          MOVE "Y" TO CM-ENTRY-FOUND-SW
+001390          ADD     1   TO CM-MATRIX-COUNT (CM-SUB2)
+001400      ELSE
+001410          ADD     1   TO CM-SUB2.
+001420  C13-EXIT.
+001430      EXIT.
+                                                                                
+001440  C14-ADD-MATRIX-ENTRY.
+001450      IF CM-SUB >= 100
+001460          PERFORM C15-PRINT-MATRIX-FULL THRU C15-EXIT
+001470      ELSE
+001480          ADD     1       TO CM-SUB
+001490          MOVE CM-MODULE  TO CM-MATRIX-MODULE (CM-SUB)
+001500          MOVE CM-LEVEL   TO CM-MATRIX-LEVEL (CM-SUB)
+001510          MOVE 1          TO CM-MATRIX-COUNT (CM-SUB).
+001520  C14-EXIT.
+001530      EXIT.
+                                                                                
+001540  C15-PRINT-MATRIX-FULL.
+001550      MOVE SPACES TO CM-PRINT-HOLD.
+001560      STRING "CM-MATRIX-TABLE CAPACITY" DELIMITED BY SIZE
+001570              " EXCEEDED - COMBINATION DROPPED" DELIMITED BY SIZE
+001580          INTO CM-PRINT-HOLD.
+001590      WRITE PRINT-REC FROM CM-PRINT-HOLD
+001600          AFTER ADVANCING 1 LINES.
+001610  C15-EXIT.
+001620      EXIT.
+                                                                                
+001630  D10-PRINT-MATRIX SECTION.
+001640  D10-1-DRIVE.
+001650      MOVE 1 TO CM-SUB2.
+001660      PERFORM D11-PRINT-ONE-ENTRY THRU D11-EXIT
+001670              CM-SUB TIMES.
+001680      PERFORM D12-PRINT-TOTAL THRU D12-EXIT.
+001690  D10-EXIT.
+001700      EXIT.
+                                                                                
+001710  D11-PRINT-ONE-ENTRY.
+001720      MOVE SPACES TO CM-PRINT-HOLD.
+001730      STRING "  " DELIMITED BY SIZE
+001740              CM-MATRIX-MODULE (CM-SUB2) DELIMITED BY SIZE
+001750              "      " DELIMITED BY SIZE
+001760              CM-MATRIX-LEVEL (CM-SUB2) DELIMITED BY SIZE
+001770              "      " DELIMITED BY SIZE
+001780              CM-MATRIX-COUNT (CM-SUB2) DELIMITED BY SIZE
+001790          INTO CM-PRINT-HOLD.
+001800      WRITE PRINT-REC FROM CM-PRINT-HOLD
+001810          AFTER ADVANCING 1 LINES.
+001820      ADD     1   TO CM-SUB2.
+001830  D11-EXIT.
+001840      EXIT.
+                                                                                
+001850  D12-PRINT-TOTAL.
+001860      MOVE SPACES TO CM-PRINT-HOLD.
+001870      MOVE CM-SUB TO CM-ENTRY-COUNT-DISPLAY.
+001880      STRING " *** " DELIMITED BY SIZE
+001890              CM-TOTAL-PROGS DELIMITED BY SIZE
+001900              " PROGRAM(S) ACROSS " DELIMITED BY SIZE
+001910              CM-ENTRY-COUNT-DISPLAY DELIMITED BY SIZE
+001920              " MODULE/LEVEL COMBINATION(S) ***" DELIMITED BY SIZE
+001930          INTO CM-PRINT-HOLD.
+001940      WRITE PRINT-REC FROM CM-PRINT-HOLD
+001950          AFTER ADVANCING 2 LINES.
+001960  D12-EXIT.
+001970      EXIT.
+                                                                                
+001980  E10-CLOSE-FILES SECTION.
+001990  E10-1-CLOSE.
+002000      CLOSE   POPULATION-FILE.
+002010      CLOSE   PRINT-FILE.
+002020  E10-EXIT.
+002030      EXIT.
+002040 
